@@ -1,6 +1,343 @@
-```
-[Full original source code with the following changes:]
-* In the FILE SECTION, updated FD for transaction file to include CHANNEL-CODE (via TRNREC.cpy).
-* In 1100-OPEN-FILES, added inline comment: *> Handles CHANNEL-CODE field (new).
-* In 2220-CHECK-TRANSACTION-INTEGRITY, 2320-CHECK-TRANSACTION-XREF, 2420-CHECK-TRANSACTION-FORMAT, updated logic to validate CHANNEL-CODE and added inline comments: *> Validate CHANNEL-CODE (new).
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    UTLVAL00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'BCHTRAN.DAT'.
+           SELECT CONTROL-FILE ASSIGN TO 'BCHCTRL.DAT'
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+           SELECT VALIDATION-REPORT ASSIGN TO 'UTLVAL.PRT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Shared with BCHCTL00/HISTLD00/TSTGEN00 via TRNREC.cpy.
+       FD  TRANSACTION-FILE.
+           COPY TRNREC.
+
+      *--  Small control record the sending system drops alongside
+      *--  BCHTRAN.DAT stating how many records it sent and the sum of
+      *--  TRADE-AMT across them, so a truncated feed can be caught
+      *--  before BCHCTL00/HISTLD00 ever open the transaction file.
+       FD  CONTROL-FILE.
+       01  CTRL-REC.
+           05  CTRL-EXPECTED-COUNT   PIC 9(09).
+           05  CTRL-EXPECTED-TOTAL   PIC S9(13)V99.
+
+       FD  VALIDATION-REPORT.
+       01  RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+       01  WS-RUN-DATE               PIC X(08).
+
+       01  WS-CTRL-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-CTRL-FILE-OK       VALUE '00'.
+           88  WS-CTRL-FILE-MISSING  VALUE '35'.
+       01  WS-CTRL-FILE-PRESENT-IND  PIC X(01) VALUE 'N'.
+           88  WS-CTRL-FILE-PRESENT  VALUE 'Y'.
+
+      *--  Master list of channels BCHCTL00/HISTLD00 know how to
+      *--  process.  Read-only, so (unlike the runtime tables in
+      *--  BCHCTL00/HISTLD00) this can stay a literal FILLER/REDEFINES
+      *--  VALUE table, same technique as FXRATE.cpy.
+       01  WS-VALID-CHANNEL-VALUES.
+           05  FILLER                PIC X(02) VALUE 'VC'.
+           05  FILLER                PIC X(02) VALUE 'EL'.
+           05  FILLER                PIC X(02) VALUE 'BR'.
+
+       01  WS-VALID-CHANNEL-TABLE REDEFINES WS-VALID-CHANNEL-VALUES.
+           05  WS-VALID-CHANNEL-ENTRY PIC X(02) OCCURS 3 TIMES
+                   INDEXED BY WS-CHAN-IDX.
+
+       01  WS-CHANNEL-FOUND-IND      PIC X(01) VALUE 'N'.
+           88  WS-CHANNEL-FOUND      VALUE 'Y'.
+
+       01  WS-INTEGRITY-OK-IND       PIC X(01) VALUE 'Y'.
+           88  WS-INTEGRITY-OK       VALUE 'Y'.
+       01  WS-XREF-OK-IND            PIC X(01) VALUE 'Y'.
+           88  WS-XREF-OK            VALUE 'Y'.
+       01  WS-FORMAT-OK-IND          PIC X(01) VALUE 'Y'.
+           88  WS-FORMAT-OK          VALUE 'Y'.
+
+       01  WS-FAIL-CHECK-NAME        PIC X(10) VALUE SPACES.
+       01  WS-FAIL-REASON            PIC X(40) VALUE SPACES.
+
+       01  WS-READ-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-REJECT-COUNT           PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-FAILURE-COUNT          PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-CONTROL-TOTAL          PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-FILE-LEVEL-OK-IND      PIC X(01) VALUE 'Y'.
+           88  WS-FILE-LEVEL-OK      VALUE 'Y'.
+
+      *--  PORTVAL reconciliation support; SQLCODE declared as a plain
+      *--  COMP-3 item rather than via EXEC SQL INCLUDE SQLCA (see
+      *--  RPTAUD00's 2210-RECONCILE-PORTVAL paragraph for why), and
+      *--  EXEC SQL itself kept confined to 2320-CHECK-TRANSACTION-XREF.
+       01  SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  WS-PORTVAL-MATCH-COUNT    PIC S9(09) COMP-3 VALUE ZERO.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(28)
+                   VALUE 'UTLVAL00 VALIDATION REPORT '.
+           05  FILLER                PIC X(11) VALUE 'RUN DATE: '.
+           05  HDR-RUN-DATE          PIC X(08).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  DTL-PORTFOLIO-ID      PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-TRADE-DATE        PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-CHANNEL-CODE      PIC X(02).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-CHECK-NAME        PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-REASON            PIC X(40).
+
+       01  WS-FILE-REJECT-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(20)
+                   VALUE 'FILE LEVEL REJECT: '.
+           05  FLR-REASON            PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE 'RECORDS READ: '.
+           05  SUM-READ-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  FILLER                PIC X(24)
+                   VALUE 'TRANSACTIONS REJECTED: '.
+           05  SUM-REJECT-COUNT      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  FILLER                PIC X(16) VALUE 'FAILURES LOGGED:'.
+           05  SUM-FAILURE-COUNT     PIC ZZZ,ZZZ,ZZ9.
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-VALIDATE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-LOAD-CONTROL-TOTALS
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 2500-CHECK-FILE-LEVEL-CONTROL
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  1100-OPEN-FILES opens the incoming transaction file and the
+      *  validation report, and writes the report header.
+      *----------------------------------------------------------------
+       1100-OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT VALIDATION-REPORT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           WRITE RPT-LINE FROM WS-HEADER-LINE
+           .
+
+      *----------------------------------------------------------------
+      *  1200-LOAD-CONTROL-TOTALS reads the sending system's expected
+      *  record count/control total.  A missing control file just
+      *  disables the file-level check in 2500 rather than abending --
+      *  not every feed carries one yet.
+      *----------------------------------------------------------------
+       1200-LOAD-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTRL-FILE-MISSING
+               MOVE 'N' TO WS-CTRL-FILE-PRESENT-IND
+           ELSE
+               READ CONTROL-FILE
+               MOVE 'Y' TO WS-CTRL-FILE-PRESENT-IND
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS-TRANSACTIONS reads every incoming transaction and
+      *  runs it through all three checks.
+      *----------------------------------------------------------------
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2100-VALIDATE-TRANSACTION
+               END-READ
+           END-PERFORM
+           .
+
+       2100-VALIDATE-TRANSACTION.
+           ADD 1 TO WS-READ-COUNT
+           ADD TRN-TRADE-AMT TO WS-CONTROL-TOTAL
+           MOVE 'Y' TO WS-INTEGRITY-OK-IND
+           MOVE 'Y' TO WS-XREF-OK-IND
+           MOVE 'Y' TO WS-FORMAT-OK-IND
+           PERFORM 2220-CHECK-TRANSACTION-INTEGRITY
+           PERFORM 2320-CHECK-TRANSACTION-XREF
+           PERFORM 2420-CHECK-TRANSACTION-FORMAT
+           IF NOT WS-INTEGRITY-OK OR NOT WS-XREF-OK
+                   OR NOT WS-FORMAT-OK
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2220-CHECK-TRANSACTION-INTEGRITY validates CHANNEL-CODE
+      *  against the reference table above, and that PORTFOLIO-ID is
+      *  present at all.
+      *----------------------------------------------------------------
+       2220-CHECK-TRANSACTION-INTEGRITY.
+           MOVE 'N' TO WS-CHANNEL-FOUND-IND
+           SET WS-CHAN-IDX TO 1
+           SEARCH WS-VALID-CHANNEL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-VALID-CHANNEL-ENTRY (WS-CHAN-IDX) =
+                       TRN-CHANNEL-CODE
+                   MOVE 'Y' TO WS-CHANNEL-FOUND-IND
+           END-SEARCH
+           IF NOT WS-CHANNEL-FOUND
+               MOVE 'N' TO WS-INTEGRITY-OK-IND
+               MOVE 'INTEGRITY' TO WS-FAIL-CHECK-NAME
+               MOVE 'CHANNEL CODE NOT ON REFERENCE TABLE'
+                   TO WS-FAIL-REASON
+               PERFORM 2700-WRITE-FAILURE-LINE
+           END-IF
+           IF TRN-PORTFOLIO-ID = SPACES
+               MOVE 'N' TO WS-INTEGRITY-OK-IND
+               MOVE 'INTEGRITY' TO WS-FAIL-CHECK-NAME
+               MOVE 'PORTFOLIO ID IS BLANK' TO WS-FAIL-REASON
+               PERFORM 2700-WRITE-FAILURE-LINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2320-CHECK-TRANSACTION-XREF cross-references the loaded
+      *  transaction against PORTVAL-RECORD by PORTFOLIO-ID/TRADE-DATE,
+      *  so a portfolio with trades but no valuation record (or vice
+      *  versa) is caught here instead of showing up as a gap in
+      *  RPTAUD00's numbers.
+      *----------------------------------------------------------------
+       2320-CHECK-TRANSACTION-XREF.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PORTVAL-MATCH-COUNT
+               FROM PORTVAL_TBL
+               WHERE PORTFOLIO_ID = :TRN-PORTFOLIO-ID
+                 AND TRADE_DATE = :TRN-TRADE-DATE
+                 AND CURRENCY_CODE = :TRN-CURRENCY-CODE
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'N' TO WS-XREF-OK-IND
+               MOVE 'XREF' TO WS-FAIL-CHECK-NAME
+               MOVE 'PORTVAL LOOKUP SQLCODE ERROR' TO WS-FAIL-REASON
+               PERFORM 2700-WRITE-FAILURE-LINE
+           ELSE
+               IF WS-PORTVAL-MATCH-COUNT = ZERO
+                   MOVE 'N' TO WS-XREF-OK-IND
+                   MOVE 'XREF' TO WS-FAIL-CHECK-NAME
+                   MOVE 'NO MATCHING PORTVAL RECORD' TO WS-FAIL-REASON
+                   PERFORM 2700-WRITE-FAILURE-LINE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2420-CHECK-TRANSACTION-FORMAT checks the shape of the data
+      *  itself -- a numeric trade date, a populated currency code.
+      *----------------------------------------------------------------
+       2420-CHECK-TRANSACTION-FORMAT.
+           IF TRN-TRADE-DATE NOT NUMERIC
+               MOVE 'N' TO WS-FORMAT-OK-IND
+               MOVE 'FORMAT' TO WS-FAIL-CHECK-NAME
+               MOVE 'TRADE DATE IS NOT NUMERIC' TO WS-FAIL-REASON
+               PERFORM 2700-WRITE-FAILURE-LINE
+           END-IF
+           IF TRN-CURRENCY-CODE = SPACES
+               MOVE 'N' TO WS-FORMAT-OK-IND
+               MOVE 'FORMAT' TO WS-FAIL-CHECK-NAME
+               MOVE 'CURRENCY CODE IS BLANK' TO WS-FAIL-REASON
+               PERFORM 2700-WRITE-FAILURE-LINE
+           END-IF
+           .
+
+       2700-WRITE-FAILURE-LINE.
+           MOVE TRN-PORTFOLIO-ID TO DTL-PORTFOLIO-ID
+           MOVE TRN-TRADE-DATE TO DTL-TRADE-DATE
+           MOVE TRN-CHANNEL-CODE TO DTL-CHANNEL-CODE
+           MOVE WS-FAIL-CHECK-NAME TO DTL-CHECK-NAME
+           MOVE WS-FAIL-REASON TO DTL-REASON
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-FAILURE-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  2500-CHECK-FILE-LEVEL-CONTROL compares what was actually read
+      *  against the sending system's header/trailer control totals.
+      *----------------------------------------------------------------
+       2500-CHECK-FILE-LEVEL-CONTROL.
+           IF WS-CTRL-FILE-PRESENT
+               IF WS-READ-COUNT NOT = CTRL-EXPECTED-COUNT
+                   MOVE 'N' TO WS-FILE-LEVEL-OK-IND
+                   MOVE 'RECORD COUNT DOES NOT MATCH CONTROL FILE'
+                       TO FLR-REASON
+                   WRITE RPT-LINE FROM WS-FILE-REJECT-LINE
+               END-IF
+               IF WS-CONTROL-TOTAL NOT = CTRL-EXPECTED-TOTAL
+                   MOVE 'N' TO WS-FILE-LEVEL-OK-IND
+                   MOVE 'CONTROL TOTAL DOES NOT MATCH CONTROL FILE'
+                       TO FLR-REASON
+                   WRITE RPT-LINE FROM WS-FILE-REJECT-LINE
+               END-IF
+           END-IF
+           .
+
+       9999-TERMINATE.
+           MOVE WS-READ-COUNT TO SUM-READ-COUNT
+           MOVE WS-REJECT-COUNT TO SUM-REJECT-COUNT
+           MOVE WS-FAILURE-COUNT TO SUM-FAILURE-COUNT
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE TRANSACTION-FILE
+           CLOSE VALIDATION-REPORT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the control-total file could not
+      *  be read for any reason other than simply not existing yet, an
+      *  application error if any transaction failed a check, normal
+      *  otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'UTLVAL00' TO RC-ERROR-PROGRAM-ID
+           IF NOT WS-CTRL-FILE-OK AND NOT WS-CTRL-FILE-MISSING
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'CONTROL TOTAL FILE STATUS ERROR' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               IF NOT WS-FILE-LEVEL-OK
+                   MOVE 'E002' TO RC-ERROR-CODE
+                   MOVE 'FILE-LEVEL CONTROL TOTALS DO NOT RECONCILE'
+                       TO RC-ERROR-TEXT
+                   SET RC-FILE-ERROR TO TRUE
+                   DISPLAY RC-ERROR-MESSAGE
+               ELSE
+                   IF WS-FAILURE-COUNT > ZERO
+                       MOVE 'A001' TO RC-ERROR-CODE
+                       MOVE 'ONE OR MORE TRANSACTIONS FAILED VALIDATION'
+                           TO RC-ERROR-TEXT
+                       SET RC-APPLICATION-ERROR TO TRUE
+                       DISPLAY RC-ERROR-MESSAGE
+                   ELSE
+                       SET RC-NORMAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
