@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    UTLCNV00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASCII-INPUT-FILE ASSIGN TO 'BCHTRNA.DAT'.
+           SELECT TRANSACTION-FILE ASSIGN TO 'BCHTRAN.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Incoming vendor feed, byte-for-byte ASCII.  Amount fields
+      *--  are zoned decimal with a separate trailing sign byte
+      *--  (rather than COMP-3) so every byte in the record is a
+      *--  plain character and can go through the ASCII/EBCDIC
+      *--  translate table below without corrupting packed data.
+       FD  ASCII-INPUT-FILE.
+       01  ASC-TRN-REC.
+           05  ASC-PORTFOLIO-ID      PIC X(08).
+           05  ASC-TRADE-DATE        PIC X(08).
+           05  ASC-CHANNEL-CODE      PIC X(02).
+           05  ASC-CURRENCY-CODE     PIC X(03).
+           05  ASC-TRADE-AMT         PIC S9(13)V99
+                   SIGN IS TRAILING SEPARATE.
+           05  ASC-COST-AMT          PIC S9(13)V99
+                   SIGN IS TRAILING SEPARATE.
+           05  ASC-COMMISSION-AMT    PIC S9(13)V99
+                   SIGN IS TRAILING SEPARATE.
+           05  ASC-FEE-AMT           PIC S9(13)V99
+                   SIGN IS TRAILING SEPARATE.
+           05  ASC-POSITION-STATUS   PIC X(01).
+
+      *--  Mainframe-native output, same name/layout BCHCTL00 reads,
+      *--  shared via TRNREC.cpy.
+       FD  TRANSACTION-FILE.
+           COPY TRNREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-READ-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-CONVERT-COUNT          PIC 9(09) COMP-3 VALUE ZERO.
+
+       COPY ASCEBC.
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-CONVERT.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ ASCII-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM 2000-CONVERT-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ASCII-INPUT-FILE
+           OPEN OUTPUT TRANSACTION-FILE
+           .
+
+      *----------------------------------------------------------------
+      *  2000-CONVERT-RECORD translates the whole ASCII record to
+      *  EBCDIC in one pass (INSPECT ... CONVERTING), then moves each
+      *  field across by name into the mainframe-native TRN-REC.  The
+      *  per-field MOVEs are what actually repack the now-EBCDIC zoned
+      *  amount fields into TRN-REC's COMP-3 fields; a numeric MOVE
+      *  works on the value, not the raw bytes, so it is unaffected by
+      *  which code page the zoned digits came from.
+      *----------------------------------------------------------------
+       2000-CONVERT-RECORD.
+           INSPECT ASC-TRN-REC CONVERTING WS-ASCII-TABLE
+               TO WS-EBCDIC-TABLE
+           MOVE ASC-PORTFOLIO-ID TO TRN-PORTFOLIO-ID
+           MOVE ASC-TRADE-DATE TO TRN-TRADE-DATE
+           MOVE ASC-CHANNEL-CODE TO TRN-CHANNEL-CODE
+           MOVE ASC-CURRENCY-CODE TO TRN-CURRENCY-CODE
+           MOVE ASC-TRADE-AMT TO TRN-TRADE-AMT
+           MOVE ASC-COST-AMT TO TRN-COST-AMT
+           MOVE ASC-COMMISSION-AMT TO TRN-COMMISSION-AMT
+           MOVE ASC-FEE-AMT TO TRN-FEE-AMT
+           MOVE ASC-POSITION-STATUS TO TRN-POSITION-STATUS
+           WRITE TRN-REC
+           ADD 1 TO WS-CONVERT-COUNT
+           .
+
+       9999-TERMINATE.
+           CLOSE ASCII-INPUT-FILE
+           CLOSE TRANSACTION-FILE
+           DISPLAY 'UTLCNV00 RECORDS READ:      ' WS-READ-COUNT
+           DISPLAY 'UTLCNV00 RECORDS CONVERTED:  ' WS-CONVERT-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file-read-count mismatch would already have
+      *  abended on the READ, so a normal completion here is simply
+      *  every ASCII record landing as an EBCDIC one.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'UTLCNV00' TO RC-ERROR-PROGRAM-ID
+           IF WS-CONVERT-COUNT = WS-READ-COUNT
+               SET RC-NORMAL TO TRUE
+           ELSE
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'CONVERTED COUNT DOES NOT MATCH READ COUNT'
+                   TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
