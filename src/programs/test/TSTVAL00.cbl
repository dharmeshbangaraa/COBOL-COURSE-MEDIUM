@@ -1,39 +1,204 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    TSTVAL00.
        AUTHOR.        QA TEAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-REPORT ASSIGN TO 'TSTVAL.RPT'.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-REPORT.
+       01  RPT-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  TEST-CASE-ID           PIC 9(04).
-       01  TEST-TRADE-AMT         PIC S9(13)V99 COMP-3.
-       01  TEST-COST-AMT          PIC S9(13)V99 COMP-3.
-       01  EXPECTED-PNL           PIC S9(13)V99 COMP-3.
-       01  ACTUAL-PNL             PIC S9(13)V99 COMP-3.
-       01  TEST-RESULT            PIC X(10).
+      *----------------------------------------------------------------
+      *  Regression test case table for PNL-CALC-PROG's CALC-PNL
+      *  rounding logic:
+      *    ACTUAL-PNL ROUNDED =
+      *      (TRADE-AMT - COST-AMT - COMMISSION-AMT - FEE-AMT)
+      *        * FX-RATE
+      *  Populated by 1050-INIT-TEST-CASES since the COMP-3 amounts
+      *  can't be built from a literal FILLER/REDEFINES VALUE table
+      *  (packed-decimal storage doesn't line up with text literals).
+      *  Cases 6-9 sit exactly on the .xx5 rounding boundary so a
+      *  change to COBOL's ROUNDED behavior would show up here before
+      *  it reaches the real PNL-CALC-PROG run.
+      *----------------------------------------------------------------
+       01  WS-TEST-CASE-COUNT        PIC 9(03) VALUE 9.
+       01  TEST-CASE-TABLE.
+           05  TEST-CASE-ENTRY OCCURS 9 TIMES
+                   INDEXED BY WS-CASE-IDX.
+               10  TEST-CASE-ID          PIC 9(04).
+               10  TEST-TRADE-AMT        PIC S9(13)V99 COMP-3.
+               10  TEST-COST-AMT         PIC S9(13)V99 COMP-3.
+               10  TEST-COMMISSION-AMT   PIC S9(13)V99 COMP-3.
+               10  TEST-FEE-AMT          PIC S9(13)V99 COMP-3.
+               10  TEST-FX-RATE          PIC 9(01)V9(06).
+               10  EXPECTED-PNL          PIC S9(13)V99 COMP-3.
+               10  ACTUAL-PNL            PIC S9(13)V99 COMP-3.
+               10  TEST-RESULT           PIC X(10).
+
+       01  WS-PASS-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-FAIL-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RPT-CASE-ID           PIC 9(04).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  RPT-EXPECTED-PNL      PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  RPT-ACTUAL-PNL        PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  RPT-RESULT            PIC X(10).
+
+       01  WS-REPORT-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'TOTAL PASSED: '.
+           05  RPT-PASS-COUNT        PIC ZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'TOTAL FAILED: '.
+           05  RPT-FAIL-COUNT        PIC ZZ,ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-TEST.
-           PERFORM 2100-EXECUTE-TEST
-           PERFORM 2600-VALIDATE-RESULTS
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-TESTS
+           PERFORM 9999-TERMINATE
            STOP RUN.
 
+       1000-INITIALIZE.
+           OPEN OUTPUT TEST-REPORT
+           PERFORM 1050-INIT-TEST-CASES
+           .
+
+      *----------------------------------------------------------------
+      *  1050-INIT-TEST-CASES -- one MOVE group per case.  Cases 1-5
+      *  are ordinary trade economics; 6-9 are built so the net amount
+      *  times the FX rate lands exactly on a half-cent (.xx5) boundary
+      *  -- COBOL's ROUNDED phrase rounds these away from zero.
+      *----------------------------------------------------------------
+       1050-INIT-TEST-CASES.
+           MOVE 1001 TO TEST-CASE-ID (1)
+           MOVE 1000.00 TO TEST-TRADE-AMT (1)
+           MOVE 500.00 TO TEST-COST-AMT (1)
+           MOVE 5.00 TO TEST-COMMISSION-AMT (1)
+           MOVE 2.00 TO TEST-FEE-AMT (1)
+           MOVE 1.000000 TO TEST-FX-RATE (1)
+           MOVE 493.00 TO EXPECTED-PNL (1)
+
+           MOVE 1002 TO TEST-CASE-ID (2)
+           MOVE 2000.00 TO TEST-TRADE-AMT (2)
+           MOVE 1800.00 TO TEST-COST-AMT (2)
+           MOVE 10.00 TO TEST-COMMISSION-AMT (2)
+           MOVE 4.00 TO TEST-FEE-AMT (2)
+           MOVE 1.082500 TO TEST-FX-RATE (2)
+           MOVE 201.35 TO EXPECTED-PNL (2)
+
+           MOVE 1003 TO TEST-CASE-ID (3)
+           MOVE ZERO TO TEST-TRADE-AMT (3)
+           MOVE ZERO TO TEST-COST-AMT (3)
+           MOVE ZERO TO TEST-COMMISSION-AMT (3)
+           MOVE ZERO TO TEST-FEE-AMT (3)
+           MOVE 1.000000 TO TEST-FX-RATE (3)
+           MOVE ZERO TO EXPECTED-PNL (3)
+
+           MOVE 1004 TO TEST-CASE-ID (4)
+           MOVE -500.00 TO TEST-TRADE-AMT (4)
+           MOVE -300.00 TO TEST-COST-AMT (4)
+           MOVE 2.00 TO TEST-COMMISSION-AMT (4)
+           MOVE 1.00 TO TEST-FEE-AMT (4)
+           MOVE 1.000000 TO TEST-FX-RATE (4)
+           MOVE -203.00 TO EXPECTED-PNL (4)
+
+           MOVE 1005 TO TEST-CASE-ID (5)
+           MOVE 9999999999999.99 TO TEST-TRADE-AMT (5)
+           MOVE ZERO TO TEST-COST-AMT (5)
+           MOVE ZERO TO TEST-COMMISSION-AMT (5)
+           MOVE ZERO TO TEST-FEE-AMT (5)
+           MOVE 1.000000 TO TEST-FX-RATE (5)
+           MOVE 9999999999999.99 TO EXPECTED-PNL (5)
+
+           MOVE 1006 TO TEST-CASE-ID (6)
+           MOVE 100.00 TO TEST-TRADE-AMT (6)
+           MOVE ZERO TO TEST-COST-AMT (6)
+           MOVE ZERO TO TEST-COMMISSION-AMT (6)
+           MOVE ZERO TO TEST-FEE-AMT (6)
+           MOVE 1.000050 TO TEST-FX-RATE (6)
+           MOVE 100.01 TO EXPECTED-PNL (6)
+
+           MOVE 1007 TO TEST-CASE-ID (7)
+           MOVE -100.00 TO TEST-TRADE-AMT (7)
+           MOVE ZERO TO TEST-COST-AMT (7)
+           MOVE ZERO TO TEST-COMMISSION-AMT (7)
+           MOVE ZERO TO TEST-FEE-AMT (7)
+           MOVE 1.000050 TO TEST-FX-RATE (7)
+           MOVE -100.01 TO EXPECTED-PNL (7)
+
+           MOVE 1008 TO TEST-CASE-ID (8)
+           MOVE 200.00 TO TEST-TRADE-AMT (8)
+           MOVE ZERO TO TEST-COST-AMT (8)
+           MOVE ZERO TO TEST-COMMISSION-AMT (8)
+           MOVE ZERO TO TEST-FEE-AMT (8)
+           MOVE 1.000025 TO TEST-FX-RATE (8)
+           MOVE 200.01 TO EXPECTED-PNL (8)
+
+           MOVE 1009 TO TEST-CASE-ID (9)
+           MOVE 40.00 TO TEST-TRADE-AMT (9)
+           MOVE ZERO TO TEST-COST-AMT (9)
+           MOVE ZERO TO TEST-COMMISSION-AMT (9)
+           MOVE ZERO TO TEST-FEE-AMT (9)
+           MOVE 1.000125 TO TEST-FX-RATE (9)
+           MOVE 40.01 TO EXPECTED-PNL (9)
+           .
+
+      *----------------------------------------------------------------
+      *  2000-RUN-TESTS drives every case in the table through
+      *  2100-EXECUTE-TEST / 2600-VALIDATE-RESULTS.
+      *----------------------------------------------------------------
+       2000-RUN-TESTS.
+           PERFORM 2100-EXECUTE-TEST
+               VARYING WS-CASE-IDX FROM 1 BY 1
+               UNTIL WS-CASE-IDX > WS-TEST-CASE-COUNT
+           .
+
        2100-EXECUTE-TEST.
-           COMPUTE ACTUAL-PNL = TEST-TRADE-AMT - TEST-COST-AMT ROUNDED
-*-- Change: Added ROUNDED to match production logic for rounding to two decimals
+           COMPUTE ACTUAL-PNL (WS-CASE-IDX) ROUNDED =
+               (TEST-TRADE-AMT (WS-CASE-IDX)
+                   - TEST-COST-AMT (WS-CASE-IDX)
+                   - TEST-COMMISSION-AMT (WS-CASE-IDX)
+                   - TEST-FEE-AMT (WS-CASE-IDX))
+                   * TEST-FX-RATE (WS-CASE-IDX)
+           PERFORM 2600-VALIDATE-RESULTS
            .
 
        2600-VALIDATE-RESULTS.
-           IF ACTUAL-PNL = EXPECTED-PNL
-               MOVE 'PASS' TO TEST-RESULT
+           IF ACTUAL-PNL (WS-CASE-IDX) = EXPECTED-PNL (WS-CASE-IDX)
+               MOVE 'PASS' TO TEST-RESULT (WS-CASE-IDX)
+               ADD 1 TO WS-PASS-COUNT
            ELSE
-               MOVE 'FAIL' TO TEST-RESULT
+               MOVE 'FAIL' TO TEST-RESULT (WS-CASE-IDX)
+               ADD 1 TO WS-FAIL-COUNT
            END-IF
-           DISPLAY 'Test Case: ' TEST-CASE-ID ' Result: ' TEST-RESULT
+           DISPLAY 'TEST CASE: ' TEST-CASE-ID (WS-CASE-IDX)
+               ' RESULT: ' TEST-RESULT (WS-CASE-IDX)
+           PERFORM 2700-WRITE-REPORT-LINE
            .
 
-[Summary Change Report]
-- Added ROUNDED keyword to COMPUTE in 2100-EXECUTE-TEST to ensure test matches new rounding logic.
-- Inline comment added for traceability.
\ No newline at end of file
+       2700-WRITE-REPORT-LINE.
+           MOVE TEST-CASE-ID (WS-CASE-IDX) TO RPT-CASE-ID
+           MOVE EXPECTED-PNL (WS-CASE-IDX) TO RPT-EXPECTED-PNL
+           MOVE ACTUAL-PNL (WS-CASE-IDX) TO RPT-ACTUAL-PNL
+           MOVE TEST-RESULT (WS-CASE-IDX) TO RPT-RESULT
+           WRITE RPT-LINE FROM WS-REPORT-DETAIL-LINE
+           .
+
+       9999-TERMINATE.
+           MOVE WS-PASS-COUNT TO RPT-PASS-COUNT
+           MOVE WS-FAIL-COUNT TO RPT-FAIL-COUNT
+           WRITE RPT-LINE FROM WS-REPORT-SUMMARY-LINE
+           CLOSE TEST-REPORT
+           DISPLAY 'TSTVAL00 TOTAL PASSED: ' WS-PASS-COUNT
+           DISPLAY 'TSTVAL00 TOTAL FAILED: ' WS-FAIL-COUNT
+           .
