@@ -1,6 +1,258 @@
-```
-[Full original source code with the following changes:]
-* In the FILE SECTION, updated FD for transaction file to include CHANNEL-CODE (via TRNREC.cpy).
-* In 2300-GEN-TRANSACTION, added logic to generate CHANNEL-CODE and inline comment: *> Generate CHANNEL-CODE (new).
-* In 2320-WRITE-TRAN-RECORD, ensured CHANNEL-CODE is written to output and added inline comment: *> Write CHANNEL-CODE (new).
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TSTGEN00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'BCHTRAN.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TRNREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE               PIC X(08).
+
+      *--  Parameter card, read from the environment -- record count
+      *--  and per-channel mix percentage for load-testing BCHCTL00
+      *--  and HISTLD00 with realistic volume.  Blank/zero input falls
+      *--  back to the defaults below.
+       01  WS-ENV-RECORD-COUNT       PIC X(07) VALUE SPACES.
+       01  WS-ENV-PCT-VOICE          PIC X(03) VALUE SPACES.
+       01  WS-ENV-PCT-ELECTRONIC     PIC X(03) VALUE SPACES.
+       01  WS-ENV-PCT-BRANCH         PIC X(03) VALUE SPACES.
+       01  WS-ENV-EDGE-CASES         PIC X(01) VALUE SPACES.
+
+       01  WS-TARGET-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-REC-IDX                PIC 9(07) VALUE ZERO.
+
+       01  WS-PCT-VOICE              PIC 9(03) VALUE ZERO.
+       01  WS-PCT-ELECTRONIC         PIC 9(03) VALUE ZERO.
+       01  WS-PCT-BRANCH             PIC 9(03) VALUE ZERO.
+       01  WS-THRESH-VOICE           PIC 9(03) VALUE ZERO.
+       01  WS-THRESH-ELECTRONIC      PIC 9(03) VALUE ZERO.
+       01  WS-RANDOM-PCT             PIC 9(03) VALUE ZERO.
+
+      *--  Edge-case generation (req-time option): when turned on, one
+      *--  record in WS-EDGE-EVERY-N is replaced with a boundary case
+      *--  instead of a normal one, cycling through the edge-case
+      *--  types below so every run exercises each of them.
+       01  WS-EDGE-IND               PIC X(01) VALUE 'N'.
+           88  WS-EDGE-CASES-ON      VALUE 'Y'.
+       01  WS-EDGE-EVERY-N           PIC 9(02) VALUE 10.
+       01  WS-EDGE-TYPE              PIC 9(01) VALUE ZERO.
+       01  WS-IS-EDGE-REC-IND        PIC X(01) VALUE 'N'.
+           88  WS-IS-EDGE-REC        VALUE 'Y'.
+
+       01  WS-NORMAL-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-EDGE-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+
+      *--  Static pick-list of currency codes for normal transactions.
+       01  WS-CURRENCY-LIST-VALUES.
+           05  FILLER                PIC X(03) VALUE 'USD'.
+           05  FILLER                PIC X(03) VALUE 'EUR'.
+           05  FILLER                PIC X(03) VALUE 'GBP'.
+
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-LIST-VALUES.
+           05  WS-CURRENCY-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-CURR-IDX.
+               10  WS-CURRENCY-CODE  PIC X(03).
+
+       01  WS-RANDOM-PICK            PIC 9(01) VALUE ZERO.
+       01  WS-RANDOM-PORTFOLIO-NUM   PIC 9(06) VALUE ZERO.
+
+       01  WS-GEN-PORTFOLIO-ID       PIC X(08) VALUE SPACES.
+       01  WS-GEN-TRADE-DATE         PIC X(08) VALUE SPACES.
+       01  WS-GEN-CHANNEL-CODE       PIC X(02) VALUE SPACES.
+       01  WS-GEN-CURRENCY-CODE      PIC X(03) VALUE SPACES.
+       01  WS-GEN-TRADE-AMT          PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-GEN-COST-AMT           PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-GEN-COMMISSION-AMT     PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-GEN-FEE-AMT            PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-GEN-POSITION-STATUS    PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-GEN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GENERATE
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE reads the parameter card from the environment
+      *  and applies defaults to whatever was left blank.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN OUTPUT TRANSACTION-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ENV-RECORD-COUNT
+               FROM ENVIRONMENT 'TSTGEN-RECORD-COUNT'
+           ACCEPT WS-ENV-PCT-VOICE
+               FROM ENVIRONMENT 'TSTGEN-PCT-VOICE'
+           ACCEPT WS-ENV-PCT-ELECTRONIC
+               FROM ENVIRONMENT 'TSTGEN-PCT-ELECTRONIC'
+           ACCEPT WS-ENV-PCT-BRANCH
+               FROM ENVIRONMENT 'TSTGEN-PCT-BRANCH'
+           ACCEPT WS-ENV-EDGE-CASES
+               FROM ENVIRONMENT 'TSTGEN-EDGE-CASES'
+           PERFORM 1100-APPLY-DEFAULTS
+           MOVE WS-PCT-VOICE TO WS-THRESH-VOICE
+           ADD WS-PCT-VOICE WS-PCT-ELECTRONIC
+               GIVING WS-THRESH-ELECTRONIC
+           IF WS-ENV-EDGE-CASES = 'Y'
+               MOVE 'Y' TO WS-EDGE-IND
+           END-IF
+           .
+
+       1100-APPLY-DEFAULTS.
+           IF WS-ENV-RECORD-COUNT = SPACES
+                   OR WS-ENV-RECORD-COUNT = ZERO
+               MOVE 100 TO WS-TARGET-COUNT
+           ELSE
+               MOVE WS-ENV-RECORD-COUNT TO WS-TARGET-COUNT
+           END-IF
+           IF WS-ENV-PCT-VOICE = SPACES
+                   AND WS-ENV-PCT-ELECTRONIC = SPACES
+                   AND WS-ENV-PCT-BRANCH = SPACES
+               MOVE 40 TO WS-PCT-VOICE
+               MOVE 30 TO WS-PCT-ELECTRONIC
+               MOVE 30 TO WS-PCT-BRANCH
+           ELSE
+               MOVE WS-ENV-PCT-VOICE TO WS-PCT-VOICE
+               MOVE WS-ENV-PCT-ELECTRONIC TO WS-PCT-ELECTRONIC
+               MOVE WS-ENV-PCT-BRANCH TO WS-PCT-BRANCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2000-GENERATE drives one transaction record per target count,
+      *  deciding along the way whether this one should be an edge
+      *  case.
+      *----------------------------------------------------------------
+       2000-GENERATE.
+           PERFORM 2300-GEN-TRANSACTION
+               VARYING WS-REC-IDX FROM 1 BY 1
+               UNTIL WS-REC-IDX > WS-TARGET-COUNT
+           .
+
+       2300-GEN-TRANSACTION.
+           MOVE 'N' TO WS-IS-EDGE-REC-IND
+           IF WS-EDGE-CASES-ON
+               DIVIDE WS-REC-IDX BY WS-EDGE-EVERY-N
+                   GIVING WS-RANDOM-PICK
+                   REMAINDER WS-RANDOM-PICK
+               IF WS-RANDOM-PICK = ZERO
+                   MOVE 'Y' TO WS-IS-EDGE-REC-IND
+               END-IF
+           END-IF
+           IF WS-IS-EDGE-REC
+               PERFORM 2330-BUILD-EDGE-CASE-TRANSACTION
+               ADD 1 TO WS-EDGE-COUNT
+           ELSE
+               PERFORM 2310-BUILD-NORMAL-TRANSACTION
+               ADD 1 TO WS-NORMAL-COUNT
+           END-IF
+           PERFORM 2320-WRITE-TRAN-RECORD
+           .
+
+      *----------------------------------------------------------------
+      *  2310-BUILD-NORMAL-TRANSACTION fabricates a plausible clean
+      *  transaction -- random portfolio, today's trade date, a
+      *  channel code chosen against the configured mix, a random
+      *  currency, and modest dollar amounts.
+      *----------------------------------------------------------------
+       2310-BUILD-NORMAL-TRANSACTION.
+           COMPUTE WS-RANDOM-PORTFOLIO-NUM =
+               FUNCTION RANDOM * 999999
+           STRING 'PF' WS-RANDOM-PORTFOLIO-NUM
+               DELIMITED BY SIZE INTO WS-GEN-PORTFOLIO-ID
+           MOVE WS-RUN-DATE TO WS-GEN-TRADE-DATE
+           COMPUTE WS-RANDOM-PCT = FUNCTION RANDOM * 100 + 1
+           IF WS-RANDOM-PCT NOT > WS-THRESH-VOICE
+               MOVE 'VC' TO WS-GEN-CHANNEL-CODE
+           ELSE
+               IF WS-RANDOM-PCT NOT > WS-THRESH-ELECTRONIC
+                   MOVE 'EL' TO WS-GEN-CHANNEL-CODE
+               ELSE
+                   MOVE 'BR' TO WS-GEN-CHANNEL-CODE
+               END-IF
+           END-IF
+           COMPUTE WS-CURR-IDX = FUNCTION RANDOM * 3 + 1
+           MOVE WS-CURRENCY-CODE (WS-CURR-IDX) TO WS-GEN-CURRENCY-CODE
+           COMPUTE WS-GEN-TRADE-AMT ROUNDED =
+               FUNCTION RANDOM * 1000000
+           COMPUTE WS-GEN-COST-AMT ROUNDED =
+               WS-GEN-TRADE-AMT * 0.98
+           COMPUTE WS-GEN-COMMISSION-AMT ROUNDED =
+               WS-GEN-TRADE-AMT * 0.001
+           COMPUTE WS-GEN-FEE-AMT ROUNDED =
+               WS-GEN-TRADE-AMT * 0.0005
+           COMPUTE WS-RANDOM-PICK = FUNCTION RANDOM * 2
+           IF WS-RANDOM-PICK = ZERO
+               MOVE 'O' TO WS-GEN-POSITION-STATUS
+           ELSE
+               MOVE 'C' TO WS-GEN-POSITION-STATUS
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2330-BUILD-EDGE-CASE-TRANSACTION cycles through the boundary
+      *  cases UTLVAL00's validation paragraphs need to see exercised:
+      *  a zero-amount trade, the largest COMP-3 amount the field can
+      *  hold, an invalid channel code, and a blank channel code.
+      *----------------------------------------------------------------
+       2330-BUILD-EDGE-CASE-TRANSACTION.
+           DIVIDE WS-EDGE-COUNT BY 4 GIVING WS-RANDOM-PICK
+               REMAINDER WS-EDGE-TYPE
+           MOVE 'PFEDGE00' TO WS-GEN-PORTFOLIO-ID
+           MOVE WS-RUN-DATE TO WS-GEN-TRADE-DATE
+           MOVE 'USD' TO WS-GEN-CURRENCY-CODE
+           MOVE 'O' TO WS-GEN-POSITION-STATUS
+           EVALUATE WS-EDGE-TYPE
+               WHEN 0
+                   MOVE 'VC' TO WS-GEN-CHANNEL-CODE
+                   MOVE ZERO TO WS-GEN-TRADE-AMT
+                   MOVE ZERO TO WS-GEN-COST-AMT
+                   MOVE ZERO TO WS-GEN-COMMISSION-AMT
+                   MOVE ZERO TO WS-GEN-FEE-AMT
+               WHEN 1
+                   MOVE 'EL' TO WS-GEN-CHANNEL-CODE
+                   MOVE 9999999999999.99 TO WS-GEN-TRADE-AMT
+                   MOVE 9999999999999.99 TO WS-GEN-COST-AMT
+                   MOVE 9999999999999.99 TO WS-GEN-COMMISSION-AMT
+                   MOVE 9999999999999.99 TO WS-GEN-FEE-AMT
+               WHEN 2
+                   MOVE 'ZZ' TO WS-GEN-CHANNEL-CODE
+                   MOVE 100.00 TO WS-GEN-TRADE-AMT
+                   MOVE 98.00 TO WS-GEN-COST-AMT
+                   MOVE 1.00 TO WS-GEN-COMMISSION-AMT
+                   MOVE 0.50 TO WS-GEN-FEE-AMT
+               WHEN OTHER
+                   MOVE SPACES TO WS-GEN-CHANNEL-CODE
+                   MOVE 100.00 TO WS-GEN-TRADE-AMT
+                   MOVE 98.00 TO WS-GEN-COST-AMT
+                   MOVE 1.00 TO WS-GEN-COMMISSION-AMT
+                   MOVE 0.50 TO WS-GEN-FEE-AMT
+           END-EVALUATE
+           .
+
+       2320-WRITE-TRAN-RECORD.
+           MOVE WS-GEN-PORTFOLIO-ID TO TRN-PORTFOLIO-ID
+           MOVE WS-GEN-TRADE-DATE TO TRN-TRADE-DATE
+           MOVE WS-GEN-CHANNEL-CODE TO TRN-CHANNEL-CODE
+           MOVE WS-GEN-CURRENCY-CODE TO TRN-CURRENCY-CODE
+           MOVE WS-GEN-TRADE-AMT TO TRN-TRADE-AMT
+           MOVE WS-GEN-COST-AMT TO TRN-COST-AMT
+           MOVE WS-GEN-COMMISSION-AMT TO TRN-COMMISSION-AMT
+           MOVE WS-GEN-FEE-AMT TO TRN-FEE-AMT
+           MOVE WS-GEN-POSITION-STATUS TO TRN-POSITION-STATUS
+           WRITE TRN-REC
+           .
+
+       9999-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           DISPLAY 'TSTGEN00 NORMAL RECORDS WRITTEN: ' WS-NORMAL-COUNT
+           DISPLAY 'TSTGEN00 EDGE-CASE RECORDS WRITTEN: ' WS-EDGE-COUNT
+           .
