@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TSTHARN00.
+       AUTHOR.        QA TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNL-INPUT-FILE ASSIGN TO 'PNLIN.DAT'.
+           SELECT PNL-OUTPUT-FILE ASSIGN TO 'PNLOUT.DAT'.
+           SELECT POSITION-REPORT-FILE ASSIGN TO 'RPTPOS.PRT'
+               FILE STATUS IS WS-POS-FILE-STATUS.
+           SELECT TEST-REPORT ASSIGN TO 'TSTHARN.RPT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Same PNL-IN-REC layout PNL-CALC-PROG's own FD carries --
+      *--  there is no shared copybook for PNLIN.DAT, so this harness
+      *--  builds it by hand the same way PNL-CALC-PROG does.
+       FD  PNL-INPUT-FILE.
+       01  PNL-IN-REC.
+           05  PNL-IN-PORTFOLIO-ID   PIC X(08).
+           05  PNL-IN-TRADE-DATE     PIC X(08).
+           05  PNL-IN-CURRENCY-CODE  PIC X(03).
+           05  TRADE-AMT             PIC S9(13)V99 COMP-3.
+           05  COST-AMT              PIC S9(13)V99 COMP-3.
+           05  COMMISSION-AMT        PIC S9(13)V99 COMP-3.
+           05  FEE-AMT               PIC S9(13)V99 COMP-3.
+           05  POSITION-STATUS       PIC X(01).
+               88  POSITION-CLOSED   VALUE 'C'.
+               88  POSITION-OPEN     VALUE 'O'.
+
+      *--  PNLOUT.DAT, read back after the chain runs so the trailer's
+      *--  control totals can be checked against this harness's own
+      *--  independently-computed expected totals.
+       FD  PNL-OUTPUT-FILE.
+           COPY PNLOUTRC.
+
+      *--  Only opened to confirm RPTPOS00 actually produced output;
+      *--  the print-formatted detail lines are not parsed.
+       FD  POSITION-REPORT-FILE.
+       01  POS-LINE                  PIC X(160).
+
+       FD  TEST-REPORT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      *  End-to-end test case table for the BCHCTL00 chain: a handful
+      *  of PNLIN.DAT records with known trade economics, covering a
+      *  closed (realized), an open (unrealized), a zero-amount, and a
+      *  negative-amount position.  FX rate is fixed at USD's table
+      *  entry of exactly 1.000000 (FXRATE.cpy) so the expected totals
+      *  below don't depend on whether a run has currency conversion
+      *  switched on.
+      *----------------------------------------------------------------
+       01  WS-TEST-CASE-COUNT        PIC 9(03) VALUE 4.
+       01  TEST-CASE-TABLE.
+           05  TEST-CASE-ENTRY OCCURS 4 TIMES
+                   INDEXED BY WS-CASE-IDX.
+               10  TEST-PORTFOLIO-ID     PIC X(08).
+               10  TEST-TRADE-AMT        PIC S9(13)V99 COMP-3.
+               10  TEST-COST-AMT         PIC S9(13)V99 COMP-3.
+               10  TEST-COMMISSION-AMT   PIC S9(13)V99 COMP-3.
+               10  TEST-FEE-AMT          PIC S9(13)V99 COMP-3.
+               10  TEST-POSITION-STATUS  PIC X(01).
+
+       01  WS-RUN-DATE               PIC X(08).
+
+       01  WS-EXPECTED-RECORD-COUNT  PIC 9(08) COMP-3 VALUE ZERO.
+       01  WS-EXPECTED-REALIZED-SUM  PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-EXPECTED-UNREAL-SUM    PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-EXPECTED-PNL           PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-POS-FILE-STATUS        PIC X(02) VALUE '00'.
+           88  WS-POS-FILE-OK        VALUE '00'.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-FOUND-TRAILER-IND      PIC X(01) VALUE 'N'.
+           88  WS-FOUND-TRAILER      VALUE 'Y'.
+
+       01  WS-PASS-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-FAIL-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  RPT-CHECK-NAME        PIC X(24).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-EXPECTED-VALUE    PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-ACTUAL-VALUE      PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RPT-RESULT            PIC X(10).
+
+       01  WS-REPORT-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'TOTAL PASSED: '.
+           05  RPT-PASS-COUNT        PIC ZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'TOTAL FAILED: '.
+           05  RPT-FAIL-COUNT        PIC ZZ,ZZ9.
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-HARNESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GENERATE-TEST-INPUT
+           PERFORM 3000-RUN-CHAIN
+           PERFORM 4000-VALIDATE-RESULTS
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT TEST-REPORT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1050-INIT-TEST-CASES
+           .
+
+      *----------------------------------------------------------------
+      *  1050-INIT-TEST-CASES -- one MOVE group per case.  Case 3 nets
+      *  to exactly zero and case 4 carries a negative net P&L, so the
+      *  chain's handling of both is exercised, not just the ordinary
+      *  profitable case.
+      *----------------------------------------------------------------
+       1050-INIT-TEST-CASES.
+           MOVE 'TH000001' TO TEST-PORTFOLIO-ID (1)
+           MOVE 1000.00 TO TEST-TRADE-AMT (1)
+           MOVE 500.00 TO TEST-COST-AMT (1)
+           MOVE 5.00 TO TEST-COMMISSION-AMT (1)
+           MOVE 2.00 TO TEST-FEE-AMT (1)
+           MOVE 'C' TO TEST-POSITION-STATUS (1)
+
+           MOVE 'TH000002' TO TEST-PORTFOLIO-ID (2)
+           MOVE 2000.00 TO TEST-TRADE-AMT (2)
+           MOVE 1800.00 TO TEST-COST-AMT (2)
+           MOVE 10.00 TO TEST-COMMISSION-AMT (2)
+           MOVE 4.00 TO TEST-FEE-AMT (2)
+           MOVE 'O' TO TEST-POSITION-STATUS (2)
+
+           MOVE 'TH000003' TO TEST-PORTFOLIO-ID (3)
+           MOVE ZERO TO TEST-TRADE-AMT (3)
+           MOVE ZERO TO TEST-COST-AMT (3)
+           MOVE ZERO TO TEST-COMMISSION-AMT (3)
+           MOVE ZERO TO TEST-FEE-AMT (3)
+           MOVE 'C' TO TEST-POSITION-STATUS (3)
+
+           MOVE 'TH000004' TO TEST-PORTFOLIO-ID (4)
+           MOVE -500.00 TO TEST-TRADE-AMT (4)
+           MOVE -300.00 TO TEST-COST-AMT (4)
+           MOVE 2.00 TO TEST-COMMISSION-AMT (4)
+           MOVE 1.00 TO TEST-FEE-AMT (4)
+           MOVE 'O' TO TEST-POSITION-STATUS (4)
+           .
+
+      *----------------------------------------------------------------
+      *  2000-GENERATE-TEST-INPUT builds this run's two feeds: BCHTRAN.
+      *  DAT (via TSTGEN00, the same synthetic-transaction generator
+      *  UTLVAL00/BCHCTL00 volume testing already relies on) for the
+      *  HISTLD00 side of the chain, and PNLIN.DAT from the test case
+      *  table above for the PNL-CALC-PROG/RPTPOS00/RPTAUD00 side.
+      *----------------------------------------------------------------
+       2000-GENERATE-TEST-INPUT.
+           CALL 'TSTGEN00'
+           PERFORM 2100-WRITE-PNL-INPUT
+           .
+
+       2100-WRITE-PNL-INPUT.
+           OPEN OUTPUT PNL-INPUT-FILE
+           PERFORM 2110-WRITE-ONE-PNL-RECORD
+               VARYING WS-CASE-IDX FROM 1 BY 1
+               UNTIL WS-CASE-IDX > WS-TEST-CASE-COUNT
+           CLOSE PNL-INPUT-FILE
+           .
+
+       2110-WRITE-ONE-PNL-RECORD.
+           MOVE TEST-PORTFOLIO-ID (WS-CASE-IDX) TO PNL-IN-PORTFOLIO-ID
+           MOVE WS-RUN-DATE TO PNL-IN-TRADE-DATE
+           MOVE 'USD' TO PNL-IN-CURRENCY-CODE
+           MOVE TEST-TRADE-AMT (WS-CASE-IDX) TO TRADE-AMT
+           MOVE TEST-COST-AMT (WS-CASE-IDX) TO COST-AMT
+           MOVE TEST-COMMISSION-AMT (WS-CASE-IDX) TO COMMISSION-AMT
+           MOVE TEST-FEE-AMT (WS-CASE-IDX) TO FEE-AMT
+           MOVE TEST-POSITION-STATUS (WS-CASE-IDX) TO POSITION-STATUS
+           WRITE PNL-IN-REC
+           PERFORM 2120-ACCUMULATE-EXPECTED
+           .
+
+      *----------------------------------------------------------------
+      *  2120-ACCUMULATE-EXPECTED replicates PNL-CALC-PROG's CALC-PNL/
+      *  MOVE-TO-OUTPUT arithmetic (net of commissions and fees, FX
+      *  rate 1.000000 for USD) to build the same control totals
+      *  FINALIZE will write to PNLOUT.DAT's trailer, independently of
+      *  the program under test.
+      *----------------------------------------------------------------
+       2120-ACCUMULATE-EXPECTED.
+           COMPUTE WS-EXPECTED-PNL ROUNDED =
+               TEST-TRADE-AMT (WS-CASE-IDX)
+                   - TEST-COST-AMT (WS-CASE-IDX)
+                   - TEST-COMMISSION-AMT (WS-CASE-IDX)
+                   - TEST-FEE-AMT (WS-CASE-IDX)
+           IF TEST-POSITION-STATUS (WS-CASE-IDX) = 'C'
+               ADD WS-EXPECTED-PNL TO WS-EXPECTED-REALIZED-SUM
+           ELSE
+               ADD WS-EXPECTED-PNL TO WS-EXPECTED-UNREAL-SUM
+           END-IF
+           ADD 1 TO WS-EXPECTED-RECORD-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  3000-RUN-CHAIN drives the whole overnight chain through
+      *  BCHCTL00 -- the same entry point BCHCHAIN.jcl's internal
+      *  CALL-chain path uses -- exactly as a production run would,
+      *  so this harness exercises the real control flow rather than
+      *  a stand-in for it.
+      *----------------------------------------------------------------
+       3000-RUN-CHAIN.
+           CALL 'BCHCTL00'
+           .
+
+       4000-VALIDATE-RESULTS.
+           PERFORM 4100-VALIDATE-PNL-TOTALS
+           PERFORM 4200-VALIDATE-POSITION-REPORT
+           .
+
+      *----------------------------------------------------------------
+      *  4100-VALIDATE-PNL-TOTALS reads PNLOUT.DAT back and checks its
+      *  control-total trailer against this run's independently-
+      *  computed expected record count and P&L sums.
+      *----------------------------------------------------------------
+       4100-VALIDATE-PNL-TOTALS.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 'N' TO WS-FOUND-TRAILER-IND
+           OPEN INPUT PNL-OUTPUT-FILE
+           PERFORM UNTIL WS-EOF OR WS-FOUND-TRAILER
+               READ PNL-OUTPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PORTFOLIO-ID OF PNL-OUT-REC = 'TRAILER '
+                           MOVE 'Y' TO WS-FOUND-TRAILER-IND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PNL-OUTPUT-FILE
+           PERFORM 4110-CHECK-RECORD-COUNT
+           PERFORM 4120-CHECK-REALIZED-SUM
+           PERFORM 4130-CHECK-UNREALIZED-SUM
+           .
+
+       4110-CHECK-RECORD-COUNT.
+           MOVE 'RECORD COUNT' TO RPT-CHECK-NAME
+           MOVE WS-EXPECTED-RECORD-COUNT TO RPT-EXPECTED-VALUE
+           IF WS-FOUND-TRAILER
+               MOVE TRL-RECORD-COUNT TO RPT-ACTUAL-VALUE
+               IF TRL-RECORD-COUNT = WS-EXPECTED-RECORD-COUNT
+                   PERFORM 4900-RECORD-PASS
+               ELSE
+                   PERFORM 4910-RECORD-FAIL
+               END-IF
+           ELSE
+               MOVE ZERO TO RPT-ACTUAL-VALUE
+               PERFORM 4910-RECORD-FAIL
+           END-IF
+           .
+
+       4120-CHECK-REALIZED-SUM.
+           MOVE 'REALIZED PNL SUM' TO RPT-CHECK-NAME
+           MOVE WS-EXPECTED-REALIZED-SUM TO RPT-EXPECTED-VALUE
+           IF WS-FOUND-TRAILER
+               MOVE TRL-REALIZED-SUM TO RPT-ACTUAL-VALUE
+               IF TRL-REALIZED-SUM = WS-EXPECTED-REALIZED-SUM
+                   PERFORM 4900-RECORD-PASS
+               ELSE
+                   PERFORM 4910-RECORD-FAIL
+               END-IF
+           ELSE
+               MOVE ZERO TO RPT-ACTUAL-VALUE
+               PERFORM 4910-RECORD-FAIL
+           END-IF
+           .
+
+       4130-CHECK-UNREALIZED-SUM.
+           MOVE 'UNREALIZED PNL SUM' TO RPT-CHECK-NAME
+           MOVE WS-EXPECTED-UNREAL-SUM TO RPT-EXPECTED-VALUE
+           IF WS-FOUND-TRAILER
+               MOVE TRL-UNREALIZED-SUM TO RPT-ACTUAL-VALUE
+               IF TRL-UNREALIZED-SUM = WS-EXPECTED-UNREAL-SUM
+                   PERFORM 4900-RECORD-PASS
+               ELSE
+                   PERFORM 4910-RECORD-FAIL
+               END-IF
+           ELSE
+               MOVE ZERO TO RPT-ACTUAL-VALUE
+               PERFORM 4910-RECORD-FAIL
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  4200-VALIDATE-POSITION-REPORT confirms RPTPOS00 produced a
+      *  non-empty report; the print-formatted detail lines are not
+      *  parsed, so this is a lighter check than 4100's exact totals.
+      *----------------------------------------------------------------
+       4200-VALIDATE-POSITION-REPORT.
+           MOVE 'RPTPOS00 REPORT OUTPUT' TO RPT-CHECK-NAME
+           MOVE ZERO TO RPT-EXPECTED-VALUE
+           MOVE ZERO TO RPT-ACTUAL-VALUE
+           OPEN INPUT POSITION-REPORT-FILE
+           IF WS-POS-FILE-OK
+               MOVE 'N' TO WS-EOF-FLAG
+               READ POSITION-REPORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+               CLOSE POSITION-REPORT-FILE
+               IF WS-EOF
+                   PERFORM 4910-RECORD-FAIL
+               ELSE
+                   PERFORM 4900-RECORD-PASS
+               END-IF
+           ELSE
+               PERFORM 4910-RECORD-FAIL
+           END-IF
+           .
+
+       4900-RECORD-PASS.
+           MOVE 'PASS' TO RPT-RESULT
+           ADD 1 TO WS-PASS-COUNT
+           DISPLAY 'TSTHARN00 CHECK: ' RPT-CHECK-NAME ' RESULT: PASS'
+           PERFORM 4990-WRITE-REPORT-LINE
+           .
+
+       4910-RECORD-FAIL.
+           MOVE 'FAIL' TO RPT-RESULT
+           ADD 1 TO WS-FAIL-COUNT
+           DISPLAY 'TSTHARN00 CHECK: ' RPT-CHECK-NAME ' RESULT: FAIL'
+           PERFORM 4990-WRITE-REPORT-LINE
+           .
+
+       4990-WRITE-REPORT-LINE.
+           WRITE RPT-LINE FROM WS-REPORT-DETAIL-LINE
+           .
+
+       9999-TERMINATE.
+           MOVE WS-PASS-COUNT TO RPT-PASS-COUNT
+           MOVE WS-FAIL-COUNT TO RPT-FAIL-COUNT
+           WRITE RPT-LINE FROM WS-REPORT-SUMMARY-LINE
+           CLOSE TEST-REPORT
+           DISPLAY 'TSTHARN00 TOTAL PASSED: ' WS-PASS-COUNT
+           DISPLAY 'TSTHARN00 TOTAL FAILED: ' WS-FAIL-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a severe error if any check failed, normal
+      *  otherwise, so a scheduler running this harness unattended can
+      *  tell pass from fail without reading TSTHARN.RPT.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'TSTHARN0' TO RC-ERROR-PROGRAM-ID
+           IF WS-FAIL-COUNT > ZERO
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'ONE OR MORE END-TO-END CHECKS FAILED'
+                   TO RC-ERROR-TEXT
+               SET RC-SEVERE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               SET RC-NORMAL TO TRUE
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
