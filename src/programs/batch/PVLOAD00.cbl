@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PVLOAD00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNL-OUTPUT-FILE ASSIGN TO 'PNLOUT.DAT'.
+           SELECT REJECT-FILE ASSIGN TO 'PVLOAD.REJ'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Shared with PNL-CALC-PROG/RPTPOS00/RPTAUD00.
+       FD  PNL-OUTPUT-FILE.
+           COPY PNLOUTRC.
+
+       FD  REJECT-FILE.
+       01  REJ-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-ACCEPT-DATE            PIC 9(08) VALUE ZERO.
+       01  WS-DATE-FIELDS REDEFINES WS-ACCEPT-DATE.
+           05  WS-DATE-YYYY          PIC 9(04).
+           05  WS-DATE-MM            PIC 9(02).
+           05  WS-DATE-DD            PIC 9(02).
+
+       01  WS-ACCEPT-TIME            PIC 9(08) VALUE ZERO.
+       01  WS-TIME-FIELDS REDEFINES WS-ACCEPT-TIME.
+           05  WS-TIME-HH            PIC 9(02).
+           05  WS-TIME-MM            PIC 9(02).
+           05  WS-TIME-SS            PIC 9(02).
+           05  WS-TIME-HS            PIC 9(02).
+
+      *--  PORTVAL_TBL's AS-OF-TIMESTAMP in DB2 external timestamp
+      *--  format (YYYY-MM-DD-HH.MM.SS.NNNNNN); every row loaded by a
+      *--  single run of this program carries the same timestamp, so
+      *--  one PNLOUT.DAT run becomes one version in PORTVAL_TBL.
+       01  WS-AS-OF-TIMESTAMP        PIC X(26) VALUE SPACES.
+
+      *--  PNLOUT.DAT was converted to USD by PNL-CALC-PROG's FX
+      *--  lookup and is carried on a trade-date basis throughout the
+      *--  chain, so every row this program loads is stamped the same
+      *--  way.
+       01  WS-CURRENCY-CODE          PIC X(03) VALUE 'USD'.
+       01  WS-VALUATION-BASIS-IND    PIC X(01) VALUE 'T'.
+
+       01  WS-CURRENT-PNL-AMT        PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  WS-EXISTING-COUNT         PIC S9(09) COMP-3 VALUE ZERO.
+
+       01  WS-READ-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-INSERT-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-UPDATE-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-REJECT-COUNT           PIC 9(07) COMP-3 VALUE ZERO.
+
+       01  WS-REJECT-REASON          PIC X(40) VALUE SPACES.
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOAD.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE opens the files and builds the single
+      *  AS-OF-TIMESTAMP this whole run will load PORTVAL_TBL under.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT PNL-OUTPUT-FILE
+           OPEN OUTPUT REJECT-FILE
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           PERFORM 1100-BUILD-TIMESTAMP
+           .
+
+       1100-BUILD-TIMESTAMP.
+           STRING WS-DATE-YYYY   '-'
+                  WS-DATE-MM     '-'
+                  WS-DATE-DD     '-'
+                  WS-TIME-HH     '.'
+                  WS-TIME-MM     '.'
+                  WS-TIME-SS     '.'
+                  WS-TIME-HS     '0000'
+               DELIMITED BY SIZE INTO WS-AS-OF-TIMESTAMP
+           .
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS reads every PNL-OUT-REC (skipping the control-
+      *  total trailer) and upserts it into PORTVAL_TBL.
+      *----------------------------------------------------------------
+       2000-PROCESS.
+           PERFORM UNTIL WS-EOF
+               READ PNL-OUTPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2100-LOAD-ONE-RECORD
+               END-READ
+           END-PERFORM
+           .
+
+       2100-LOAD-ONE-RECORD.
+           IF TRL-ID = 'TRAILER '
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-READ-COUNT
+               PERFORM 2200-UPSERT-PORTVAL
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2200-UPSERT-PORTVAL looks for a row already on PORTVAL_TBL for
+      *  this portfolio/trade-date/as-of-timestamp (a rerun of the same
+      *  load) and updates it if found, inserts a new version row
+      *  otherwise.  Any unexpected SQLCODE is rejected rather than
+      *  left half-applied.
+      *----------------------------------------------------------------
+       2200-UPSERT-PORTVAL.
+           COMPUTE WS-CURRENT-PNL-AMT =
+               REALIZED-PNL-AMT + UNREALIZED-PNL-AMT
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-EXISTING-COUNT
+               FROM PORTVAL_TBL
+               WHERE PORTFOLIO_ID = :PORTFOLIO-ID
+                 AND TRADE_DATE = :TRADE-DATE
+                 AND AS_OF_TIMESTAMP = :WS-AS-OF-TIMESTAMP
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'SQLCODE ERROR ON LOOKUP' TO WS-REJECT-REASON
+               PERFORM 2900-WRITE-REJECT
+           ELSE
+               IF WS-EXISTING-COUNT > ZERO
+                   PERFORM 2300-UPDATE-PORTVAL
+               ELSE
+                   PERFORM 2400-INSERT-PORTVAL
+               END-IF
+           END-IF
+           .
+
+       2300-UPDATE-PORTVAL.
+           EXEC SQL
+               UPDATE PORTVAL_TBL
+                  SET PNL_AMT = :WS-CURRENT-PNL-AMT,
+                      CURRENCY_CODE = :WS-CURRENCY-CODE,
+                      VALUATION_BASIS_IND = :WS-VALUATION-BASIS-IND
+                WHERE PORTFOLIO_ID = :PORTFOLIO-ID
+                  AND TRADE_DATE = :TRADE-DATE
+                  AND AS_OF_TIMESTAMP = :WS-AS-OF-TIMESTAMP
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-UPDATE-COUNT
+           ELSE
+               MOVE 'SQLCODE ERROR ON UPDATE' TO WS-REJECT-REASON
+               PERFORM 2900-WRITE-REJECT
+           END-IF
+           .
+
+       2400-INSERT-PORTVAL.
+           EXEC SQL
+               INSERT INTO PORTVAL_TBL
+                   (PORTFOLIO_ID, TRADE_DATE, AS_OF_TIMESTAMP,
+                    CURRENCY_CODE, VALUATION_BASIS_IND, PNL_AMT)
+               VALUES
+                   (:PORTFOLIO-ID, :TRADE-DATE, :WS-AS-OF-TIMESTAMP,
+                    :WS-CURRENCY-CODE, :WS-VALUATION-BASIS-IND,
+                    :WS-CURRENT-PNL-AMT)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-INSERT-COUNT
+               WHEN -803
+                   MOVE 'DUPLICATE KEY ON INSERT' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT
+               WHEN OTHER
+                   MOVE 'SQLCODE ERROR ON INSERT' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT
+           END-EVALUATE
+           .
+
+       2900-WRITE-REJECT.
+           STRING PORTFOLIO-ID  ' '
+                  TRADE-DATE    ' '
+                  WS-REJECT-REASON
+               DELIMITED BY SIZE INTO REJ-LINE
+           WRITE REJ-LINE
+           ADD 1 TO WS-REJECT-COUNT
+           .
+
+       9999-TERMINATE.
+           CLOSE PNL-OUTPUT-FILE
+           CLOSE REJECT-FILE
+           DISPLAY 'PVLOAD00 RECORDS READ: ' WS-READ-COUNT
+           DISPLAY 'PVLOAD00 ROWS INSERTED: ' WS-INSERT-COUNT
+           DISPLAY 'PVLOAD00 ROWS UPDATED: ' WS-UPDATE-COUNT
+           DISPLAY 'PVLOAD00 ROWS REJECTED: ' WS-REJECT-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: an application error if any row was rejected,
+      *  normal otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'PVLOAD00' TO RC-ERROR-PROGRAM-ID
+           IF WS-REJECT-COUNT > ZERO
+               MOVE 'A001' TO RC-ERROR-CODE
+               MOVE 'ONE OR MORE ROWS REJECTED ON LOAD' TO RC-ERROR-TEXT
+               SET RC-APPLICATION-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               SET RC-NORMAL TO TRUE
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
