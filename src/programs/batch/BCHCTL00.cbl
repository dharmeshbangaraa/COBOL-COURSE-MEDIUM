@@ -1,5 +1,626 @@
-```
-[Full original source code with the following changes:]
-* In the FILE SECTION, updated FD for transaction file to include CHANNEL-CODE (via TRNREC.cpy).
-* In 1000-PROCESS-INITIALIZE, updated logic to reference CHANNEL-CODE and added inline comment: *> Reference CHANNEL-CODE (new).
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BCHCTL00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'BCHTRAN.DAT'.
+           SELECT STEP-CONTROL-FILE ASSIGN TO 'BCHSTEP.DAT'
+               FILE STATUS IS WS-STEP-FILE-STATUS.
+           SELECT VALIDATION-REPORT ASSIGN TO 'BCHVAL.PRT'.
+           SELECT RUN-PARM-FILE ASSIGN TO 'RUNPARM.DAT'.
+           SELECT TIMING-LOG-FILE ASSIGN TO 'BCHTIME.LOG'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Shared with HISTLD00, UTLVAL00, and TSTGEN00 via TRNREC.cpy
+      *--  so the incoming transaction layout cannot drift between the
+      *--  programs that generate, control, and load it.
+       FD  TRANSACTION-FILE.
+           COPY TRNREC.
+
+      *--  Step-status control file.  A new record is appended every
+      *--  time a chain step starts ('I') and finishes ('C'); on a
+      *--  restart run the last status seen for a step name is what
+      *--  decides whether that step is skipped.
+       FD  STEP-CONTROL-FILE.
+       01  STEP-REC.
+           05  STEP-JOB-DATE         PIC X(08).
+           05  STEP-NAME             PIC X(14).
+           05  STEP-STATUS           PIC X(01).
+               88  STEP-COMPLETE     VALUE 'C'.
+               88  STEP-INCOMPLETE   VALUE 'I'.
+
+      *--  Validate-only sanity-check report (req-time run mode), also
+      *--  reused to print the per-channel totals on a normal run.
+       FD  VALIDATION-REPORT.
+       01  VAL-LINE                  PIC X(132).
+
+      *--  Shared run-parameter file.  BCHCTL00 writes the one record
+      *--  on RUN-PARAMETERS (RUNPARM.cpy) every run, at the top of
+      *--  the chain, so PNL-CALC-PROG/RPTPOS00/RPTAUD00 read it back
+      *--  and agree on the same business date and settings.
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+
+      *--  Step timing/SLA log.  One record per step per
+      *--  start/end event so operations can see which step in a late
+      *--  chain blew its SLA window instead of guessing from job-log
+      *--  timestamps after the fact.
+       FD  TIMING-LOG-FILE.
+       01  TIMING-LOG-REC.
+           05  TIML-JOB-DATE             PIC X(08).
+           05  TIML-STEP-NAME            PIC X(14).
+           05  TIML-EVENT                PIC X(05).
+           05  TIML-TIME                 PIC X(08).
+           05  TIML-ELAPSED-SECONDS      PIC Z(06)9.
+           05  TIML-SLA-SECONDS          PIC Z(06)9.
+           05  TIML-SLA-IND              PIC X(01).
+               88  TIML-SLA-BREACHED     VALUE 'B'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-RUN-DATE               PIC X(08).
+
+      *--  PNL threshold / currency-conversion settings this run
+      *--  publishes to RUNPARM.DAT for the rest of the chain; the
+      *--  per-step validate-only/restart switches below stay local to
+      *--  BCHCTL00's own control logic.
+       01  WS-PNL-THRESHOLD          PIC S9(13)V99 COMP-3
+               VALUE 100000.00.
+       01  WS-THRESHOLD-OVERRIDE     PIC X(15) VALUE SPACES.
+       01  WS-CCY-CONVERT-IND        PIC X(01) VALUE 'Y'.
+           88  WS-CCY-CONVERT        VALUE 'Y'.
+
+      *--  Average-cost-basis mode, published to RUNPARM.DAT for
+      *--  PNL-CALC-PROG; off unless the chain asks for it, since
+      *--  most portfolios still run specific-lot.
+       01  WS-AVG-COST-IND           PIC X(01) VALUE 'N'.
+           88  WS-AVG-COST           VALUE 'Y'.
+
+       01  WS-VALIDATE-ONLY-IND      PIC X(01) VALUE 'N'.
+           88  WS-VALIDATE-ONLY      VALUE 'Y'.
+       01  WS-RESTART-IND            PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED  VALUE 'Y'.
+
+       01  WS-STEP-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-STEP-FILE-OK       VALUE '00'.
+           88  WS-STEP-FILE-MISSING  VALUE '35'.
+
+       01  WS-CURRENT-STEP-NAME      PIC X(14).
+       01  WS-CURRENT-STEP-STATUS    PIC X(01).
+
+      *--  One restart flag per chain step.  A small fixed table isn't
+      *--  needed here -- the chain is a short, known list of steps, so
+      *--  plain 88-level switches read more directly than a SEARCHed
+      *--  table would.
+       01  WS-HISTLD00-STATUS        PIC X(01) VALUE 'I'.
+           88  WS-HISTLD00-DONE      VALUE 'C'.
+       01  WS-PNLCALC-STATUS         PIC X(01) VALUE 'I'.
+           88  WS-PNLCALC-DONE       VALUE 'C'.
+       01  WS-RPTPOS00-STATUS        PIC X(01) VALUE 'I'.
+           88  WS-RPTPOS00-DONE      VALUE 'C'.
+       01  WS-RPTAUD00-STATUS        PIC X(01) VALUE 'I'.
+           88  WS-RPTAUD00-DONE      VALUE 'C'.
+
+      *--  Known channel codes and the per-channel counts/totals
+      *--  reported at the end of the control run.  Counts are
+      *--  VALUE ZERO at the elementary level; codes are set once by
+      *--  1050-INIT-CHANNEL-TABLE rather than via a REDEFINES VALUE
+      *--  table, since packed-decimal counters can't be VALUE-loaded
+      *--  that way.
+       01  WS-CHANNEL-TABLE.
+           05  WS-CHANNEL-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-CHAN-IDX.
+               10  WS-CHAN-CODE      PIC X(02).
+               10  WS-CHAN-COUNT     PIC 9(09) COMP-3 VALUE ZERO.
+               10  WS-CHAN-TOTAL-AMT PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CHANNEL-FOUND-IND      PIC X(01) VALUE 'N'.
+           88  WS-CHANNEL-FOUND      VALUE 'Y'.
+
+      *--  Validate-only counters.
+       01  WS-VAL-RECORD-COUNT       PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-VAL-BAD-CHANNEL-COUNT  PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-VAL-LOW-TRADE-DATE     PIC X(08) VALUE HIGH-VALUES.
+       01  WS-VAL-HIGH-TRADE-DATE    PIC X(08) VALUE LOW-VALUES.
+
+       01  WS-CHAN-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(12) VALUE 'CHANNEL '.
+           05  SUM-CHAN-CODE         PIC X(02).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(07) VALUE 'COUNT: '.
+           05  SUM-CHAN-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(07) VALUE 'TOTAL: '.
+           05  SUM-CHAN-TOTAL        PIC Z(11)9.99-.
+
+       01  WS-VAL-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(20) VALUE 'RECORDS READ: '.
+           05  SUM-VAL-RECORD-COUNT  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(24)
+                   VALUE 'INVALID CHANNEL CODE: '.
+           05  SUM-VAL-BAD-CHANNEL   PIC ZZZ,ZZZ,ZZ9.
+
+      *--  Step timing.  WS-STEP-START-TIME is captured by
+      *--  5100-TIME-STEP-START just before each CALL and compared
+      *--  against the clock again in 5200-TIME-STEP-END to get the
+      *--  step's elapsed seconds; SLA seconds per step are a small
+      *--  fixed table for the same reason the channel table above is
+      *--  fixed -- a short, known list of steps.
+       01  WS-STEP-START-TIME            PIC X(08).
+       01  WS-START-HHMMSS REDEFINES WS-STEP-START-TIME.
+           05  WS-START-HH               PIC 9(02).
+           05  WS-START-MM               PIC 9(02).
+           05  WS-START-SS               PIC 9(02).
+           05  WS-START-HH-100           PIC 9(02).
+
+       01  WS-CURRENT-TIME               PIC X(08).
+       01  WS-END-HHMMSS REDEFINES WS-CURRENT-TIME.
+           05  WS-END-HH                 PIC 9(02).
+           05  WS-END-MM                 PIC 9(02).
+           05  WS-END-SS                 PIC 9(02).
+           05  WS-END-HH-100             PIC 9(02).
+
+       01  WS-ELAPSED-SECONDS            PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-START-TOTAL-SECONDS        PIC S9(07) COMP-3.
+       01  WS-END-TOTAL-SECONDS          PIC S9(07) COMP-3.
+
+       01  WS-SLA-TABLE.
+           05  WS-SLA-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-SLA-IDX.
+               10  WS-SLA-STEP-NAME      PIC X(14).
+               10  WS-SLA-SECONDS        PIC 9(07) COMP-3.
+       01  WS-SLA-FOUND-IND              PIC X(01) VALUE 'N'.
+           88  WS-SLA-FOUND              VALUE 'Y'.
+
+       01  WS-VAL-DATE-RANGE-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(20)
+                   VALUE 'TRADE DATE RANGE: '.
+           05  SUM-VAL-LOW-DATE      PIC X(08).
+           05  FILLER                PIC X(04) VALUE ' TO '.
+           05  SUM-VAL-HIGH-DATE     PIC X(08).
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM 1000-PROCESS-INITIALIZE
+           IF WS-VALIDATE-ONLY
+               PERFORM 3000-VALIDATE-TRANSACTIONS
+           ELSE
+               PERFORM 4000-RUN-CHAIN
+           END-IF
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-PROCESS-INITIALIZE reads the run-time switches, builds
+      *  the channel table, loads step-completion status from a prior
+      *  run when this is a restart, and marks its own step complete.
+      *----------------------------------------------------------------
+       1000-PROCESS-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-VALIDATE-ONLY-IND
+               FROM ENVIRONMENT 'BCHCTL-VALIDATE-ONLY'
+           ACCEPT WS-RESTART-IND FROM ENVIRONMENT 'BCHCTL-RESTART'
+           ACCEPT WS-CCY-CONVERT-IND
+               FROM ENVIRONMENT 'BCHCTL-CCY-CONVERT'
+           IF WS-CCY-CONVERT-IND NOT = 'Y' AND NOT = 'N'
+               MOVE 'Y' TO WS-CCY-CONVERT-IND
+           END-IF
+           ACCEPT WS-AVG-COST-IND
+               FROM ENVIRONMENT 'BCHCTL-AVG-COST'
+           IF WS-AVG-COST-IND NOT = 'Y' AND NOT = 'N'
+               MOVE 'N' TO WS-AVG-COST-IND
+           END-IF
+           ACCEPT WS-THRESHOLD-OVERRIDE
+               FROM ENVIRONMENT 'BCHCTL-PNL-THRESHOLD'
+           IF WS-THRESHOLD-OVERRIDE IS NUMERIC
+               MOVE WS-THRESHOLD-OVERRIDE TO WS-PNL-THRESHOLD
+           END-IF
+           PERFORM 1050-INIT-CHANNEL-TABLE
+           PERFORM 1060-INIT-SLA-TABLE
+           PERFORM 1100-LOAD-STEP-STATUS
+           PERFORM 1500-WRITE-RUN-PARAMETERS
+           OPEN OUTPUT TIMING-LOG-FILE
+           MOVE 'BCHCTL00' TO WS-CURRENT-STEP-NAME
+           MOVE 'C' TO WS-CURRENT-STEP-STATUS
+           PERFORM 1400-WRITE-STEP-STATUS
+           .
+
+       1050-INIT-CHANNEL-TABLE.
+           MOVE 'VC' TO WS-CHAN-CODE (1)
+           MOVE 'EL' TO WS-CHAN-CODE (2)
+           MOVE 'BR' TO WS-CHAN-CODE (3)
+           .
+
+      *--  SLA seconds per step.  These are the same rough
+      *--  budgets operations already watch the clock against; moving
+      *--  them into the program is what lets BCHCTL00 flag a breach
+      *--  itself instead of operations eyeballing job-log timestamps.
+      *--  The BCHCTL00 entry covers this program's own load/validate
+      *--  pass, timed the same way as the downstream steps below.
+       1060-INIT-SLA-TABLE.
+           MOVE 'BCHCTL00'      TO WS-SLA-STEP-NAME (1)
+           MOVE 300             TO WS-SLA-SECONDS   (1)
+           MOVE 'HISTLD00'      TO WS-SLA-STEP-NAME (2)
+           MOVE 600             TO WS-SLA-SECONDS   (2)
+           MOVE 'PNLCALC'       TO WS-SLA-STEP-NAME (3)
+           MOVE 1800            TO WS-SLA-SECONDS   (3)
+           MOVE 'RPTPOS00'      TO WS-SLA-STEP-NAME (4)
+           MOVE 300              TO WS-SLA-SECONDS  (4)
+           MOVE 'RPTAUD00'      TO WS-SLA-STEP-NAME (5)
+           MOVE 300              TO WS-SLA-SECONDS  (5)
+           .
+
+      *----------------------------------------------------------------
+      *  1100-LOAD-STEP-STATUS reads the step-control file written by
+      *  a prior (failed) run and keeps the last status seen for each
+      *  chain step, so 4000-RUN-CHAIN can skip whatever already
+      *  completed.  A missing control file (first-ever run, or a
+      *  fresh non-restart run) just leaves every step incomplete.
+      *----------------------------------------------------------------
+       1100-LOAD-STEP-STATUS.
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT STEP-CONTROL-FILE
+               IF WS-STEP-FILE-MISSING
+                   CONTINUE
+               ELSE
+                   PERFORM UNTIL WS-EOF
+                       READ STEP-CONTROL-FILE
+                           AT END
+                               MOVE 'Y' TO WS-EOF-FLAG
+                           NOT AT END
+                               PERFORM 1150-APPLY-STEP-STATUS
+                       END-READ
+                   END-PERFORM
+                   CLOSE STEP-CONTROL-FILE
+                   MOVE 'N' TO WS-EOF-FLAG
+               END-IF
+               OPEN EXTEND STEP-CONTROL-FILE
+           ELSE
+               OPEN OUTPUT STEP-CONTROL-FILE
+           END-IF
+           .
+
+       1150-APPLY-STEP-STATUS.
+           EVALUATE STEP-NAME
+               WHEN 'HISTLD00'
+                   MOVE STEP-STATUS TO WS-HISTLD00-STATUS
+               WHEN 'PNLCALC'
+                   MOVE STEP-STATUS TO WS-PNLCALC-STATUS
+               WHEN 'RPTPOS00'
+                   MOVE STEP-STATUS TO WS-RPTPOS00-STATUS
+               WHEN 'RPTAUD00'
+                   MOVE STEP-STATUS TO WS-RPTAUD00-STATUS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       1400-WRITE-STEP-STATUS.
+           MOVE WS-RUN-DATE TO STEP-JOB-DATE
+           MOVE WS-CURRENT-STEP-NAME TO STEP-NAME
+           MOVE WS-CURRENT-STEP-STATUS TO STEP-STATUS
+           WRITE STEP-REC
+           .
+
+      *----------------------------------------------------------------
+      *  1500-WRITE-RUN-PARAMETERS publishes this run's business date,
+      *  PNL threshold, dry-run indicator (the validate-only switch
+      *  above, under its shared name), currency-conversion switch, and
+      *  average-cost-basis mode switch to RUNPARM.DAT so PNL-CALC-
+      *  PROG/RPTPOS00/RPTAUD00 pick up the same values instead of each
+      *  working them out on its own.
+      *----------------------------------------------------------------
+       1500-WRITE-RUN-PARAMETERS.
+           MOVE WS-RUN-DATE TO RUNP-BUSINESS-DATE
+           MOVE WS-PNL-THRESHOLD TO RUNP-PNL-THRESHOLD
+           MOVE WS-VALIDATE-ONLY-IND TO RUNP-DRY-RUN-IND
+           MOVE WS-CCY-CONVERT-IND TO RUNP-CCY-CONVERT-IND
+           MOVE WS-AVG-COST-IND TO RUNP-AVG-COST-IND
+           OPEN OUTPUT RUN-PARM-FILE
+           WRITE RUN-PARAMETERS
+           CLOSE RUN-PARM-FILE
+           .
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS-TRANSACTION looks up (or defaults) the channel
+      *  entry for the current record and accumulates its count/total,
+      *  which is how CHANNEL-CODE drives per-channel processing.
+      *  Channel-specific business rules, if any are ever needed
+      *  beyond the count/total split, belong in the per-channel
+      *  paragraphs below.  Shared by both run modes below so the
+      *  channel totals are built whichever one actually runs.
+      *----------------------------------------------------------------
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2050-LOOKUP-CHANNEL
+           IF WS-CHANNEL-FOUND
+               EVALUATE TRN-CHANNEL-CODE
+                   WHEN 'VC'
+                       PERFORM 2110-PROCESS-VOICE
+                   WHEN 'EL'
+                       PERFORM 2120-PROCESS-ELECTRONIC
+                   WHEN 'BR'
+                       PERFORM 2130-PROCESS-BRANCH
+               END-EVALUATE
+               ADD 1 TO WS-CHAN-COUNT (WS-CHAN-IDX)
+               ADD TRN-TRADE-AMT TO WS-CHAN-TOTAL-AMT (WS-CHAN-IDX)
+           END-IF
+           .
+
+       2050-LOOKUP-CHANNEL.
+           MOVE 'N' TO WS-CHANNEL-FOUND-IND
+           SET WS-CHAN-IDX TO 1
+           SEARCH WS-CHANNEL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CHAN-CODE (WS-CHAN-IDX) = TRN-CHANNEL-CODE
+                   MOVE 'Y' TO WS-CHANNEL-FOUND-IND
+           END-SEARCH
+           .
+
+      *--  Voice, electronic, and branch channels all feed the same
+      *--  count/total today; these stay as separate paragraphs so a
+      *--  future channel-specific rule has an obvious home instead of
+      *--  growing a shared EVALUATE into an unreadable one.
+       2110-PROCESS-VOICE.
+           CONTINUE.
+
+       2120-PROCESS-ELECTRONIC.
+           CONTINUE.
+
+       2130-PROCESS-BRANCH.
+           CONTINUE.
+
+      *----------------------------------------------------------------
+      *  3000-VALIDATE-TRANSACTIONS (req-time run mode): reads the
+      *  whole transaction file and reports record counts, CHANNEL-CODE
+      *  validity, and the trade-date range without kicking off
+      *  HISTLD00 or PNL-CALC-PROG, so a suspicious file can be sanity
+      *  checked before committing to a full night's run.
+      *----------------------------------------------------------------
+       3000-VALIDATE-TRANSACTIONS.
+           OPEN OUTPUT VALIDATION-REPORT
+           PERFORM 5100-TIME-STEP-START
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 3100-VALIDATE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 5200-TIME-STEP-END
+           PERFORM 3900-WRITE-VALIDATION-REPORT
+           CLOSE VALIDATION-REPORT
+           .
+
+       3100-VALIDATE-ONE-TRANSACTION.
+           ADD 1 TO WS-VAL-RECORD-COUNT
+           PERFORM 2000-PROCESS-TRANSACTION
+           IF NOT WS-CHANNEL-FOUND
+               ADD 1 TO WS-VAL-BAD-CHANNEL-COUNT
+           END-IF
+           IF TRN-TRADE-DATE < WS-VAL-LOW-TRADE-DATE
+               MOVE TRN-TRADE-DATE TO WS-VAL-LOW-TRADE-DATE
+           END-IF
+           IF TRN-TRADE-DATE > WS-VAL-HIGH-TRADE-DATE
+               MOVE TRN-TRADE-DATE TO WS-VAL-HIGH-TRADE-DATE
+           END-IF
+           .
+
+       3900-WRITE-VALIDATION-REPORT.
+           MOVE WS-VAL-RECORD-COUNT TO SUM-VAL-RECORD-COUNT
+           MOVE WS-VAL-BAD-CHANNEL-COUNT TO SUM-VAL-BAD-CHANNEL
+           WRITE VAL-LINE FROM WS-VAL-SUMMARY-LINE
+           MOVE WS-VAL-LOW-TRADE-DATE TO SUM-VAL-LOW-DATE
+           MOVE WS-VAL-HIGH-TRADE-DATE TO SUM-VAL-HIGH-DATE
+           WRITE VAL-LINE FROM WS-VAL-DATE-RANGE-LINE
+           PERFORM 4950-WRITE-CHANNEL-SUMMARY-LINES
+           .
+
+      *----------------------------------------------------------------
+      *  4000-RUN-CHAIN reads every transaction (to build the channel
+      *  totals), then runs the downstream chain steps in order,
+      *  skipping any step a restart already found complete.
+      *----------------------------------------------------------------
+       4000-RUN-CHAIN.
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2000-PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 4100-RUN-STEP-HISTLD00
+           PERFORM 4200-RUN-STEP-PNLCALC
+           PERFORM 4300-RUN-STEP-RPTPOS00
+           PERFORM 4400-RUN-STEP-RPTAUD00
+           PERFORM 4900-WRITE-CHANNEL-TOTALS
+           .
+
+       4100-RUN-STEP-HISTLD00.
+           IF NOT WS-HISTLD00-DONE
+               MOVE 'HISTLD00' TO WS-CURRENT-STEP-NAME
+               MOVE 'I' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+               PERFORM 5100-TIME-STEP-START
+               CALL 'HISTLD00'
+               PERFORM 5200-TIME-STEP-END
+               MOVE 'C' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+           END-IF
+           .
+
+       4200-RUN-STEP-PNLCALC.
+           IF NOT WS-PNLCALC-DONE
+               MOVE 'PNLCALC' TO WS-CURRENT-STEP-NAME
+               MOVE 'I' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+               PERFORM 5100-TIME-STEP-START
+               CALL 'PNL-CALC-PROG'
+               PERFORM 5200-TIME-STEP-END
+               MOVE 'C' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+           END-IF
+           .
+
+       4300-RUN-STEP-RPTPOS00.
+           IF NOT WS-RPTPOS00-DONE
+               MOVE 'RPTPOS00' TO WS-CURRENT-STEP-NAME
+               MOVE 'I' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+               PERFORM 5100-TIME-STEP-START
+               CALL 'RPTPOS00'
+               PERFORM 5200-TIME-STEP-END
+               MOVE 'C' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+           END-IF
+           .
+
+       4400-RUN-STEP-RPTAUD00.
+           IF NOT WS-RPTAUD00-DONE
+               MOVE 'RPTAUD00' TO WS-CURRENT-STEP-NAME
+               MOVE 'I' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+               PERFORM 5100-TIME-STEP-START
+               CALL 'RPTAUD00'
+               PERFORM 5200-TIME-STEP-END
+               MOVE 'C' TO WS-CURRENT-STEP-STATUS
+               PERFORM 1400-WRITE-STEP-STATUS
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  5100-TIME-STEP-START/5200-TIME-STEP-END bracket each CALL in
+      *  4100 through 4400 and write the TIMING-LOG-FILE records req
+      *  044 asks for; 5200 also computes elapsed seconds and sets the
+      *  SLA-breach indicator against the budget in WS-SLA-TABLE.
+      *----------------------------------------------------------------
+       5100-TIME-STEP-START.
+           ACCEPT WS-STEP-START-TIME FROM TIME
+           MOVE WS-STEP-START-TIME TO WS-CURRENT-TIME
+           MOVE SPACE TO TIML-SLA-IND
+           MOVE ZERO TO TIML-ELAPSED-SECONDS
+           PERFORM 5300-LOOKUP-SLA
+           IF WS-SLA-FOUND
+               MOVE WS-SLA-SECONDS (WS-SLA-IDX) TO TIML-SLA-SECONDS
+           ELSE
+               MOVE ZERO TO TIML-SLA-SECONDS
+           END-IF
+           MOVE WS-RUN-DATE TO TIML-JOB-DATE
+           MOVE WS-CURRENT-STEP-NAME TO TIML-STEP-NAME
+           MOVE 'START' TO TIML-EVENT
+           MOVE WS-STEP-START-TIME TO TIML-TIME
+           WRITE TIMING-LOG-REC
+           .
+
+       5200-TIME-STEP-END.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-START-TOTAL-SECONDS =
+               ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS)
+           COMPUTE WS-END-TOTAL-SECONDS =
+               ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS
+           IF WS-ELAPSED-SECONDS < ZERO
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-RUN-DATE TO TIML-JOB-DATE
+           MOVE WS-CURRENT-STEP-NAME TO TIML-STEP-NAME
+           MOVE 'END' TO TIML-EVENT
+           MOVE WS-CURRENT-TIME TO TIML-TIME
+           MOVE WS-ELAPSED-SECONDS TO TIML-ELAPSED-SECONDS
+           PERFORM 5300-LOOKUP-SLA
+           IF WS-SLA-FOUND
+               MOVE WS-SLA-SECONDS (WS-SLA-IDX) TO TIML-SLA-SECONDS
+               IF WS-ELAPSED-SECONDS > WS-SLA-SECONDS (WS-SLA-IDX)
+                   SET TIML-SLA-BREACHED TO TRUE
+               ELSE
+                   MOVE SPACE TO TIML-SLA-IND
+               END-IF
+           ELSE
+               MOVE ZERO TO TIML-SLA-SECONDS
+               MOVE SPACE TO TIML-SLA-IND
+           END-IF
+           WRITE TIMING-LOG-REC
+           .
+
+       5300-LOOKUP-SLA.
+           MOVE 'N' TO WS-SLA-FOUND-IND
+           SET WS-SLA-IDX TO 1
+           SEARCH WS-SLA-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SLA-STEP-NAME (WS-SLA-IDX) = WS-CURRENT-STEP-NAME
+                   MOVE 'Y' TO WS-SLA-FOUND-IND
+           END-SEARCH
+           .
+
+       4900-WRITE-CHANNEL-TOTALS.
+           OPEN OUTPUT VALIDATION-REPORT
+           PERFORM 4950-WRITE-CHANNEL-SUMMARY-LINES
+           CLOSE VALIDATION-REPORT
+           .
+
+      *--  4950-WRITE-CHANNEL-SUMMARY-LINES writes the per-channel
+      *--  count/total lines built by 2000-PROCESS-TRANSACTION onto
+      *--  whichever report is already open: 4900 opens its own copy
+      *--  for the full-chain mode, while 3900 appends these lines to
+      *--  the validation report that 3000-VALIDATE-TRANSACTIONS has
+      *--  open for the validate-only mode.
+       4950-WRITE-CHANNEL-SUMMARY-LINES.
+           PERFORM VARYING WS-CHAN-IDX FROM 1 BY 1
+                   UNTIL WS-CHAN-IDX > 3
+               MOVE WS-CHAN-CODE (WS-CHAN-IDX) TO SUM-CHAN-CODE
+               MOVE WS-CHAN-COUNT (WS-CHAN-IDX) TO SUM-CHAN-COUNT
+               MOVE WS-CHAN-TOTAL-AMT (WS-CHAN-IDX) TO SUM-CHAN-TOTAL
+               WRITE VAL-LINE FROM WS-CHAN-SUMMARY-LINE
+           END-PERFORM
+           .
+
+       9999-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           CLOSE STEP-CONTROL-FILE
+           CLOSE TIMING-LOG-FILE
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the step-control file could not
+      *  be read for any reason other than simply not existing yet, a
+      *  warning if validate-only found bad channel codes, normal
+      *  otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'BCHCTL00' TO RC-ERROR-PROGRAM-ID
+           IF NOT WS-STEP-FILE-OK AND NOT WS-STEP-FILE-MISSING
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'STEP CONTROL FILE STATUS ERROR' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               IF WS-VALIDATE-ONLY AND WS-VAL-BAD-CHANNEL-COUNT > ZERO
+                   MOVE 'W001' TO RC-ERROR-CODE
+                   MOVE 'ONE OR MORE INVALID CHANNEL CODES FOUND'
+                       TO RC-ERROR-TEXT
+                   SET RC-WARNING TO TRUE
+                   DISPLAY RC-ERROR-MESSAGE
+               ELSE
+                   SET RC-NORMAL TO TRUE
+               END-IF
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
