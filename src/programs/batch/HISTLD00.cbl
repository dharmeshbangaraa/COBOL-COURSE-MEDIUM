@@ -1,5 +1,434 @@
-```
-[Full original source code with the following changes:]
-* In the FILE SECTION, updated FD for transaction file to include CHANNEL-CODE (via TRNREC.cpy).
-* In 2000-PROCESS and 2100-LOAD-HISTORY, updated logic to handle CHANNEL-CODE and added inline comments: *> Handle CHANNEL-CODE (new).
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HISTLD00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'BCHTRAN.DAT'.
+           SELECT HISTORY-FILE ASSIGN TO 'TRNHIST.DAT'
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT DUPLICATE-FILE ASSIGN TO 'TRNDUP.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Shared with BCHCTL00, UTLVAL00, and TSTGEN00 via TRNREC.cpy.
+       FD  TRANSACTION-FILE.
+           COPY TRNREC.
+
+      *--  History file carries the same layout as the incoming
+      *--  transaction, just under HIST- names (COPY REPLACING) since
+      *--  it is the same fields, kept for as long as the per-channel
+      *--  retention period requires.
+       FD  HISTORY-FILE.
+           COPY TRNREC REPLACING LEADING ==TRN-== BY ==HIST-==.
+
+      *--  Transactions rejected as duplicates of history already on
+      *--  file (req-time duplicate check in 2100-LOAD-HISTORY).
+       FD  DUPLICATE-FILE.
+       01  DUP-REC.
+           05  DUP-PORTFOLIO-ID      PIC X(08).
+           05  DUP-TRADE-DATE        PIC X(08).
+           05  DUP-CHANNEL-CODE      PIC X(02).
+           05  DUP-REASON            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-HIST-EOF-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-HIST-EOF           VALUE 'Y'.
+
+       01  WS-HIST-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-HIST-FILE-OK       VALUE '00'.
+           88  WS-HIST-FILE-MISSING  VALUE '35'.
+
+       01  WS-RUN-DATE               PIC X(08).
+       01  WS-RUN-DATE-NUM           PIC 9(08).
+       01  WS-HIST-DATE-NUM          PIC 9(08).
+       01  WS-RUN-JULIAN             PIC S9(09) COMP-3.
+       01  WS-HIST-JULIAN            PIC S9(09) COMP-3.
+
+      *--  Date-range reprocessing (req-time run mode): when both ends
+      *--  of the range are supplied, history in that window is purged
+      *--  before the transaction file is reloaded, so a bad load can
+      *--  be corrected for just the affected window instead of a full
+      *--  reload.
+       01  WS-REPROC-FROM-DATE       PIC X(08) VALUE SPACES.
+       01  WS-REPROC-TO-DATE         PIC X(08) VALUE SPACES.
+       01  WS-REPROC-ACTIVE-IND      PIC X(01) VALUE 'N'.
+           88  WS-REPROC-ACTIVE      VALUE 'Y'.
+
+      *--  Channel-aware retention, in days.  A channel not in this
+      *--  table defaults to WS-RETENTION-DAYS-FOUND's initial value
+      *--  (the longest period below) rather than being purged on the
+      *--  first run after onboarding.
+       01  WS-RETENTION-TABLE.
+           05  WS-RETENTION-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-RET-IDX.
+               10  WS-RET-CHANNEL-CODE  PIC X(02).
+               10  WS-RET-DAYS          PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  WS-RETENTION-DAYS-FOUND   PIC 9(05) COMP-3.
+       01  WS-AGE-DAYS               PIC S9(09) COMP-3.
+       01  WS-PURGE-IND              PIC X(01) VALUE 'N'.
+           88  WS-PURGE-ENTRY        VALUE 'Y'.
+
+      *--  History table: loaded from TRNHIST.DAT at startup, filtered
+      *--  by retention/reprocess range, checked for duplicates against
+      *--  each incoming transaction, appended to, and rewritten to
+      *--  TRNHIST.DAT in full at the end of the run -- the same
+      *--  load-filter-rewrite technique RPTPOS00/RPTAUD00 use for
+      *--  their prior-day and audit-trail tables.
+       01  WS-HISTORY-COUNT          PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-HISTORY-TABLE.
+           05  WS-HIST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-HISTORY-COUNT
+                   INDEXED BY WS-HIST-IDX.
+               10  WS-HIST-TBL-PORTFOLIO  PIC X(08).
+               10  WS-HIST-TBL-TRADE-DATE PIC X(08).
+               10  WS-HIST-TBL-CHANNEL    PIC X(02).
+               10  WS-HIST-TBL-CURRENCY   PIC X(03).
+               10  WS-HIST-TBL-TRADE-AMT  PIC S9(13)V99 COMP-3.
+               10  WS-HIST-TBL-COST-AMT   PIC S9(13)V99 COMP-3.
+               10  WS-HIST-TBL-COMM-AMT   PIC S9(13)V99 COMP-3.
+               10  WS-HIST-TBL-FEE-AMT    PIC S9(13)V99 COMP-3.
+               10  WS-HIST-TBL-STATUS     PIC X(01).
+               10  WS-HIST-TBL-REC-TYPE   PIC X(02).
+               10  WS-HIST-TBL-SETTLE-DT  PIC X(08).
+               10  WS-HIST-TBL-EXT-TRD-ID PIC X(12).
+
+       01  WS-KEPT-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+
+      *--  Multiple transaction-format support (req-time): the new
+      *--  source system's richer layout is detected via
+      *--  TRN-RECORD-TYPE (TRNREC.cpy) and tallied separately so
+      *--  9000-FINALIZE can report the format mix for this run.
+       01  WS-STANDARD-COUNT         PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-RICH-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+
+       01  WS-DUP-FOUND-IND          PIC X(01) VALUE 'N'.
+           88  WS-DUP-FOUND          VALUE 'Y'.
+
+       01  WS-LOAD-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-DUP-COUNT              PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-PURGE-COUNT            PIC 9(07) COMP-3 VALUE ZERO.
+       01  WS-TABLE-FULL-COUNT       PIC 9(07) COMP-3 VALUE ZERO.
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOAD.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+           PERFORM 9000-FINALIZE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE reads the run-time switches, builds the
+      *  channel-retention table, loads what history already exists,
+      *  and filters it down to what should survive this run before a
+      *  single new transaction is read.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-NUM
+           ACCEPT WS-REPROC-FROM-DATE
+               FROM ENVIRONMENT 'HISTLD-FROM-DATE'
+           ACCEPT WS-REPROC-TO-DATE
+               FROM ENVIRONMENT 'HISTLD-TO-DATE'
+           IF WS-REPROC-FROM-DATE NOT = SPACES
+                   AND WS-REPROC-TO-DATE NOT = SPACES
+               MOVE 'Y' TO WS-REPROC-ACTIVE-IND
+           END-IF
+           PERFORM 1050-INIT-RETENTION-TABLE
+           PERFORM 1100-LOAD-EXISTING-HISTORY
+           PERFORM 1200-FILTER-HISTORY
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT DUPLICATE-FILE
+           .
+
+       1050-INIT-RETENTION-TABLE.
+           MOVE 'VC' TO WS-RET-CHANNEL-CODE (1)
+           MOVE 2555 TO WS-RET-DAYS (1)
+           MOVE 'EL' TO WS-RET-CHANNEL-CODE (2)
+           MOVE 1095 TO WS-RET-DAYS (2)
+           MOVE 'BR' TO WS-RET-CHANNEL-CODE (3)
+           MOVE 1825 TO WS-RET-DAYS (3)
+           .
+
+      *----------------------------------------------------------------
+      *  1100-LOAD-EXISTING-HISTORY reads whatever was on TRNHIST.DAT
+      *  from a prior run into WS-HISTORY-TABLE.  A missing file (the
+      *  very first load) is not an error -- the table just starts
+      *  empty.
+      *----------------------------------------------------------------
+       1100-LOAD-EXISTING-HISTORY.
+           MOVE ZERO TO WS-HISTORY-COUNT
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-FILE-MISSING
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-HIST-EOF
+                       OR WS-HISTORY-COUNT NOT < 5000
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-HIST-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-HISTORY-COUNT
+                           MOVE HIST-REC TO
+                               WS-HIST-ENTRY (WS-HISTORY-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  1200-FILTER-HISTORY drops any entry past its channel's
+      *  retention period, or inside an active reprocessing date range,
+      *  compacting survivors toward the front of the table in place.
+      *----------------------------------------------------------------
+       1200-FILTER-HISTORY.
+           MOVE ZERO TO WS-KEPT-COUNT
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HISTORY-COUNT
+               PERFORM 1210-EVALUATE-HISTORY-ENTRY
+           END-PERFORM
+           MOVE WS-KEPT-COUNT TO WS-HISTORY-COUNT
+           .
+
+       1210-EVALUATE-HISTORY-ENTRY.
+           PERFORM 1220-COMPUTE-AGE-DAYS
+           PERFORM 1230-LOOKUP-RETENTION-DAYS
+           MOVE 'N' TO WS-PURGE-IND
+           IF WS-AGE-DAYS > WS-RETENTION-DAYS-FOUND
+               MOVE 'Y' TO WS-PURGE-IND
+           END-IF
+           IF WS-REPROC-ACTIVE
+                   AND WS-HIST-TBL-TRADE-DATE (WS-HIST-IDX)
+                       >= WS-REPROC-FROM-DATE
+                   AND WS-HIST-TBL-TRADE-DATE (WS-HIST-IDX)
+                       <= WS-REPROC-TO-DATE
+               MOVE 'Y' TO WS-PURGE-IND
+           END-IF
+           IF WS-PURGE-ENTRY
+               ADD 1 TO WS-PURGE-COUNT
+           ELSE
+               ADD 1 TO WS-KEPT-COUNT
+               IF WS-KEPT-COUNT NOT = WS-HIST-IDX
+                   MOVE WS-HIST-ENTRY (WS-HIST-IDX)
+                       TO WS-HIST-ENTRY (WS-KEPT-COUNT)
+               END-IF
+           END-IF
+           .
+
+       1220-COMPUTE-AGE-DAYS.
+           MOVE WS-HIST-TBL-TRADE-DATE (WS-HIST-IDX) TO WS-HIST-DATE-NUM
+           COMPUTE WS-RUN-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-RUN-DATE-NUM)
+           COMPUTE WS-HIST-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-HIST-DATE-NUM)
+           COMPUTE WS-AGE-DAYS = WS-RUN-JULIAN - WS-HIST-JULIAN
+           .
+
+       1230-LOOKUP-RETENTION-DAYS.
+           MOVE 2555 TO WS-RETENTION-DAYS-FOUND
+           SET WS-RET-IDX TO 1
+           SEARCH WS-RETENTION-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RET-CHANNEL-CODE (WS-RET-IDX) =
+                       WS-HIST-TBL-CHANNEL (WS-HIST-IDX)
+                   MOVE WS-RET-DAYS (WS-RET-IDX)
+                       TO WS-RETENTION-DAYS-FOUND
+           END-SEARCH
+           .
+
+      *----------------------------------------------------------------
+      *  2000-PROCESS reads every incoming transaction and loads it
+      *  into history, rejecting anything already on file.
+      *----------------------------------------------------------------
+       2000-PROCESS.
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2100-LOAD-HISTORY
+               END-READ
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      *  2100-LOAD-HISTORY checks the incoming transaction's key
+      *  (PORTFOLIO-ID/TRADE-DATE/CHANNEL-CODE) against what is already
+      *  in WS-HISTORY-TABLE and either rejects it as a duplicate or
+      *  appends it.
+      *----------------------------------------------------------------
+       2100-LOAD-HISTORY.
+           PERFORM 2105-DETECT-RECORD-TYPE
+           PERFORM 2110-CHECK-DUPLICATE
+           IF WS-DUP-FOUND
+               PERFORM 2120-REPORT-DUPLICATE
+           ELSE
+               IF WS-HISTORY-COUNT NOT < 5000
+                   PERFORM 2125-REPORT-TABLE-FULL
+               ELSE
+                   PERFORM 2130-APPEND-HISTORY
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2105-DETECT-RECORD-TYPE tallies the incoming transaction by
+      *  format.  TRN-TYPE-RICH is the new source system's layout
+      *  (settlement date and external trade ID carried in addition to
+      *  the standard fields); anything else, including a feed that
+      *  predates TRN-RECORD-TYPE and leaves it SPACES, counts as
+      *  standard.  Both formats flow through 2110/2130 unchanged --
+      *  the extra fields simply ride along in the history table.
+      *----------------------------------------------------------------
+       2105-DETECT-RECORD-TYPE.
+           IF TRN-TYPE-RICH
+               ADD 1 TO WS-RICH-COUNT
+           ELSE
+               ADD 1 TO WS-STANDARD-COUNT
+           END-IF
+           .
+
+       2110-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND-IND
+           SET WS-HIST-IDX TO 1
+           SEARCH WS-HIST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-HIST-TBL-PORTFOLIO (WS-HIST-IDX) =
+                       TRN-PORTFOLIO-ID
+                   AND WS-HIST-TBL-TRADE-DATE (WS-HIST-IDX) =
+                       TRN-TRADE-DATE
+                   AND WS-HIST-TBL-CHANNEL (WS-HIST-IDX) =
+                       TRN-CHANNEL-CODE
+                   MOVE 'Y' TO WS-DUP-FOUND-IND
+           END-SEARCH
+           .
+
+       2120-REPORT-DUPLICATE.
+           MOVE TRN-PORTFOLIO-ID TO DUP-PORTFOLIO-ID
+           MOVE TRN-TRADE-DATE TO DUP-TRADE-DATE
+           MOVE TRN-CHANNEL-CODE TO DUP-CHANNEL-CODE
+           MOVE 'DUPLICATE OF HISTORY ALREADY LOADED'
+               TO DUP-REASON
+           WRITE DUP-REC
+           ADD 1 TO WS-DUP-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  2125-REPORT-TABLE-FULL fires when WS-HISTORY-TABLE is already
+      *  holding its 5000-entry maximum (the same ceiling enforced when
+      *  the existing file is loaded in 1100-LOAD-EXISTING-HISTORY) and
+      *  an incoming transaction would overflow it.  The transaction is
+      *  dropped rather than processed, same as a duplicate, so the
+      *  next run can pick it up after the table is purged down.
+      *----------------------------------------------------------------
+       2125-REPORT-TABLE-FULL.
+           MOVE TRN-PORTFOLIO-ID TO DUP-PORTFOLIO-ID
+           MOVE TRN-TRADE-DATE TO DUP-TRADE-DATE
+           MOVE TRN-CHANNEL-CODE TO DUP-CHANNEL-CODE
+           MOVE 'HISTORY TABLE FULL - TRANSACTION DROPPED'
+               TO DUP-REASON
+           WRITE DUP-REC
+           ADD 1 TO WS-TABLE-FULL-COUNT
+           .
+
+       2130-APPEND-HISTORY.
+           ADD 1 TO WS-HISTORY-COUNT
+           MOVE TRN-PORTFOLIO-ID
+               TO WS-HIST-TBL-PORTFOLIO (WS-HISTORY-COUNT)
+           MOVE TRN-TRADE-DATE
+               TO WS-HIST-TBL-TRADE-DATE (WS-HISTORY-COUNT)
+           MOVE TRN-CHANNEL-CODE
+               TO WS-HIST-TBL-CHANNEL (WS-HISTORY-COUNT)
+           MOVE TRN-CURRENCY-CODE
+               TO WS-HIST-TBL-CURRENCY (WS-HISTORY-COUNT)
+           MOVE TRN-TRADE-AMT
+               TO WS-HIST-TBL-TRADE-AMT (WS-HISTORY-COUNT)
+           MOVE TRN-COST-AMT
+               TO WS-HIST-TBL-COST-AMT (WS-HISTORY-COUNT)
+           MOVE TRN-COMMISSION-AMT
+               TO WS-HIST-TBL-COMM-AMT (WS-HISTORY-COUNT)
+           MOVE TRN-FEE-AMT
+               TO WS-HIST-TBL-FEE-AMT (WS-HISTORY-COUNT)
+           MOVE TRN-POSITION-STATUS
+               TO WS-HIST-TBL-STATUS (WS-HISTORY-COUNT)
+           MOVE TRN-RECORD-TYPE
+               TO WS-HIST-TBL-REC-TYPE (WS-HISTORY-COUNT)
+           MOVE TRN-SETTLEMENT-DATE
+               TO WS-HIST-TBL-SETTLE-DT (WS-HISTORY-COUNT)
+           MOVE TRN-EXTERNAL-TRADE-ID
+               TO WS-HIST-TBL-EXT-TRD-ID (WS-HISTORY-COUNT)
+           ADD 1 TO WS-LOAD-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9000-FINALIZE rewrites TRNHIST.DAT in full from the in-memory
+      *  table -- the filtered-and-appended result of this run -- and
+      *  reports what happened.
+      *----------------------------------------------------------------
+       9000-FINALIZE.
+           OPEN OUTPUT HISTORY-FILE
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HISTORY-COUNT
+               MOVE WS-HIST-ENTRY (WS-HIST-IDX) TO HIST-REC
+               WRITE HIST-REC
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE DUPLICATE-FILE
+           DISPLAY 'HISTLD00 TRANSACTIONS LOADED: ' WS-LOAD-COUNT
+           DISPLAY 'HISTLD00 DUPLICATES REJECTED: ' WS-DUP-COUNT
+           DISPLAY 'HISTLD00 HISTORY RECORDS PURGED: ' WS-PURGE-COUNT
+           DISPLAY 'HISTLD00 STANDARD-FORMAT TRANSACTIONS: '
+               WS-STANDARD-COUNT
+           DISPLAY 'HISTLD00 RICH-FORMAT TRANSACTIONS: ' WS-RICH-COUNT
+           DISPLAY 'HISTLD00 TRANSACTIONS DROPPED, TABLE FULL: '
+               WS-TABLE-FULL-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the history file could not be
+      *  read for any reason other than simply not existing yet, a
+      *  warning if any incoming transaction was rejected as a
+      *  duplicate, normal otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'HISTLD00' TO RC-ERROR-PROGRAM-ID
+           IF NOT WS-HIST-FILE-OK AND NOT WS-HIST-FILE-MISSING
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'HISTORY FILE STATUS ERROR' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               IF WS-TABLE-FULL-COUNT > ZERO
+                   MOVE 'A001' TO RC-ERROR-CODE
+                   MOVE 'HISTORY TABLE FULL, TRANSACTIONS DROPPED'
+                       TO RC-ERROR-TEXT
+                   SET RC-APPLICATION-ERROR TO TRUE
+                   DISPLAY RC-ERROR-MESSAGE
+               ELSE
+                   IF WS-DUP-COUNT > ZERO
+                       MOVE 'W001' TO RC-ERROR-CODE
+                       MOVE
+                         'ONE OR MORE DUPLICATE TRANSACTIONS REJECTED'
+                           TO RC-ERROR-TEXT
+                       SET RC-WARNING TO TRUE
+                       DISPLAY RC-ERROR-MESSAGE
+                   ELSE
+                       SET RC-NORMAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
