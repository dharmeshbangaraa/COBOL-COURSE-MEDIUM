@@ -1,30 +1,534 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    RPTPOS00.
        AUTHOR.        REPORT TEAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNL-INPUT-FILE ASSIGN TO 'PNLOUT.DAT'.
+           SELECT POSITION-REPORT ASSIGN TO 'RPTPOS.PRT'.
+           SELECT PRIOR-DAY-FILE ASSIGN TO 'PNLPRIOR.DAT'
+               FILE STATUS IS WS-PRIOR-FILE-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO 'RUNPARM.DAT'
+               FILE STATUS IS WS-RUNP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PNL-INPUT-FILE.
+           COPY PNLOUTRC.
+
+      *--  Printed report file.  First byte of each record is an ASA
+      *--  carriage-control character ('1' = new page, ' ' = single
+      *--  space) as is standard for mainframe print output.
+       FD  POSITION-REPORT.
+       01  RPT-LINE                  PIC X(160).
+
+      *--  Yesterday's position extract: one summarized total P&L per
+      *--  portfolio, produced by archiving the prior run of this
+      *--  report (see the archive step in the overnight batch chain).
+       FD  PRIOR-DAY-FILE.
+       01  PRIOR-REC.
+           05  PRIOR-PORTFOLIO-ID    PIC X(08).
+           05  PRIOR-TOTAL-PNL       PIC S9(13)V99 COMP-3.
+
+      *--  Shared run parameters written by BCHCTL00 at the top of the
+      *--  chain; a stand-alone run with no RUNPARM.DAT falls back to
+      *--  today's date and this report's own default threshold below.
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+
        WORKING-STORAGE SECTION.
-       01  WS-PNL-AMT            PIC S9(13)V99 COMP-3.
-       01  WS-PNL-AMT-DISPLAY    PIC Z(13).99.
+       01  WS-RUNP-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-RUNP-FILE-OK       VALUE '00'.
+           88  WS-RUNP-FILE-MISSING  VALUE '35'.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-RUN-DATE               PIC X(08).
+       01  WS-PAGE-NUMBER            PIC 9(04) COMP-3 VALUE 1.
+       01  WS-LINE-COUNT             PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-LINES-PER-PAGE         PIC 9(02) COMP-3 VALUE 55.
+
+       01  WS-GRAND-TOT-REALIZED     PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-TOT-UNREALIZED   PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-PNL-AMT-DISPLAY        PIC Z(11)9.99-.
+       01  WS-CURRENT-TOTAL-PNL      PIC S9(13)V99 COMP-3.
+       01  WS-PRIOR-PNL              PIC S9(13)V99 COMP-3.
+       01  WS-DELTA-PNL              PIC S9(13)V99 COMP-3.
+       01  WS-ABS-TOTAL-PNL          PIC S9(13)V99 COMP-3.
+
+      *--  Portfolios whose absolute P&L breaches this threshold are
+      *--  flagged for review rather than relying on someone scanning
+      *--  every row by eye.
+       01  WS-PNL-THRESHOLD          PIC S9(13)V99 COMP-3
+                                      VALUE 100000.00.
+
+      *--  Prior-day totals, loaded once at start-up and searched by
+      *--  portfolio while formatting the current day's detail line.
+       01  WS-PRIOR-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88  WS-PRIOR-EOF          VALUE 'Y'.
+       01  WS-PRIOR-COUNT            PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-PRIOR-FILE-STATUS      PIC X(02) VALUE '00'.
+           88  WS-PRIOR-FILE-OK      VALUE '00'.
+           88  WS-PRIOR-FILE-MISSING VALUE '35'.
+
+       01  WS-EXCEPTION-COUNT        PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-PRIOR-TABLE.
+           05  WS-PRIOR-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-PRIOR-COUNT
+                   INDEXED BY WS-PRIOR-IDX.
+               10  WS-PRIOR-TBL-PORTFOLIO  PIC X(08).
+               10  WS-PRIOR-TBL-PNL        PIC S9(13)V99 COMP-3.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                PIC X(01) VALUE '1'.
+           05  FILLER                PIC X(32)
+                   VALUE 'DAILY PORTFOLIO POSITION REPORT'.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(09) VALUE 'RUN DATE:'.
+           05  HDR-RUN-DATE          PIC X(08).
+           05  FILLER                PIC X(07) VALUE SPACES.
+           05  FILLER                PIC X(05) VALUE 'PAGE '.
+           05  HDR-PAGE-NUMBER       PIC ZZZ9.
+
+       01  WS-HEADER-LINE-2.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(10) VALUE 'PORTFOLIO'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'TRADE DATE'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'REALIZED P&L'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'UNREALIZED P&L'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE 'PRIOR DAY P&L'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(08) VALUE 'DELTA'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(09) VALUE 'EXCEPTION'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  DTL-PORTFOLIO-ID      PIC X(08).
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  DTL-TRADE-DATE        PIC X(08).
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  DTL-REALIZED-PNL      PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-UNREALIZED-PNL    PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-PRIOR-PNL         PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-DELTA-PNL         PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-EXCEPTION-FLAG    PIC X(08).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(22) VALUE 'GRAND TOTAL'.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  TOT-REALIZED-PNL      PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  TOT-UNREALIZED-PNL    PIC Z(11)9.99-.
+
+      *--  Desk/book rollup subtotal line, shared layout for both the
+      *--  per-desk and per-book sections below.
+       01  WS-ROLLUP-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  RLU-LABEL             PIC X(08) VALUE SPACES.
+           05  RLU-ID                PIC X(08) VALUE SPACES.
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  RLU-REALIZED-PNL      PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  RLU-UNREALIZED-PNL    PIC Z(11)9.99-.
+
+      *--  Desk and book subtotal accumulators, built up one portfolio
+      *--  at a time as 2110-FORMAT-POSITION processes each detail
+      *--  line; OCCURS DEPENDING ON grows each table as a new desk or
+      *--  book is first seen, the same growable-table shape
+      *--  WS-PRIOR-TABLE above already uses for the prior-day lookup.
+       01  WS-DESK-TOTAL-COUNT       PIC 9(03) COMP-3 VALUE ZERO.
+       01  WS-DESK-TOTAL-TABLE.
+           05  WS-DESK-TOTAL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-DESK-TOTAL-COUNT
+                   INDEXED BY WS-DESK-IDX.
+               10  WS-DESK-TOTAL-ID         PIC X(08).
+               10  WS-DESK-TOTAL-REALIZED   PIC S9(13)V99 COMP-3.
+               10  WS-DESK-TOTAL-UNREALIZED PIC S9(13)V99 COMP-3.
+
+       01  WS-BOOK-TOTAL-COUNT       PIC 9(03) COMP-3 VALUE ZERO.
+       01  WS-BOOK-TOTAL-TABLE.
+           05  WS-BOOK-TOTAL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-BOOK-TOTAL-COUNT
+                   INDEXED BY WS-BOOK-IDX.
+               10  WS-BOOK-TOTAL-ID         PIC X(08).
+               10  WS-BOOK-TOTAL-REALIZED   PIC S9(13)V99 COMP-3.
+               10  WS-BOOK-TOTAL-UNREALIZED PIC S9(13)V99 COMP-3.
+
+       01  WS-CURRENT-DESK-ID        PIC X(08) VALUE SPACES.
+       01  WS-CURRENT-BOOK-ID        PIC X(08) VALUE SPACES.
+       01  WS-ROLLUP-FOUND-IND       PIC X(01) VALUE 'N'.
+           88  WS-ROLLUP-FOUND       VALUE 'Y'.
+
+       01  WS-DESK-DROPPED-COUNT     PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-BOOK-DROPPED-COUNT     PIC 9(05) COMP-3 VALUE ZERO.
+
+       COPY DESKBOOK.
+       COPY RETCODE.
 
        PROCEDURE DIVISION.
        MAIN-REPORT.
-           PERFORM 2110-FORMAT-POSITION
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ PNL-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PORTFOLIO-ID = 'TRAILER '
+                           CONTINUE
+                       ELSE
+                           PERFORM 2110-FORMAT-POSITION
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 2210-WRITE-DESK-TOTALS
+           PERFORM 2220-WRITE-BOOK-TOTALS
            PERFORM 2300-WRITE-SUMMARY
-           STOP RUN.
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PNL-INPUT-FILE
+           OPEN OUTPUT POSITION-REPORT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1020-READ-RUN-PARAMETERS
+           PERFORM 1050-LOAD-PRIOR-DAY
+           PERFORM 2105-WRITE-HEADER
+           .
 
+      *----------------------------------------------------------------
+      *  1020-READ-RUN-PARAMETERS overrides today's date and the P&L
+      *  threshold with the values BCHCTL00 published to RUNPARM.DAT
+      *  at the top of the chain, so this report agrees with the rest
+      *  of the run instead of working out its own date independently.
+      *  A missing file (stand-alone run) leaves both at their
+      *  existing defaults above.
+      *----------------------------------------------------------------
+       1020-READ-RUN-PARAMETERS.
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNP-FILE-OK
+               READ RUN-PARM-FILE
+               MOVE RUNP-BUSINESS-DATE TO WS-RUN-DATE
+               MOVE RUNP-PNL-THRESHOLD TO WS-PNL-THRESHOLD
+               CLOSE RUN-PARM-FILE
+           ELSE
+               IF WS-RUNP-FILE-MISSING
+                   CONTINUE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  1050-LOAD-PRIOR-DAY reads yesterday's totals into a table
+      *  keyed by PORTFOLIO-ID so 2110-FORMAT-POSITION can look up the
+      *  comparison value for each of today's portfolios without
+      *  re-reading the prior file for every detail line.
+      *----------------------------------------------------------------
+       1050-LOAD-PRIOR-DAY.
+           MOVE ZERO TO WS-PRIOR-COUNT
+           MOVE 'N' TO WS-PRIOR-EOF-FLAG
+           OPEN INPUT PRIOR-DAY-FILE
+           IF WS-PRIOR-FILE-MISSING
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-PRIOR-EOF
+                       OR WS-PRIOR-COUNT NOT < 2000
+                   READ PRIOR-DAY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PRIOR-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-PRIOR-COUNT
+                           MOVE PRIOR-PORTFOLIO-ID TO
+                               WS-PRIOR-TBL-PORTFOLIO (WS-PRIOR-COUNT)
+                           MOVE PRIOR-TOTAL-PNL TO
+                               WS-PRIOR-TBL-PNL (WS-PRIOR-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-DAY-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2105-WRITE-HEADER starts a new page: page header plus column
+      *  header.  Called once at start-up and again whenever the
+      *  detail lines fill the page.
+      *----------------------------------------------------------------
+       2105-WRITE-HEADER.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUMBER
+           WRITE RPT-LINE FROM WS-HEADER-LINE-1
+           WRITE RPT-LINE FROM WS-HEADER-LINE-2
+           MOVE ZERO TO WS-LINE-COUNT
+           ADD 1 TO WS-PAGE-NUMBER
+           .
+
+      *----------------------------------------------------------------
+      *  2110-FORMAT-POSITION formats and prints one detail line for
+      *  the current PNL-OUT-REC and folds its amounts into the
+      *  running grand total.
+      *----------------------------------------------------------------
        2110-FORMAT-POSITION.
-           MOVE WS-PNL-AMT TO WS-PNL-AMT-DISPLAY ROUNDED
-*-- Change: Added ROUNDED to MOVE for display formatting to two decimals
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 2105-WRITE-HEADER
+           END-IF
+           MOVE PORTFOLIO-ID TO DTL-PORTFOLIO-ID
+           MOVE TRADE-DATE TO DTL-TRADE-DATE
+           MOVE REALIZED-PNL-AMT TO DTL-REALIZED-PNL
+           MOVE UNREALIZED-PNL-AMT TO DTL-UNREALIZED-PNL
+           COMPUTE WS-CURRENT-TOTAL-PNL =
+               REALIZED-PNL-AMT + UNREALIZED-PNL-AMT
+           PERFORM 2120-LOOKUP-PRIOR-DAY
+           MOVE WS-PRIOR-PNL TO DTL-PRIOR-PNL
+           COMPUTE WS-DELTA-PNL =
+               WS-CURRENT-TOTAL-PNL - WS-PRIOR-PNL
+           MOVE WS-DELTA-PNL TO DTL-DELTA-PNL
+           IF WS-CURRENT-TOTAL-PNL < ZERO
+               COMPUTE WS-ABS-TOTAL-PNL = ZERO - WS-CURRENT-TOTAL-PNL
+           ELSE
+               MOVE WS-CURRENT-TOTAL-PNL TO WS-ABS-TOTAL-PNL
+           END-IF
+           IF WS-ABS-TOTAL-PNL > WS-PNL-THRESHOLD
+               MOVE '* REVIEW' TO DTL-EXCEPTION-FLAG
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               MOVE SPACES TO DTL-EXCEPTION-FLAG
+           END-IF
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD REALIZED-PNL-AMT TO WS-GRAND-TOT-REALIZED
+           ADD UNREALIZED-PNL-AMT TO WS-GRAND-TOT-UNREALIZED
+           PERFORM 2130-LOOKUP-DESK-BOOK
+           PERFORM 2140-ACCUMULATE-DESK-TOTAL
+           PERFORM 2150-ACCUMULATE-BOOK-TOTAL
            .
 
+      *----------------------------------------------------------------
+      *  2130-LOOKUP-DESK-BOOK sets WS-CURRENT-DESK-ID/
+      *  WS-CURRENT-BOOK-ID for the current PNL-OUT-REC from
+      *  DESK-BOOK-TABLE; a portfolio not carried in the table rolls up
+      *  under DESK-BOOK-UNASSIGNED-ID for both.
+      *----------------------------------------------------------------
+       2130-LOOKUP-DESK-BOOK.
+           MOVE DESK-BOOK-UNASSIGNED-ID TO WS-CURRENT-DESK-ID
+           MOVE DESK-BOOK-UNASSIGNED-ID TO WS-CURRENT-BOOK-ID
+           SET DESK-BOOK-IDX TO 1
+           SEARCH DESK-BOOK-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DB-PORTFOLIO-ID (DESK-BOOK-IDX) = PORTFOLIO-ID
+                   MOVE DB-DESK-ID (DESK-BOOK-IDX) TO WS-CURRENT-DESK-ID
+                   MOVE DB-BOOK-ID (DESK-BOOK-IDX) TO WS-CURRENT-BOOK-ID
+           END-SEARCH
+           .
+
+      *----------------------------------------------------------------
+      *  2140-ACCUMULATE-DESK-TOTAL folds the current detail line's
+      *  P&L into its desk's running subtotal, adding a new entry to
+      *  WS-DESK-TOTAL-TABLE the first time a desk is seen.  A desk
+      *  seen past the table's 50-entry ceiling is dropped (counted in
+      *  WS-DESK-DROPPED-COUNT) rather than indexed past the table.
+      *----------------------------------------------------------------
+       2140-ACCUMULATE-DESK-TOTAL.
+           MOVE 'N' TO WS-ROLLUP-FOUND-IND
+           IF WS-DESK-TOTAL-COUNT > ZERO
+               SET WS-DESK-IDX TO 1
+               SEARCH WS-DESK-TOTAL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DESK-TOTAL-ID (WS-DESK-IDX)
+                           = WS-CURRENT-DESK-ID
+                       ADD REALIZED-PNL-AMT TO
+                           WS-DESK-TOTAL-REALIZED (WS-DESK-IDX)
+                       ADD UNREALIZED-PNL-AMT TO
+                           WS-DESK-TOTAL-UNREALIZED (WS-DESK-IDX)
+                       MOVE 'Y' TO WS-ROLLUP-FOUND-IND
+               END-SEARCH
+           END-IF
+           IF NOT WS-ROLLUP-FOUND
+               IF WS-DESK-TOTAL-COUNT NOT < 50
+                   ADD 1 TO WS-DESK-DROPPED-COUNT
+               ELSE
+                   ADD 1 TO WS-DESK-TOTAL-COUNT
+                   MOVE WS-CURRENT-DESK-ID
+                       TO WS-DESK-TOTAL-ID (WS-DESK-TOTAL-COUNT)
+                   MOVE REALIZED-PNL-AMT
+                       TO WS-DESK-TOTAL-REALIZED (WS-DESK-TOTAL-COUNT)
+                   MOVE UNREALIZED-PNL-AMT
+                       TO WS-DESK-TOTAL-UNREALIZED (WS-DESK-TOTAL-COUNT)
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2150-ACCUMULATE-BOOK-TOTAL mirrors 2140-ACCUMULATE-DESK-TOTAL
+      *  for the book rollup, including the same 50-entry drop guard.
+      *----------------------------------------------------------------
+       2150-ACCUMULATE-BOOK-TOTAL.
+           MOVE 'N' TO WS-ROLLUP-FOUND-IND
+           IF WS-BOOK-TOTAL-COUNT > ZERO
+               SET WS-BOOK-IDX TO 1
+               SEARCH WS-BOOK-TOTAL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-BOOK-TOTAL-ID (WS-BOOK-IDX)
+                           = WS-CURRENT-BOOK-ID
+                       ADD REALIZED-PNL-AMT TO
+                           WS-BOOK-TOTAL-REALIZED (WS-BOOK-IDX)
+                       ADD UNREALIZED-PNL-AMT TO
+                           WS-BOOK-TOTAL-UNREALIZED (WS-BOOK-IDX)
+                       MOVE 'Y' TO WS-ROLLUP-FOUND-IND
+               END-SEARCH
+           END-IF
+           IF NOT WS-ROLLUP-FOUND
+               IF WS-BOOK-TOTAL-COUNT NOT < 50
+                   ADD 1 TO WS-BOOK-DROPPED-COUNT
+               ELSE
+                   ADD 1 TO WS-BOOK-TOTAL-COUNT
+                   MOVE WS-CURRENT-BOOK-ID
+                       TO WS-BOOK-TOTAL-ID (WS-BOOK-TOTAL-COUNT)
+                   MOVE REALIZED-PNL-AMT
+                       TO WS-BOOK-TOTAL-REALIZED (WS-BOOK-TOTAL-COUNT)
+                   MOVE UNREALIZED-PNL-AMT
+                       TO WS-BOOK-TOTAL-UNREALIZED (WS-BOOK-TOTAL-COUNT)
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2120-LOOKUP-PRIOR-DAY sets WS-PRIOR-PNL to yesterday's total
+      *  for the current portfolio, or zero when the portfolio did not
+      *  appear on yesterday's run (new portfolio).
+      *----------------------------------------------------------------
+       2120-LOOKUP-PRIOR-DAY.
+           MOVE ZERO TO WS-PRIOR-PNL
+           IF WS-PRIOR-COUNT > ZERO
+               SET WS-PRIOR-IDX TO 1
+               SEARCH WS-PRIOR-ENTRY
+                   AT END
+                       MOVE ZERO TO WS-PRIOR-PNL
+                   WHEN WS-PRIOR-TBL-PORTFOLIO (WS-PRIOR-IDX) =
+                           PORTFOLIO-ID
+                       MOVE WS-PRIOR-TBL-PNL (WS-PRIOR-IDX)
+                           TO WS-PRIOR-PNL
+               END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2210-WRITE-DESK-TOTALS prints one subtotal line per desk seen
+      *  in WS-DESK-TOTAL-TABLE, so the desk head can read P&L by desk
+      *  without re-adding the individual portfolio lines above.
+      *----------------------------------------------------------------
+       2210-WRITE-DESK-TOTALS.
+           PERFORM VARYING WS-DESK-IDX FROM 1 BY 1
+                   UNTIL WS-DESK-IDX > WS-DESK-TOTAL-COUNT
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 2105-WRITE-HEADER
+               END-IF
+               MOVE SPACES TO WS-ROLLUP-LINE
+               MOVE 'DESK' TO RLU-LABEL
+               MOVE WS-DESK-TOTAL-ID (WS-DESK-IDX) TO RLU-ID
+               MOVE WS-DESK-TOTAL-REALIZED (WS-DESK-IDX)
+                   TO RLU-REALIZED-PNL
+               MOVE WS-DESK-TOTAL-UNREALIZED (WS-DESK-IDX)
+                   TO RLU-UNREALIZED-PNL
+               WRITE RPT-LINE FROM WS-ROLLUP-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      *  2220-WRITE-BOOK-TOTALS mirrors 2210-WRITE-DESK-TOTALS for the
+      *  book rollup.
+      *----------------------------------------------------------------
+       2220-WRITE-BOOK-TOTALS.
+           PERFORM VARYING WS-BOOK-IDX FROM 1 BY 1
+                   UNTIL WS-BOOK-IDX > WS-BOOK-TOTAL-COUNT
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 2105-WRITE-HEADER
+               END-IF
+               MOVE SPACES TO WS-ROLLUP-LINE
+               MOVE 'BOOK' TO RLU-LABEL
+               MOVE WS-BOOK-TOTAL-ID (WS-BOOK-IDX) TO RLU-ID
+               MOVE WS-BOOK-TOTAL-REALIZED (WS-BOOK-IDX)
+                   TO RLU-REALIZED-PNL
+               MOVE WS-BOOK-TOTAL-UNREALIZED (WS-BOOK-IDX)
+                   TO RLU-UNREALIZED-PNL
+               WRITE RPT-LINE FROM WS-ROLLUP-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      *  2300-WRITE-SUMMARY prints the grand total across every
+      *  portfolio on PNLOUT.DAT, so the report covers the whole book
+      *  and not just one row.
+      *----------------------------------------------------------------
        2300-WRITE-SUMMARY.
-           DISPLAY 'Portfolio P&L: ' WS-PNL-AMT-DISPLAY
+           MOVE WS-GRAND-TOT-REALIZED TO TOT-REALIZED-PNL
+           MOVE WS-GRAND-TOT-UNREALIZED TO TOT-UNREALIZED-PNL
+           WRITE RPT-LINE FROM WS-TOTAL-LINE
            .
 
-[Summary Change Report]
-- Added ROUNDED keyword to MOVE in 2110-FORMAT-POSITION for display output.
-- Inline comment added for traceability.
\ No newline at end of file
+       9999-TERMINATE.
+           CLOSE PNL-INPUT-FILE
+           CLOSE POSITION-REPORT
+           IF WS-DESK-DROPPED-COUNT > ZERO
+               DISPLAY 'RPTPOS00 DESK ROLLUP ENTRIES DROPPED, '
+                   'TABLE FULL: ' WS-DESK-DROPPED-COUNT
+           END-IF
+           IF WS-BOOK-DROPPED-COUNT > ZERO
+               DISPLAY 'RPTPOS00 BOOK ROLLUP ENTRIES DROPPED, '
+                   'TABLE FULL: ' WS-BOOK-DROPPED-COUNT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the prior-day file could not be
+      *  read for any reason other than simply not existing yet, a
+      *  warning if any portfolio breached the P&L threshold, normal
+      *  otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'RPTPOS00' TO RC-ERROR-PROGRAM-ID
+           IF NOT WS-PRIOR-FILE-OK AND NOT WS-PRIOR-FILE-MISSING
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'PRIOR DAY FILE STATUS ERROR' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               IF WS-EXCEPTION-COUNT > ZERO
+                   MOVE 'W001' TO RC-ERROR-CODE
+                   MOVE 'ONE OR MORE PORTFOLIOS BREACHED THRESHOLD'
+                       TO RC-ERROR-TEXT
+                   SET RC-WARNING TO TRUE
+                   DISPLAY RC-ERROR-MESSAGE
+               ELSE
+                   IF WS-DESK-DROPPED-COUNT > ZERO
+                           OR WS-BOOK-DROPPED-COUNT > ZERO
+                       MOVE 'W002' TO RC-ERROR-CODE
+                       MOVE
+                         'DESK/BOOK ROLLUP TABLE FULL, ENTRIES DROPPED'
+                           TO RC-ERROR-TEXT
+                       SET RC-WARNING TO TRUE
+                       DISPLAY RC-ERROR-MESSAGE
+                   ELSE
+                       SET RC-NORMAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
