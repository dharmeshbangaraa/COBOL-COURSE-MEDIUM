@@ -1,30 +1,636 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    RPTAUD00.
        AUTHOR.        AUDIT TEAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNL-INPUT-FILE ASSIGN TO 'PNLOUT.DAT'.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO 'PNLAUDIT.DAT'
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT AUDIT-REPORT ASSIGN TO 'RPTAUD.PRT'.
+           SELECT RUN-PARM-FILE ASSIGN TO 'RUNPARM.DAT'
+               FILE STATUS IS WS-RUNP-FILE-STATUS.
+           SELECT ALERT-TRIGGER-FILE ASSIGN TO 'RPTAUDAL.DAT'.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PNL-INPUT-FILE.
+           COPY PNLOUTRC.
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDTRAIL.
+
+      *--  Printed report file.  First byte of each record is an ASA
+      *--  carriage-control character ('1' = new page, ' ' = single
+      *--  space) as is standard for mainframe print output.
+       FD  AUDIT-REPORT.
+       01  RPT-LINE                  PIC X(160).
+
+      *--  Shared run parameters written by BCHCTL00 at the top of the
+      *--  chain; a stand-alone run with no RUNPARM.DAT falls back to
+      *--  today's date below.
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+
+      *--  Alert trigger dataset.  Written only when this run finds at
+      *--  least one audit exception, so the scheduler (or an e-mail
+      *--  step keyed on the dataset's existence) can page the P&L
+      *--  desk automatically instead of someone having to open the
+      *--  audit report every morning to check.
+       FD  ALERT-TRIGGER-FILE.
+       01  ALERT-TRIGGER-REC.
+           05  ALERT-RUN-DATE        PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ALERT-EXCEPTION-COUNT PIC 9(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ALERT-TEXT            PIC X(40)
+                   VALUE 'AUDIT EXCEPTIONS FOUND - SEE RPTAUD.PRT'.
+
        WORKING-STORAGE SECTION.
-       01  WS-PNL-AMT            PIC S9(13)V99 COMP-3.
-       01  WS-PNL-AMT-DISPLAY    PIC Z(13).99.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+       01  WS-AUDIT-FILE-STATUS      PIC X(02) VALUE '00'.
+           88  WS-AUDIT-FILE-OK      VALUE '00'.
+           88  WS-AUDIT-FILE-MISSING VALUE '35'.
+
+       01  WS-RUNP-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-RUNP-FILE-OK       VALUE '00'.
+           88  WS-RUNP-FILE-MISSING  VALUE '35'.
+
+       01  WS-RUN-DATE               PIC X(08).
+       01  WS-PAGE-NUMBER            PIC 9(04) COMP-3 VALUE 1.
+       01  WS-LINE-COUNT             PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-LINES-PER-PAGE         PIC 9(02) COMP-3 VALUE 55.
+
+       01  WS-CURRENT-PNL-AMT        PIC S9(13)V99 COMP-3.
+       01  WS-TOLERANCE              PIC S9(13)V99 COMP-3 VALUE 0.01.
+
+      *--  Correction lookup table, loaded once from PNLAUDIT.DAT and
+      *--  searched by portfolio/trade-date so every portfolio's
+      *--  before/after values can be shown without rereading the
+      *--  audit trail file for each one.
+       01  WS-AUDIT-COUNT            PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-AUDIT-TABLE.
+           05  WS-AUDIT-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-AUDIT-COUNT
+                   INDEXED BY WS-AUDIT-IDX.
+               10  WS-AUD-TBL-PORTFOLIO  PIC X(08).
+               10  WS-AUD-TBL-TRADE-DATE PIC X(08).
+               10  WS-AUD-TBL-PRE-PNL    PIC S9(13)V99 COMP-3.
+               10  WS-AUD-TBL-POST-PNL   PIC S9(13)V99 COMP-3.
+               10  WS-AUD-TBL-TIMESTAMP  PIC X(26).
+               10  WS-AUD-TBL-JOB-NAME   PIC X(08).
+               10  WS-AUD-TBL-USER-ID    PIC X(08).
+
+       01  WS-FOUND-PRE-PNL          PIC S9(13)V99 COMP-3.
+       01  WS-FOUND-POST-PNL         PIC S9(13)V99 COMP-3.
+       01  WS-FOUND-TIMESTAMP        PIC X(26).
+       01  WS-FOUND-JOB-NAME         PIC X(08).
+       01  WS-FOUND-USER-ID          PIC X(08).
+       01  WS-CORRECTION-FOUND-IND  PIC X(01) VALUE 'N'.
+           88  WS-CORRECTION-FOUND   VALUE 'Y'.
+
+      *--  Exception-only reporting mode (req-time switch):
+      *--  'Y' = emit only portfolios that failed a rounding,
+      *--  tolerance, or reconciliation check, so the audit report is
+      *--  a worklist instead of a full dump.
+       01  WS-EXCEPTION-ONLY-IND     PIC X(01) VALUE 'N'.
+           88  WS-EXCEPTION-ONLY     VALUE 'Y'.
+       01  WS-IS-EXCEPTION-IND       PIC X(01) VALUE 'N'.
+           88  WS-IS-EXCEPTION       VALUE 'Y'.
+       01  WS-EXCEPTION-COUNT        PIC 9(06) COMP-3 VALUE ZERO.
+       01  WS-DIFF-PNL               PIC S9(13)V99 COMP-3.
+       01  WS-ABS-DIFF-PNL           PIC S9(13)V99 COMP-3.
+
+      *--  PORTVAL-RECORD reconciliation (req-time check): host
+      *--  variables and SQLCODE for the DB2 lookup in
+      *--  2210-RECONCILE-PORTVAL.
+       01  SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+       01  WS-PORTVAL-PNL-AMT        PIC S9(13)V99 COMP-3.
+       01  WS-PORTVAL-DIFF           PIC S9(13)V99 COMP-3.
+       01  WS-PORTVAL-ABS-DIFF       PIC S9(13)V99 COMP-3.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                PIC X(01) VALUE '1'.
+           05  FILLER                PIC X(32)
+                   VALUE 'DAILY P&L AUDIT TRAIL REPORT'.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(09) VALUE 'RUN DATE:'.
+           05  HDR-RUN-DATE          PIC X(08).
+           05  FILLER                PIC X(07) VALUE SPACES.
+           05  FILLER                PIC X(05) VALUE 'PAGE '.
+           05  HDR-PAGE-NUMBER       PIC ZZZ9.
+
+       01  WS-HEADER-LINE-2.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(10) VALUE 'PORTFOLIO'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'TRADE DATE'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'PRE-ADJUST P&L'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'POST-ADJUST P&L'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE 'TIMESTAMP'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(08) VALUE 'JOB'.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(08) VALUE 'USER'.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  FILLER                PIC X(28)
+                   VALUE 'TOTAL EXCEPTIONS REPORTED: '.
+           05  SUM-EXCEPTION-COUNT   PIC ZZZ,ZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  DTL-PORTFOLIO-ID      PIC X(08).
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  DTL-TRADE-DATE        PIC X(08).
+           05  FILLER                PIC X(06) VALUE SPACES.
+           05  DTL-PRE-PNL           PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-POST-PNL          PIC Z(11)9.99-.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  DTL-TIMESTAMP         PIC X(26).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-JOB-NAME          PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-USER-ID           PIC X(08).
+
+      *--  Desk/book subtotal rollup: same mapping table and
+      *--  search-or-insert accumulator technique used in RPTPOS00, so
+      *--  the audit report also breaks its post-adjustment P&L out by
+      *--  desk and book instead of only by portfolio.
+       01  WS-ROLLUP-LINE.
+           05  FILLER                PIC X(01) VALUE ' '.
+           05  RLU-LABEL             PIC X(08) VALUE SPACES.
+           05  RLU-ID                PIC X(08) VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  RLU-POST-PNL          PIC Z(11)9.99-.
+
+       01  WS-DESK-TOTAL-COUNT       PIC 9(03) COMP-3 VALUE ZERO.
+       01  WS-DESK-TOTAL-TABLE.
+           05  WS-DESK-TOTAL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-DESK-TOTAL-COUNT
+                   INDEXED BY WS-DESK-IDX.
+               10  WS-DESK-TOTAL-ID         PIC X(08).
+               10  WS-DESK-TOTAL-POST-PNL   PIC S9(13)V99 COMP-3.
+       01  WS-DESK-DROPPED-COUNT     PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  WS-BOOK-TOTAL-COUNT       PIC 9(03) COMP-3 VALUE ZERO.
+       01  WS-BOOK-TOTAL-TABLE.
+           05  WS-BOOK-TOTAL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-BOOK-TOTAL-COUNT
+                   INDEXED BY WS-BOOK-IDX.
+               10  WS-BOOK-TOTAL-ID         PIC X(08).
+               10  WS-BOOK-TOTAL-POST-PNL   PIC S9(13)V99 COMP-3.
+       01  WS-BOOK-DROPPED-COUNT     PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  WS-CURRENT-DESK-ID        PIC X(08) VALUE SPACES.
+       01  WS-CURRENT-BOOK-ID        PIC X(08) VALUE SPACES.
+       01  WS-ROLLUP-FOUND-IND       PIC X(01) VALUE 'N'.
+           88  WS-ROLLUP-FOUND       VALUE 'Y'.
+
+       COPY DESKBOOK.
+       COPY RETCODE.
 
        PROCEDURE DIVISION.
        MAIN-AUDIT.
-           PERFORM 2100-PROCESS-AUDIT-TRAIL
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ PNL-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PORTFOLIO-ID = 'TRAILER '
+                           CONTINUE
+                       ELSE
+                           PERFORM 2100-PROCESS-AUDIT-TRAIL
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 2250-WRITE-DESK-TOTALS
+           PERFORM 2260-WRITE-BOOK-TOTALS
            PERFORM 2300-WRITE-SUMMARY
-           STOP RUN.
+           PERFORM 2400-WRITE-ALERT-TRIGGER
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PNL-INPUT-FILE
+           OPEN OUTPUT AUDIT-REPORT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-EXCEPTION-ONLY-IND
+               FROM ENVIRONMENT 'RPTAUD-EXCEPTION-ONLY'
+           PERFORM 1020-READ-RUN-PARAMETERS
+           PERFORM 1050-LOAD-AUDIT-TRAIL
+           PERFORM 2105-WRITE-HEADER
+           .
 
+      *----------------------------------------------------------------
+      *  1020-READ-RUN-PARAMETERS overrides today's date with the
+      *  business date BCHCTL00 published to RUNPARM.DAT at the top of
+      *  the chain, so this report agrees with the rest of the run
+      *  instead of working out its own date independently.  A missing
+      *  file (stand-alone run) leaves WS-RUN-DATE at today's date.
+      *----------------------------------------------------------------
+       1020-READ-RUN-PARAMETERS.
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNP-FILE-OK
+               READ RUN-PARM-FILE
+               MOVE RUNP-BUSINESS-DATE TO WS-RUN-DATE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               IF WS-RUNP-FILE-MISSING
+                   CONTINUE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  1050-LOAD-AUDIT-TRAIL reads every correction posted to
+      *  PNLAUDIT.DAT into a table keyed by PORTFOLIO-ID/TRADE-DATE so
+      *  2100-PROCESS-AUDIT-TRAIL can show the before/after values
+      *  for a portfolio that was corrected.
+      *----------------------------------------------------------------
+       1050-LOAD-AUDIT-TRAIL.
+           MOVE ZERO TO WS-AUDIT-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-MISSING
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EOF
+                       OR WS-AUDIT-COUNT NOT < 2000
+                   READ AUDIT-TRAIL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-AUDIT-COUNT
+                           MOVE AUD-PORTFOLIO-ID TO
+                               WS-AUD-TBL-PORTFOLIO (WS-AUDIT-COUNT)
+                           MOVE AUD-TRADE-DATE TO
+                               WS-AUD-TBL-TRADE-DATE (WS-AUDIT-COUNT)
+                           MOVE AUD-PRE-PNL-AMT TO
+                               WS-AUD-TBL-PRE-PNL (WS-AUDIT-COUNT)
+                           MOVE AUD-POST-PNL-AMT TO
+                               WS-AUD-TBL-POST-PNL (WS-AUDIT-COUNT)
+                           MOVE AUD-TIMESTAMP TO
+                               WS-AUD-TBL-TIMESTAMP (WS-AUDIT-COUNT)
+                           MOVE AUD-JOB-NAME TO
+                               WS-AUD-TBL-JOB-NAME (WS-AUDIT-COUNT)
+                           MOVE AUD-USER-ID TO
+                               WS-AUD-TBL-USER-ID (WS-AUDIT-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           .
+
+       2105-WRITE-HEADER.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUMBER
+           WRITE RPT-LINE FROM WS-HEADER-LINE-1
+           WRITE RPT-LINE FROM WS-HEADER-LINE-2
+           MOVE ZERO TO WS-LINE-COUNT
+           ADD 1 TO WS-PAGE-NUMBER
+           .
+
+      *----------------------------------------------------------------
+      *  2100-PROCESS-AUDIT-TRAIL builds the audit line for the
+      *  current portfolio: today's PNL-AMT (from PNLOUT.DAT) is the
+      *  post-adjustment value, and 2110-LOOKUP-CORRECTION supplies the
+      *  pre-adjustment value, timestamp, and job/user when a
+      *  correction was posted for this portfolio/trade-date.
+      *----------------------------------------------------------------
        2100-PROCESS-AUDIT-TRAIL.
-           MOVE WS-PNL-AMT TO WS-PNL-AMT-DISPLAY ROUNDED
-*-- Change: Added ROUNDED to MOVE for audit display formatting to two decimals
+           COMPUTE WS-CURRENT-PNL-AMT =
+               REALIZED-PNL-AMT + UNREALIZED-PNL-AMT
+           PERFORM 2110-LOOKUP-CORRECTION
+           PERFORM 2120-LOOKUP-DESK-BOOK
+           PERFORM 2130-ACCUMULATE-DESK-TOTAL
+           PERFORM 2140-ACCUMULATE-BOOK-TOTAL
+           PERFORM 2200-CHECK-EXCEPTION
+           PERFORM 2210-RECONCILE-PORTVAL
+           IF WS-IS-EXCEPTION
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+           IF WS-IS-EXCEPTION OR NOT WS-EXCEPTION-ONLY
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 2105-WRITE-HEADER
+               END-IF
+               PERFORM 2310-WRITE-DETAIL-LINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2200-CHECK-EXCEPTION flags a portfolio as an exception when
+      *  its correction (if any) moved the PNL-AMT by more than the
+      *  rounding tolerance.  The reconciliation check against
+      *  PORTVAL-RECORD adds a second way to be flagged.
+      *----------------------------------------------------------------
+       2200-CHECK-EXCEPTION.
+           MOVE 'N' TO WS-IS-EXCEPTION-IND
+           COMPUTE WS-DIFF-PNL =
+               WS-FOUND-POST-PNL - WS-FOUND-PRE-PNL
+           IF WS-DIFF-PNL < ZERO
+               COMPUTE WS-ABS-DIFF-PNL = ZERO - WS-DIFF-PNL
+           ELSE
+               MOVE WS-DIFF-PNL TO WS-ABS-DIFF-PNL
+           END-IF
+           IF WS-CORRECTION-FOUND AND WS-ABS-DIFF-PNL > WS-TOLERANCE
+               MOVE 'Y' TO WS-IS-EXCEPTION-IND
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2210-RECONCILE-PORTVAL compares today's PNL-AMT against the
+      *  PORTVAL-RECORD DB2 row for the same portfolio/trade-date,
+      *  since the two are supposed to agree and a silent mismatch is
+      *  the reconciliation break that otherwise gets chased by hand.
+      *  This only ever turns WS-IS-EXCEPTION-IND on, never off, so it
+      *  layers on top of 2200-CHECK-EXCEPTION rather than replacing
+      *  it.  SQLCODE 100 (no PORTVAL-RECORD row yet) is not itself an
+      *  exception; any other negative SQLCODE is treated as one.
+      *----------------------------------------------------------------
+       2210-RECONCILE-PORTVAL.
+           EXEC SQL
+               SELECT PNL_AMT
+                 INTO :WS-PORTVAL-PNL-AMT
+                 FROM PORTVAL_TBL
+                WHERE PORTFOLIO_ID = :PORTFOLIO-ID
+                  AND TRADE_DATE   = :TRADE-DATE
+                  AND AS_OF_TIMESTAMP =
+                      (SELECT MAX(AS_OF_TIMESTAMP)
+                         FROM PORTVAL_TBL
+                        WHERE PORTFOLIO_ID = :PORTFOLIO-ID
+                          AND TRADE_DATE   = :TRADE-DATE)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   COMPUTE WS-PORTVAL-DIFF =
+                       WS-CURRENT-PNL-AMT - WS-PORTVAL-PNL-AMT
+                   IF WS-PORTVAL-DIFF < ZERO
+                       COMPUTE WS-PORTVAL-ABS-DIFF =
+                           ZERO - WS-PORTVAL-DIFF
+                   ELSE
+                       MOVE WS-PORTVAL-DIFF TO WS-PORTVAL-ABS-DIFF
+                   END-IF
+                   IF WS-PORTVAL-ABS-DIFF > WS-TOLERANCE
+                       MOVE 'Y' TO WS-IS-EXCEPTION-IND
+                   END-IF
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'Y' TO WS-IS-EXCEPTION-IND
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      *  2110-LOOKUP-CORRECTION searches the audit-trail table for a
+      *  correction matching the current portfolio/trade-date.  If
+      *  none is found, the portfolio was not adjusted, so pre and
+      *  post are both today's current PNL-AMT.
+      *----------------------------------------------------------------
+       2110-LOOKUP-CORRECTION.
+           MOVE 'N' TO WS-CORRECTION-FOUND-IND
+           MOVE WS-CURRENT-PNL-AMT TO WS-FOUND-PRE-PNL
+           MOVE WS-CURRENT-PNL-AMT TO WS-FOUND-POST-PNL
+           MOVE SPACES TO WS-FOUND-TIMESTAMP
+           MOVE SPACES TO WS-FOUND-JOB-NAME
+           MOVE SPACES TO WS-FOUND-USER-ID
+           IF WS-AUDIT-COUNT > ZERO
+               SET WS-AUDIT-IDX TO 1
+               SEARCH WS-AUDIT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-AUD-TBL-PORTFOLIO (WS-AUDIT-IDX) =
+                           PORTFOLIO-ID
+                       AND WS-AUD-TBL-TRADE-DATE (WS-AUDIT-IDX) =
+                           TRADE-DATE
+                       MOVE 'Y' TO WS-CORRECTION-FOUND-IND
+                       MOVE WS-AUD-TBL-PRE-PNL (WS-AUDIT-IDX)
+                           TO WS-FOUND-PRE-PNL
+                       MOVE WS-AUD-TBL-POST-PNL (WS-AUDIT-IDX)
+                           TO WS-FOUND-POST-PNL
+                       MOVE WS-AUD-TBL-TIMESTAMP (WS-AUDIT-IDX)
+                           TO WS-FOUND-TIMESTAMP
+                       MOVE WS-AUD-TBL-JOB-NAME (WS-AUDIT-IDX)
+                           TO WS-FOUND-JOB-NAME
+                       MOVE WS-AUD-TBL-USER-ID (WS-AUDIT-IDX)
+                           TO WS-FOUND-USER-ID
+               END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2120-LOOKUP-DESK-BOOK resolves the current portfolio's desk
+      *  and book from DESKBOOK.cpy.  A portfolio the desk hasn't
+      *  mapped yet rolls up under DESK-BOOK-UNASSIGNED-ID rather than
+      *  being dropped from the subtotals.
+      *----------------------------------------------------------------
+       2120-LOOKUP-DESK-BOOK.
+           MOVE DESK-BOOK-UNASSIGNED-ID TO WS-CURRENT-DESK-ID
+           MOVE DESK-BOOK-UNASSIGNED-ID TO WS-CURRENT-BOOK-ID
+           SET DESK-BOOK-IDX TO 1
+           SEARCH DESK-BOOK-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DB-PORTFOLIO-ID (DESK-BOOK-IDX) = PORTFOLIO-ID
+                   MOVE DB-DESK-ID (DESK-BOOK-IDX)
+                       TO WS-CURRENT-DESK-ID
+                   MOVE DB-BOOK-ID (DESK-BOOK-IDX)
+                       TO WS-CURRENT-BOOK-ID
+           END-SEARCH
+           .
+
+      *----------------------------------------------------------------
+      *  2130-ACCUMULATE-DESK-TOTAL searches the desk-rollup table for
+      *  WS-CURRENT-DESK-ID; a new desk encountered mid-run is appended
+      *  rather than requiring the table to be pre-populated.
+      *----------------------------------------------------------------
+       2130-ACCUMULATE-DESK-TOTAL.
+           MOVE 'N' TO WS-ROLLUP-FOUND-IND
+           IF WS-DESK-TOTAL-COUNT > ZERO
+               SET WS-DESK-IDX TO 1
+               SEARCH WS-DESK-TOTAL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DESK-TOTAL-ID (WS-DESK-IDX)
+                           = WS-CURRENT-DESK-ID
+                       ADD WS-CURRENT-PNL-AMT TO
+                           WS-DESK-TOTAL-POST-PNL (WS-DESK-IDX)
+                       MOVE 'Y' TO WS-ROLLUP-FOUND-IND
+               END-SEARCH
+           END-IF
+           IF NOT WS-ROLLUP-FOUND
+               IF WS-DESK-TOTAL-COUNT NOT < 50
+                   ADD 1 TO WS-DESK-DROPPED-COUNT
+               ELSE
+                   ADD 1 TO WS-DESK-TOTAL-COUNT
+                   MOVE WS-CURRENT-DESK-ID
+                       TO WS-DESK-TOTAL-ID (WS-DESK-TOTAL-COUNT)
+                   MOVE WS-CURRENT-PNL-AMT
+                       TO WS-DESK-TOTAL-POST-PNL (WS-DESK-TOTAL-COUNT)
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  2140-ACCUMULATE-BOOK-TOTAL mirrors 2130-ACCUMULATE-DESK-TOTAL
+      *  for WS-CURRENT-BOOK-ID.
+      *----------------------------------------------------------------
+       2140-ACCUMULATE-BOOK-TOTAL.
+           MOVE 'N' TO WS-ROLLUP-FOUND-IND
+           IF WS-BOOK-TOTAL-COUNT > ZERO
+               SET WS-BOOK-IDX TO 1
+               SEARCH WS-BOOK-TOTAL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-BOOK-TOTAL-ID (WS-BOOK-IDX)
+                           = WS-CURRENT-BOOK-ID
+                       ADD WS-CURRENT-PNL-AMT TO
+                           WS-BOOK-TOTAL-POST-PNL (WS-BOOK-IDX)
+                       MOVE 'Y' TO WS-ROLLUP-FOUND-IND
+               END-SEARCH
+           END-IF
+           IF NOT WS-ROLLUP-FOUND
+               IF WS-BOOK-TOTAL-COUNT NOT < 50
+                   ADD 1 TO WS-BOOK-DROPPED-COUNT
+               ELSE
+                   ADD 1 TO WS-BOOK-TOTAL-COUNT
+                   MOVE WS-CURRENT-BOOK-ID
+                       TO WS-BOOK-TOTAL-ID (WS-BOOK-TOTAL-COUNT)
+                   MOVE WS-CURRENT-PNL-AMT
+                       TO WS-BOOK-TOTAL-POST-PNL (WS-BOOK-TOTAL-COUNT)
+               END-IF
+           END-IF
+           .
+
+       2310-WRITE-DETAIL-LINE.
+           MOVE PORTFOLIO-ID TO DTL-PORTFOLIO-ID
+           MOVE TRADE-DATE TO DTL-TRADE-DATE
+           MOVE WS-FOUND-PRE-PNL TO DTL-PRE-PNL
+           MOVE WS-FOUND-POST-PNL TO DTL-POST-PNL
+           MOVE WS-FOUND-TIMESTAMP TO DTL-TIMESTAMP
+           MOVE WS-FOUND-JOB-NAME TO DTL-JOB-NAME
+           MOVE WS-FOUND-USER-ID TO DTL-USER-ID
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  2250-WRITE-DESK-TOTALS prints the post-adjustment P&L
+      *  subtotal accumulated for each desk encountered this run.
+      *----------------------------------------------------------------
+       2250-WRITE-DESK-TOTALS.
+           PERFORM VARYING WS-DESK-IDX FROM 1 BY 1
+                   UNTIL WS-DESK-IDX > WS-DESK-TOTAL-COUNT
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 2105-WRITE-HEADER
+               END-IF
+               MOVE 'DESK' TO RLU-LABEL
+               MOVE WS-DESK-TOTAL-ID (WS-DESK-IDX) TO RLU-ID
+               MOVE WS-DESK-TOTAL-POST-PNL (WS-DESK-IDX)
+                   TO RLU-POST-PNL
+               WRITE RPT-LINE FROM WS-ROLLUP-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      *  2260-WRITE-BOOK-TOTALS mirrors 2250-WRITE-DESK-TOTALS for
+      *  each book encountered this run.
+      *----------------------------------------------------------------
+       2260-WRITE-BOOK-TOTALS.
+           PERFORM VARYING WS-BOOK-IDX FROM 1 BY 1
+                   UNTIL WS-BOOK-IDX > WS-BOOK-TOTAL-COUNT
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 2105-WRITE-HEADER
+               END-IF
+               MOVE 'BOOK' TO RLU-LABEL
+               MOVE WS-BOOK-TOTAL-ID (WS-BOOK-IDX) TO RLU-ID
+               MOVE WS-BOOK-TOTAL-POST-PNL (WS-BOOK-IDX)
+                   TO RLU-POST-PNL
+               WRITE RPT-LINE FROM WS-ROLLUP-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM
            .
 
        2300-WRITE-SUMMARY.
-           DISPLAY 'Audit P&L: ' WS-PNL-AMT-DISPLAY
+           MOVE WS-EXCEPTION-COUNT TO SUM-EXCEPTION-COUNT
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE
+           .
+
+      *----------------------------------------------------------------
+      *  2400-WRITE-ALERT-TRIGGER drops RPTAUDAL.DAT only when
+      *  WS-EXCEPTION-COUNT is non-zero, so its mere existence after
+      *  the step completes is the page-the-desk signal -- no exception
+      *  record, no trigger dataset.
+      *----------------------------------------------------------------
+       2400-WRITE-ALERT-TRIGGER.
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE WS-RUN-DATE TO ALERT-RUN-DATE
+               MOVE WS-EXCEPTION-COUNT TO ALERT-EXCEPTION-COUNT
+               OPEN OUTPUT ALERT-TRIGGER-FILE
+               WRITE ALERT-TRIGGER-REC
+               CLOSE ALERT-TRIGGER-FILE
+           END-IF
            .
 
-[Summary Change Report]
-- Added ROUNDED keyword to MOVE in 2100-PROCESS-AUDIT-TRAIL for audit display output.
-- Inline comment added for traceability.
\ No newline at end of file
+       9999-TERMINATE.
+           CLOSE PNL-INPUT-FILE
+           CLOSE AUDIT-REPORT
+           IF WS-DESK-DROPPED-COUNT > ZERO
+               DISPLAY 'RPTAUD00 DESK ROLLUP ENTRIES DROPPED, '
+                   'TABLE FULL: ' WS-DESK-DROPPED-COUNT
+           END-IF
+           IF WS-BOOK-DROPPED-COUNT > ZERO
+               DISPLAY 'RPTAUD00 BOOK ROLLUP ENTRIES DROPPED, '
+                   'TABLE FULL: ' WS-BOOK-DROPPED-COUNT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the audit-trail correction file
+      *  could not be read for any reason other than simply not
+      *  existing yet, a warning if any portfolio came up an
+      *  exception, normal otherwise.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'RPTAUD00' TO RC-ERROR-PROGRAM-ID
+           IF NOT WS-AUDIT-FILE-OK AND NOT WS-AUDIT-FILE-MISSING
+               MOVE 'E001' TO RC-ERROR-CODE
+               MOVE 'AUDIT TRAIL FILE STATUS ERROR' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               IF WS-EXCEPTION-COUNT > ZERO
+                   MOVE 'W001' TO RC-ERROR-CODE
+                   MOVE 'ONE OR MORE PORTFOLIOS FLAGGED AS EXCEPTIONS'
+                       TO RC-ERROR-TEXT
+                   SET RC-WARNING TO TRUE
+                   DISPLAY RC-ERROR-MESSAGE
+               ELSE
+                   IF WS-DESK-DROPPED-COUNT > ZERO
+                           OR WS-BOOK-DROPPED-COUNT > ZERO
+                       MOVE 'W002' TO RC-ERROR-CODE
+                       MOVE
+                         'DESK/BOOK ROLLUP TABLE FULL, ENTRIES DROPPED'
+                           TO RC-ERROR-TEXT
+                       SET RC-WARNING TO TRUE
+                       DISPLAY RC-ERROR-MESSAGE
+                   ELSE
+                       SET RC-NORMAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
