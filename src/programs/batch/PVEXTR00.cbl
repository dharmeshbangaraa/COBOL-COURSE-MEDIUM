@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PVEXTR00.
+       AUTHOR.        BATCH CONTROL TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO 'PVEXTR.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *--  Documented flat layout for downstream consumers -- the
+      *--  PORTVAL_TBL record layout itself, so this feed never drifts
+      *--  from what is actually posted.
+       FD  EXTRACT-FILE.
+           COPY PORTVAL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+
+      *--  Extract date range, taken from the run's environment
+      *--  parameters the same way HISTLD00's reprocess range is --
+      *--  blank on both ends defaults to a single-day extract of
+      *--  today's run date.
+       01  WS-FROM-DATE              PIC X(08) VALUE SPACES.
+       01  WS-TO-DATE                PIC X(08) VALUE SPACES.
+       01  WS-RUN-DATE               PIC X(08) VALUE SPACES.
+
+       01  SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+
+      *--  Host-variable staging area for the cursor FETCH; kept
+      *--  separate from the FD record (COPY PORTVAL cannot be used
+      *--  twice in one program under the same names) and moved into
+      *--  PORTVAL-RECORD before each WRITE.
+           COPY PORTVAL REPLACING LEADING ==PORTVAL-RECORD==
+               BY ==WS-PV-REC==
+               LEADING ==PORTFOLIO-ID== BY ==WS-PV-PORTFOLIO-ID==
+               LEADING ==TRADE-DATE== BY ==WS-PV-TRADE-DATE==
+               LEADING ==AS-OF-TIMESTAMP== BY ==WS-PV-AS-OF-TIMESTAMP==
+               LEADING ==CURRENCY-CODE== BY ==WS-PV-CURRENCY-CODE==
+               LEADING ==VALUATION-BASIS==
+                   BY ==WS-PV-VALUATION-BASIS==
+               LEADING ==PNL-AMT== BY ==WS-PV-PNL-AMT==.
+
+       01  WS-EXTRACT-COUNT          PIC 9(07) COMP-3 VALUE ZERO.
+
+       01  WS-FETCH-ERROR-SW         PIC X(01) VALUE 'N'.
+           88  WS-FETCH-ERROR        VALUE 'Y'.
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-EXTRACT.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-RECORDS
+           PERFORM 9999-TERMINATE
+           PERFORM 9990-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT EXTRACT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-FROM-DATE FROM ENVIRONMENT 'PVEXTR-FROM-DATE'
+           ACCEPT WS-TO-DATE FROM ENVIRONMENT 'PVEXTR-TO-DATE'
+           PERFORM 1100-APPLY-DEFAULT-RANGE
+           PERFORM 1200-OPEN-CURSOR
+           .
+
+       1100-APPLY-DEFAULT-RANGE.
+           IF WS-FROM-DATE = SPACES OR LOW-VALUES
+               MOVE WS-RUN-DATE TO WS-FROM-DATE
+           END-IF
+           IF WS-TO-DATE = SPACES OR LOW-VALUES
+               MOVE WS-RUN-DATE TO WS-TO-DATE
+           END-IF
+           .
+
+       1200-OPEN-CURSOR.
+           EXEC SQL
+               DECLARE PVEXTR-CURSOR CURSOR FOR
+                   SELECT PORTFOLIO_ID, TRADE_DATE, AS_OF_TIMESTAMP,
+                          CURRENCY_CODE, VALUATION_BASIS_IND, PNL_AMT
+                   FROM PORTVAL_TBL
+                   WHERE TRADE_DATE BETWEEN :WS-FROM-DATE
+                       AND :WS-TO-DATE
+                   ORDER BY PORTFOLIO_ID, TRADE_DATE, AS_OF_TIMESTAMP
+           END-EXEC
+           EXEC SQL
+               OPEN PVEXTR-CURSOR
+           END-EXEC
+           .
+
+       2000-EXTRACT-RECORDS.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2100-FETCH-NEXT
+               IF NOT WS-EOF
+                   PERFORM 2200-WRITE-EXTRACT-RECORD
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+      *  2100-FETCH-NEXT treats SQLCODE 100 (cursor exhausted) as
+      *  normal end of extract.  Any other non-zero SQLCODE is a real
+      *  DB2 failure (e.g. -904/-911) and has to stop the PERFORM
+      *  UNTIL WS-EOF loop in 2000-EXTRACT-RECORDS too, or this would
+      *  re-fetch the same failed cursor position forever; WS-FETCH-
+      *  ERROR-SW carries that failure into 9990-SET-RETURN-CODE.
+      *----------------------------------------------------------------
+       2100-FETCH-NEXT.
+           EXEC SQL
+               FETCH PVEXTR-CURSOR
+                   INTO :WS-PV-PORTFOLIO-ID, :WS-PV-TRADE-DATE,
+                        :WS-PV-AS-OF-TIMESTAMP, :WS-PV-CURRENCY-CODE,
+                        :WS-PV-VALUATION-BASIS-IND, :WS-PV-PNL-AMT
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-EOF-FLAG
+               WHEN OTHER
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   SET WS-FETCH-ERROR TO TRUE
+           END-EVALUATE
+           .
+
+       2200-WRITE-EXTRACT-RECORD.
+           MOVE WS-PV-REC TO PORTVAL-RECORD
+           WRITE PORTVAL-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT
+           .
+
+       9999-TERMINATE.
+           EXEC SQL
+               CLOSE PVEXTR-CURSOR
+           END-EXEC
+           CLOSE EXTRACT-FILE
+           DISPLAY 'PVEXTR00 RECORDS EXTRACTED: ' WS-EXTRACT-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  9990-SET-RETURN-CODE posts RETCODE.cpy's standard return code
+      *  back to JCL: a file error if the cursor FETCH failed, normal
+      *  otherwise -- the same convention PVLOAD00 uses.
+      *----------------------------------------------------------------
+       9990-SET-RETURN-CODE.
+           MOVE 'PVEXTR00' TO RC-ERROR-PROGRAM-ID
+           IF WS-FETCH-ERROR
+               MOVE 'F001' TO RC-ERROR-CODE
+               MOVE 'SQLCODE ERROR ON CURSOR FETCH' TO RC-ERROR-TEXT
+               SET RC-FILE-ERROR TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               SET RC-NORMAL TO TRUE
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
