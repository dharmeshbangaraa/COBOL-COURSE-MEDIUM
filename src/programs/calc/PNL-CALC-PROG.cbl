@@ -1,68 +1,498 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    PNL-CALC-PROG.
        AUTHOR.        LEGACY TEAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      *--  PNL-INPUT/PNL-OUTPUT/CHECKPOINT-FILE/EXCEPTION-FILE are
+      *--  ASSIGNed to working-storage names rather than literals so
+      *--  BUILD-PARTITION-FILENAMES can point a given run at its own
+      *--  partition's PNLINnn.DAT/PNLOUTnn.DAT/etc. instead of
+      *--  the whole-file names; an unpartitioned run just moves the
+      *--  plain names into the same fields.
        FILE-CONTROL.
-           SELECT PNL-INPUT ASSIGN TO 'PNLIN.DAT'.
-           SELECT PNL-OUTPUT ASSIGN TO 'PNLOUT.DAT'.
+           SELECT PNL-INPUT ASSIGN DYNAMIC WS-PNL-INPUT-DSN.
+           SELECT PNL-OUTPUT ASSIGN DYNAMIC WS-PNL-OUTPUT-DSN.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-DSN.
+           SELECT EXCEPTION-FILE ASSIGN DYNAMIC WS-EXCEPTION-DSN.
+           SELECT RUN-PARM-FILE ASSIGN TO 'RUNPARM.DAT'
+               FILE STATUS IS WS-RUNP-FILE-STATUS.
+      *--  MERGE-INPUT-FILE is only opened in merge mode
+      *--  (PNL-PARTITION-MERGE='Y'): it reads back each partition's
+      *--  PNLOUTnn.DAT, one partition at a time, so MERGE-PARTITIONS
+      *--  can consolidate them onto the whole-file PNL-OUTPUT.
+           SELECT MERGE-INPUT-FILE ASSIGN DYNAMIC WS-MERGE-INPUT-DSN.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PNL-INPUT.
        01  PNL-IN-REC.
-           05  PORTFOLIO-ID      PIC X(08).
-           05  TRADE-DATE        PIC X(08).
-           05  TRADE-AMT         PIC S9(13)V99 COMP-3.
-           05  COST-AMT          PIC S9(13)V99 COMP-3.
+           05  PNL-IN-PORTFOLIO-ID   PIC X(08).
+           05  PNL-IN-TRADE-DATE     PIC X(08).
+           05  PNL-IN-CURRENCY-CODE  PIC X(03).
+           05  TRADE-AMT             PIC S9(13)V99 COMP-3.
+           05  COST-AMT              PIC S9(13)V99 COMP-3.
+           05  COMMISSION-AMT        PIC S9(13)V99 COMP-3.
+           05  FEE-AMT               PIC S9(13)V99 COMP-3.
+           05  POSITION-STATUS       PIC X(01).
+               88  POSITION-CLOSED   VALUE 'C'.
+               88  POSITION-OPEN     VALUE 'O'.
 
+      *--  Record layout is shared with RPTPOS00/RPTAUD00 via copybook
+      *--  so the three programs cannot drift apart on PNLOUT.DAT.
+      *--  PNL-OUT-TRAILER is the control-total record written once by
+      *--  FINALIZE after the last detail record.
        FD  PNL-OUTPUT.
-       01  PNL-OUT-REC.
-           05  PORTFOLIO-ID      PIC X(08).
-           05  TRADE-DATE        PIC X(08).
-           05  PNL-AMT           PIC S9(13)V99 COMP-3.
+           COPY PNLOUTRC.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05  CKPT-PORTFOLIO-ID     PIC X(08).
+           05  CKPT-TRADE-DATE       PIC X(08).
+           05  CKPT-READ-COUNT       PIC 9(09).
+
+      *--  Exception file: one record per input that overflowed the
+      *--  net P&L COMPUTE, so a bad PNL-AMT never reaches PNLOUT.DAT.
+       FD  EXCEPTION-FILE.
+       01  EXC-REC.
+           05  EXC-PORTFOLIO-ID      PIC X(08).
+           05  EXC-TRADE-DATE        PIC X(08).
+           05  EXC-REASON            PIC X(30).
+
+      *--  Shared run parameters written by BCHCTL00 at the top of the
+      *--  chain; a stand-alone run with no RUNPARM.DAT falls back to
+      *--  currency conversion on and a live (non-dry) run below.
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+
+      *--  Same layout as PNL-OUTPUT above, under MRG- names so the two
+      *--  FDs can be open at once during a merge run.
+       FD  MERGE-INPUT-FILE.
+           COPY PNLOUTRC REPLACING
+               ==PNL-OUT-TRAILER== BY ==MRG-IN-TRAILER==,
+               ==PNL-OUT-REC== BY ==MRG-IN-REC==,
+               ==UNREALIZED-PNL-AMT== BY
+                   ==MRG-UNREALIZED-PNL-AMT==,
+               ==REALIZED-PNL-AMT== BY
+                   ==MRG-REALIZED-PNL-AMT==,
+               ==PORTFOLIO-ID== BY ==MRG-PORTFOLIO-ID==,
+               ==TRADE-DATE== BY ==MRG-TRADE-DATE==,
+               ==TRL-RECORD-COUNT== BY
+                   ==MRG-TRL-RECORD-COUNT==,
+               ==TRL-UNREALIZED-SUM== BY
+                   ==MRG-TRL-UNREALIZED-SUM==,
+               ==TRL-REALIZED-SUM== BY
+                   ==MRG-TRL-REALIZED-SUM==,
+               ==TRL-ID== BY ==MRG-TRL-ID==.
 
        WORKING-STORAGE SECTION.
-       01  WS-PNL-AMT            PIC S9(13)V99 COMP-3.
-       01  WS-TEMP-AMT           PIC S9(13)V99 COMP-3.
+      *--  Dynamic file names.  BUILD-PARTITION-FILENAMES sets these
+      *--  from WS-PARTITION-NUMBER when this is a
+      *--  partitioned run; an unpartitioned run just moves in the
+      *--  plain whole-file names, so the rest of MAIN-LOOP does not
+      *--  need to know or care whether it is reading a slice or the
+      *--  whole file.
+       01  WS-PNL-INPUT-DSN          PIC X(20) VALUE 'PNLIN.DAT'.
+       01  WS-PNL-OUTPUT-DSN         PIC X(20) VALUE 'PNLOUT.DAT'.
+       01  WS-CHECKPOINT-DSN         PIC X(20) VALUE 'PNLCKPT.DAT'.
+       01  WS-EXCEPTION-DSN          PIC X(20) VALUE 'PNLEXC.DAT'.
+       01  WS-MERGE-INPUT-DSN        PIC X(20) VALUE SPACES.
+
+      *--  Partition/merge controls.  A plain run (no partition env
+      *--  vars set) behaves exactly as before, against PNLIN.DAT /
+      *--  PNLOUT.DAT.  A partitioned run is given a 1-based partition
+      *--  number and the total partition count so N copies of this
+      *--  program can each process their own slice of the split input
+      *--  concurrently; a separate merge run (PNL-PARTITION-MERGE=Y)
+      *--  then consolidates the partitions' PNLOUTnn.DAT files back
+      *--  into the single PNLOUT.DAT the rest of the chain expects.
+       01  WS-PARTITION-NUMBER       PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-PARTITION-COUNT        PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-PARTITION-NUM-EDIT     PIC X(02) VALUE SPACES.
+       01  WS-PARTITION-NUM-ENV      PIC X(02) VALUE SPACES.
+       01  WS-PARTITION-CNT-ENV      PIC X(02) VALUE SPACES.
+       01  WS-MERGE-IND              PIC X(01) VALUE 'N'.
+           88  WS-MERGE-REQUESTED    VALUE 'Y'.
+       01  WS-MERGE-PARTITION-NUM    PIC 9(02) COMP-3 VALUE ZERO.
+       01  WS-MERGE-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88  WS-MERGE-EOF          VALUE 'Y'.
+       01  WS-MERGE-RECORD-COUNT     PIC 9(08) COMP-3 VALUE ZERO.
+       01  WS-MERGE-REALIZED-SUM     PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-MERGE-UNREALIZED-SUM   PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-RUNP-FILE-STATUS       PIC X(02) VALUE '00'.
+           88  WS-RUNP-FILE-OK       VALUE '00'.
+           88  WS-RUNP-FILE-MISSING  VALUE '35'.
+       01  EOF-FLAG                  PIC X(01) VALUE 'N'.
+           88  EOF-REACHED           VALUE 'Y'.
+
+       01  CKPT-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  CKPT-EOF              VALUE 'Y'.
+
+       01  WS-PNL-AMT                PIC S9(13)V99 COMP-3.
+       01  WS-TEMP-AMT               PIC S9(13)V99 COMP-3.
+       01  WS-FX-RATE                PIC 9(01)V9(06).
+
+      *--  Checkpoint/restart controls.  A checkpoint record is
+      *--  written every WS-CHECKPOINT-INTERVAL reads so a restart run
+      *--  can skip past work already committed to PNLOUT.DAT rather
+      *--  than reprocessing the file from the top.
+       01  WS-RESTART-IND            PIC X(01) VALUE 'N'.
+           88  RESTART-REQUESTED     VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP-3 VALUE 1000.
+       01  WS-READ-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-SKIP-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-LAST-CKPT-COUNT        PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-CKPT-QUOTIENT          PIC 9(09) COMP-3.
+       01  WS-CKPT-REMAINDER         PIC 9(05) COMP-3.
+
+       01  WS-OUT-RECORD-COUNT       PIC 9(08) COMP-3 VALUE ZERO.
+       01  WS-OUT-REALIZED-SUM       PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-OUT-UNREALIZED-SUM     PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CALC-ERROR-FLAG        PIC X(01) VALUE 'N'.
+           88  CALC-ERROR-FOUND      VALUE 'Y'.
+
+       01  WS-EXCEPTION-COUNT        PIC 9(09) COMP-3 VALUE ZERO.
+
+       COPY FXRATE.
+       COPY AVGCOST.
+       COPY RETCODE.
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
+           ACCEPT WS-RESTART-IND FROM ENVIRONMENT 'PNL-RESTART'
+           ACCEPT WS-MERGE-IND FROM ENVIRONMENT 'PNL-PARTITION-MERGE'
+           ACCEPT WS-PARTITION-NUM-ENV
+               FROM ENVIRONMENT 'PNL-PARTITION-NUM'
+           IF WS-PARTITION-NUM-ENV IS NUMERIC
+               MOVE WS-PARTITION-NUM-ENV TO WS-PARTITION-NUMBER
+           END-IF
+           ACCEPT WS-PARTITION-CNT-ENV
+               FROM ENVIRONMENT 'PNL-PARTITION-COUNT'
+           IF WS-PARTITION-CNT-ENV IS NUMERIC
+               MOVE WS-PARTITION-CNT-ENV TO WS-PARTITION-COUNT
+           END-IF
+           IF WS-MERGE-REQUESTED
+               PERFORM MERGE-PARTITIONS
+               PERFORM SET-RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM BUILD-PARTITION-FILENAMES
+           PERFORM READ-RUN-PARAMETERS
            OPEN INPUT PNL-INPUT
-           OPEN OUTPUT PNL-OUTPUT
-           PERFORM UNTIL EOF-FLAG = 'Y'
+           IF RESTART-REQUESTED
+               PERFORM LOAD-LAST-CHECKPOINT
+               PERFORM SKIP-PROCESSED-RECORDS
+               OPEN EXTEND PNL-OUTPUT
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT PNL-OUTPUT
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           PERFORM UNTIL EOF-REACHED
                READ PNL-INPUT
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       MOVE 'N' TO WS-CALC-ERROR-FLAG
+                       PERFORM LOOKUP-FX-RATE
+                       PERFORM APPLY-AVERAGE-COST
                        PERFORM CALC-PNL
-                       PERFORM MOVE-TO-OUTPUT
+                       IF CALC-ERROR-FOUND
+                           PERFORM LOG-CALC-EXCEPTION
+                       ELSE
+                           PERFORM MOVE-TO-OUTPUT
+                       END-IF
+                       DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = ZERO
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
            PERFORM FINALIZE
            CLOSE PNL-INPUT
            CLOSE PNL-OUTPUT
-           STOP RUN.
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM SET-RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  READ-RUN-PARAMETERS picks up this run's currency-conversion
+      *  and dry-run settings from RUNPARM.DAT, written once by
+      *  BCHCTL00 at the top of the chain.  A missing file (stand-
+      *  alone run, or no BCHCTL00 run yet) falls back to currency
+      *  conversion on and a live (non-dry) run.
+      *----------------------------------------------------------------
+       READ-RUN-PARAMETERS.
+           MOVE 'Y' TO RUNP-CCY-CONVERT-IND
+           MOVE 'N' TO RUNP-DRY-RUN-IND
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNP-FILE-OK
+               READ RUN-PARM-FILE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               IF WS-RUNP-FILE-MISSING
+                   CONTINUE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  BUILD-PARTITION-FILENAMES points this run's four sequential
+      *  files at a partition-specific suffix
+      *  (PNLIN01.DAT/PNLOUT01.DAT/PNLCKPT01.DAT/PNLEXC01.DAT) when a
+      *  partition number was supplied, so N concurrent copies of this
+      *  program do not collide on the same DD names; a zero partition
+      *  number (the default, no env vars set) leaves the plain
+      *  whole-file names already moved into these fields above.
+      *----------------------------------------------------------------
+       BUILD-PARTITION-FILENAMES.
+           IF WS-PARTITION-NUMBER > ZERO
+               MOVE WS-PARTITION-NUMBER TO WS-PARTITION-NUM-EDIT
+               STRING 'PNLIN' WS-PARTITION-NUM-EDIT '.DAT'
+                   DELIMITED BY SIZE INTO WS-PNL-INPUT-DSN
+               STRING 'PNLOUT' WS-PARTITION-NUM-EDIT '.DAT'
+                   DELIMITED BY SIZE INTO WS-PNL-OUTPUT-DSN
+               STRING 'PNLCKPT' WS-PARTITION-NUM-EDIT '.DAT'
+                   DELIMITED BY SIZE INTO WS-CHECKPOINT-DSN
+               STRING 'PNLEXC' WS-PARTITION-NUM-EDIT '.DAT'
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-DSN
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  MERGE-PARTITIONS is this program's alternate run mode:
+      *  instead of calculating P&L, it reads each partition's
+      *  PNLOUTnn.DAT in turn through MERGE-INPUT-FILE, copies every
+      *  detail record onto the single whole-file PNL-OUTPUT, adds each
+      *  partition's trailer into the running total, and writes one
+      *  combined trailer at the end -- so downstream RPTPOS00/
+      *  RPTAUD00 see exactly the same PNLOUT.DAT shape as an
+      *  unpartitioned run.
+      *----------------------------------------------------------------
+       MERGE-PARTITIONS.
+           OPEN OUTPUT PNL-OUTPUT
+           PERFORM VARYING WS-MERGE-PARTITION-NUM FROM 1 BY 1
+                   UNTIL WS-MERGE-PARTITION-NUM > WS-PARTITION-COUNT
+               PERFORM MERGE-ONE-PARTITION
+           END-PERFORM
+           MOVE 'TRAILER ' TO TRL-ID
+           MOVE WS-MERGE-RECORD-COUNT TO TRL-RECORD-COUNT
+           MOVE WS-MERGE-REALIZED-SUM TO TRL-REALIZED-SUM
+           MOVE WS-MERGE-UNREALIZED-SUM TO TRL-UNREALIZED-SUM
+           WRITE PNL-OUT-TRAILER
+           CLOSE PNL-OUTPUT
+           .
+
+       MERGE-ONE-PARTITION.
+           MOVE WS-MERGE-PARTITION-NUM TO WS-PARTITION-NUM-EDIT
+           STRING 'PNLOUT' WS-PARTITION-NUM-EDIT '.DAT'
+               DELIMITED BY SIZE INTO WS-MERGE-INPUT-DSN
+           MOVE 'N' TO WS-MERGE-EOF-FLAG
+           OPEN INPUT MERGE-INPUT-FILE
+           PERFORM UNTIL WS-MERGE-EOF
+               READ MERGE-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MERGE-EOF-FLAG
+                   NOT AT END
+                       PERFORM MERGE-ONE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MERGE-INPUT-FILE
+           .
+
+      *--  MRG-IN-TRAILER's TRL-ID redefines the same bytes as the
+      *--  detail record's portfolio ID, so a trailer record is the one
+      *--  whose first eight bytes read 'TRAILER ' -- its count/sum are
+      *--  added into the running merge total rather than copied
+      *--  through as a detail line.
+       MERGE-ONE-RECORD.
+           IF MRG-TRL-ID = 'TRAILER '
+               ADD MRG-TRL-RECORD-COUNT TO WS-MERGE-RECORD-COUNT
+               ADD MRG-TRL-REALIZED-SUM TO WS-MERGE-REALIZED-SUM
+               ADD MRG-TRL-UNREALIZED-SUM TO WS-MERGE-UNREALIZED-SUM
+           ELSE
+               MOVE MRG-PORTFOLIO-ID TO PORTFOLIO-ID OF PNL-OUT-REC
+               MOVE MRG-TRADE-DATE TO TRADE-DATE OF PNL-OUT-REC
+               MOVE MRG-REALIZED-PNL-AMT TO REALIZED-PNL-AMT
+               MOVE MRG-UNREALIZED-PNL-AMT TO UNREALIZED-PNL-AMT
+               WRITE PNL-OUT-REC
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  LOAD-LAST-CHECKPOINT reads the checkpoint file written by a
+      *  prior (failed) run and keeps the last record read, which
+      *  carries the read count as of the last commit.
+      *----------------------------------------------------------------
+       LOAD-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKPT-COUNT
+           MOVE 'N' TO CKPT-EOF-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL CKPT-EOF
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'Y' TO CKPT-EOF-FLAG
+                   NOT AT END
+                       MOVE CKPT-READ-COUNT TO WS-LAST-CKPT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *----------------------------------------------------------------
+      *  SKIP-PROCESSED-RECORDS re-reads and discards the records that
+      *  were already committed to PNLOUT.DAT before the abend, so
+      *  MAIN-LOOP resumes on the first unprocessed record.
+      *----------------------------------------------------------------
+       SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-LAST-CKPT-COUNT
+                   OR EOF-REACHED
+               READ PNL-INPUT
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
+           MOVE WS-LAST-CKPT-COUNT TO WS-READ-COUNT
+           .
+
+       WRITE-CHECKPOINT.
+           MOVE PNL-IN-PORTFOLIO-ID TO CKPT-PORTFOLIO-ID
+           MOVE PNL-IN-TRADE-DATE TO CKPT-TRADE-DATE
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           IF NOT RUNP-DRY-RUN
+               WRITE CKPT-REC
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  LOOKUP-FX-RATE looks up the input record's currency code in
+      *  FX-RATE-TABLE and sets WS-FX-RATE to the USD conversion rate.
+      *  An unrecognized currency defaults to 1:1 (treated as USD) so a
+      *  bad code does not abend the run; RPTAUD00's reconciliation
+      *  check is where that gets caught.
+      *----------------------------------------------------------------
+       LOOKUP-FX-RATE.
+           MOVE 1 TO WS-FX-RATE
+           IF RUNP-CCY-CONVERT
+               SET FX-IDX TO 1
+               SEARCH FX-RATE-ENTRY
+                   AT END
+                       MOVE 1 TO WS-FX-RATE
+                   WHEN FX-CURRENCY-CODE (FX-IDX) = PNL-IN-CURRENCY-CODE
+                       MOVE FX-RATE-TO-USD (FX-IDX) TO WS-FX-RATE
+               END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  APPLY-AVERAGE-COST recalculates COST-AMT from AVG-COST-TABLE
+      *  for portfolios run on average cost rather than specific-lot,
+      *  ahead of CALC-PNL's netting.  Only in effect when
+      *  RUNP-AVG-COST-IND is on; a portfolio not carried in the table
+      *  is left on its input COST-AMT unchanged, the same
+      *  leave-it-alone default LOOKUP-FX-RATE uses for an unknown
+      *  currency code.
+      *----------------------------------------------------------------
+       APPLY-AVERAGE-COST.
+           IF RUNP-AVG-COST
+               SET AVG-IDX TO 1
+               SEARCH AVG-COST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN AVG-COST-PORTFOLIO-ID (AVG-IDX)
+                           = PNL-IN-PORTFOLIO-ID
+                       MOVE AVG-COST-AMT (AVG-IDX) TO COST-AMT
+               END-SEARCH
+           END-IF
+           .
 
        CALC-PNL.
-           COMPUTE WS-PNL-AMT = TRADE-AMT - COST-AMT ROUNDED
-*-- Change: Added ROUNDED to ensure P&L is rounded to two decimals as per user story
+           COMPUTE WS-PNL-AMT ROUNDED =
+               (TRADE-AMT - COST-AMT - COMMISSION-AMT - FEE-AMT)
+                   * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-CALC-ERROR-FLAG
+           END-COMPUTE
            .
 
+      *----------------------------------------------------------------
+      *  LOG-CALC-EXCEPTION records the input key of a record whose
+      *  net P&L COMPUTE overflowed, so the bad amount never reaches
+      *  MOVE-TO-OUTPUT / PNLOUT.DAT.
+      *----------------------------------------------------------------
+       LOG-CALC-EXCEPTION.
+           MOVE PNL-IN-PORTFOLIO-ID TO EXC-PORTFOLIO-ID
+           MOVE PNL-IN-TRADE-DATE TO EXC-TRADE-DATE
+           MOVE 'PNL COMPUTE SIZE ERROR' TO EXC-REASON
+           WRITE EXC-REC
+           ADD 1 TO WS-EXCEPTION-COUNT
+           .
+
+      *----------------------------------------------------------------
+      *  MOVE-TO-OUTPUT splits the net P&L computed by CALC-PNL into
+      *  the realized (closed-trade) and unrealized (still-open,
+      *  mark-to-market) columns the desk reports separately.
+      *----------------------------------------------------------------
        MOVE-TO-OUTPUT.
-           MOVE PORTFOLIO-ID TO PNL-OUT-REC
-           MOVE TRADE-DATE TO PNL-OUT-REC
-           MOVE WS-PNL-AMT TO PNL-AMT ROUNDED
-*-- Change: Added ROUNDED to MOVE to ensure output is rounded to two decimals
-           WRITE PNL-OUT-REC
+           MOVE PNL-IN-PORTFOLIO-ID TO PORTFOLIO-ID OF PNL-OUT-REC
+           MOVE PNL-IN-TRADE-DATE TO TRADE-DATE OF PNL-OUT-REC
+           IF POSITION-CLOSED
+               MOVE WS-PNL-AMT TO REALIZED-PNL-AMT
+               MOVE ZERO TO UNREALIZED-PNL-AMT
+           ELSE
+               MOVE ZERO TO REALIZED-PNL-AMT
+               MOVE WS-PNL-AMT TO UNREALIZED-PNL-AMT
+           END-IF
+           IF NOT RUNP-DRY-RUN
+               WRITE PNL-OUT-REC
+           END-IF
+           ADD 1 TO WS-OUT-RECORD-COUNT
+           ADD REALIZED-PNL-AMT TO WS-OUT-REALIZED-SUM
+           ADD UNREALIZED-PNL-AMT TO WS-OUT-UNREALIZED-SUM
            .
 
+      *----------------------------------------------------------------
+      *  FINALIZE writes the control-total trailer unless this is a
+      *  dry run (RUNP-DRY-RUN-IND), in which case PNLOUT.DAT is left
+      *  as an empty rehearsal file with no trailer either.
+      *----------------------------------------------------------------
        FINALIZE.
-           EXIT.
+           MOVE 'TRAILER ' TO TRL-ID
+           MOVE WS-OUT-RECORD-COUNT TO TRL-RECORD-COUNT
+           MOVE WS-OUT-REALIZED-SUM TO TRL-REALIZED-SUM
+           MOVE WS-OUT-UNREALIZED-SUM TO TRL-UNREALIZED-SUM
+           IF NOT RUNP-DRY-RUN
+               WRITE PNL-OUT-TRAILER
+           END-IF
            .
 
-[Summary Change Report]
-- Added ROUNDED keyword to the COMPUTE statement in CALC-PNL to ensure P&L is rounded to two decimals.
-- Added ROUNDED keyword to the MOVE statement in MOVE-TO-OUTPUT for consistent rounding in output.
-- Inline comments added for traceability.
\ No newline at end of file
+      *----------------------------------------------------------------
+      *  SET-RETURN-CODE posts RETCODE.cpy's standard return code back
+      *  to JCL: a warning when some input records could not be
+      *  calculated (logged to PNLEXC.DAT instead of aborting the
+      *  run), normal otherwise.
+      *----------------------------------------------------------------
+       SET-RETURN-CODE.
+           MOVE 'PNLCALC ' TO RC-ERROR-PROGRAM-ID
+           IF WS-EXCEPTION-COUNT > ZERO
+               MOVE 'W001' TO RC-ERROR-CODE
+               MOVE 'ONE OR MORE RECORDS FAILED THE PNL COMPUTE'
+                   TO RC-ERROR-TEXT
+               SET RC-WARNING TO TRUE
+               DISPLAY RC-ERROR-MESSAGE
+           ELSE
+               SET RC-NORMAL TO TRUE
+           END-IF
+           MOVE RC-RETURN-CODE TO RETURN-CODE
+           .
