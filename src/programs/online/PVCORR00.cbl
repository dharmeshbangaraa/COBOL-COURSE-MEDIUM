@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PVCORR00.
+       AUTHOR.        AUDIT TEAM.
+
+      *----------------------------------------------------------------
+      *  PVCORR00 -- ONLINE PORTVAL_TBL CORRECTION TRANSACTION (PVCR)
+      *  Lets an authorized user look up a PORTFOLIO-ID/TRADE-DATE,
+      *  see the current PNL-AMT, and post a correction, instead of an
+      *  unaudited direct SQL UPDATE against DB2.  A correction INSERTs
+      *  a new PORTVAL_TBL row with a later AS-OF-TIMESTAMP rather than
+      *  updating PNL-AMT in place, per PORTVAL.CPY's own versioning
+      *  convention, and writes an AUD-REC to PNLAUDIT.DAT so RPTAUD00's
+      *  existing 2110-LOOKUP-CORRECTION picks it up on the next run.
+      *
+      *  Pseudo-conversational: the first entry into the transaction
+      *  (EIBCALEN = 0) sends the blank inquiry map; the user keys a
+      *  PORTFOLIO-ID/TRADE-DATE and the transaction re-enters to look
+      *  up and display the current PNL-AMT; the user keys a correction
+      *  amount and the transaction re-enters a final time to apply it.
+      *  WS-CA-FUNCTION, carried in the COMMAREA across re-entries,
+      *  tracks which of those steps is next.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *--  EIBCALEN/EIBTRNID are NOT declared here -- the CICS
+      *--  translator inserts DFHEIBLK ahead of WORKING-STORAGE at
+      *--  translate time and supplies both fields itself; a hand-
+      *--  written declaration would either be a duplicate-name
+      *--  compile error against the translator's copy or, worse,
+      *--  shadow it and never see what CICS actually set.
+       01  WS-COMMAREA.
+           05  WS-CA-FUNCTION        PIC X(03).
+               88  WS-CA-INQUIRE     VALUE 'INQ'.
+               88  WS-CA-UPDATE      VALUE 'UPD'.
+           05  WS-CA-PORTFOLIO-ID    PIC X(08).
+           05  WS-CA-TRADE-DATE      PIC X(08).
+           05  WS-CA-CURRENT-PNL-AMT PIC S9(13)V99 COMP-3.
+
+       01  WS-NEW-PNL-AMT            PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  WS-EXISTING-COUNT         PIC S9(09) COMP-3 VALUE ZERO.
+
+       01  WS-AMOUNT-VALID-SW        PIC X(01) VALUE 'N'.
+           88  WS-AMOUNT-VALID       VALUE 'Y'.
+           88  WS-AMOUNT-INVALID     VALUE 'N'.
+
+       01  WS-USER-ID                PIC X(08) VALUE SPACES.
+       01  WS-MSG-TEXT               PIC X(60) VALUE SPACES.
+
+       01  WS-ACCEPT-DATE            PIC 9(08) VALUE ZERO.
+       01  WS-DATE-FIELDS REDEFINES WS-ACCEPT-DATE.
+           05  WS-DATE-YYYY          PIC 9(04).
+           05  WS-DATE-MM            PIC 9(02).
+           05  WS-DATE-DD            PIC 9(02).
+
+       01  WS-ACCEPT-TIME            PIC 9(08) VALUE ZERO.
+       01  WS-TIME-FIELDS REDEFINES WS-ACCEPT-TIME.
+           05  WS-TIME-HH            PIC 9(02).
+           05  WS-TIME-MM            PIC 9(02).
+           05  WS-TIME-SS            PIC 9(02).
+           05  WS-TIME-HS            PIC 9(02).
+
+      *--  Same "one AS-OF-TIMESTAMP per insert" shape PVLOAD00 builds;
+      *--  this timestamp only ever has to be later than the row being
+      *--  corrected, which the current wall-clock time always is.
+       01  WS-AS-OF-TIMESTAMP        PIC X(26) VALUE SPACES.
+       01  WS-CURRENCY-CODE          PIC X(03) VALUE SPACES.
+       01  WS-VALUATION-BASIS-IND    PIC X(01) VALUE SPACES.
+
+       01  SQLCODE                   PIC S9(09) COMP-3 VALUE ZERO.
+
+       COPY PVCORRM.
+       COPY AUDTRAIL.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-CA-FUNCTION        PIC X(03).
+           05  LK-CA-PORTFOLIO-ID    PIC X(08).
+           05  LK-CA-TRADE-DATE      PIC X(08).
+           05  LK-CA-CURRENT-PNL-AMT PIC S9(13)V99 COMP-3.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = ZERO
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE TRUE
+                   WHEN WS-CA-INQUIRE
+                       PERFORM 2000-RECEIVE-INQUIRY
+                       PERFORM 2100-LOOKUP-PORTVAL
+                       PERFORM 2900-SEND-DISPLAY-MAP
+                   WHEN WS-CA-UPDATE
+                       PERFORM 3000-RECEIVE-CORRECTION
+                       IF WS-AMOUNT-VALID
+                           PERFORM 3100-APPLY-CORRECTION
+                       END-IF
+                       PERFORM 3900-SEND-CONFIRM-MAP
+                   WHEN OTHER
+                       PERFORM 1000-SEND-INITIAL-MAP
+               END-EVALUATE
+           END-IF
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS RETURN
+               TRANSID('PVCR')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------
+      *  1000-SEND-INITIAL-MAP clears the map and prompts for the
+      *  PORTFOLIO-ID/TRADE-DATE to look up; WS-CA-FUNCTION is set to
+      *  INQ so the next re-entry knows to treat the keyed-in fields as
+      *  a lookup rather than a correction amount.
+      *----------------------------------------------------------------
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO PVCORRMO
+           MOVE 'ENTER PORTFOLIO-ID AND TRADE-DATE' TO MSGO
+           MOVE 'INQ' TO WS-CA-FUNCTION
+           EXEC CICS SEND MAP('PVCORRM')
+               MAPSET('PVCORRS')
+               FROM(PVCORRMO)
+               ERASE
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------
+      *  2000-RECEIVE-INQUIRY reads back the keyed PORTFOLIO-ID/
+      *  TRADE-DATE from the inquiry screen.
+      *----------------------------------------------------------------
+       2000-RECEIVE-INQUIRY.
+           EXEC CICS RECEIVE MAP('PVCORRM')
+               MAPSET('PVCORRS')
+               INTO(PVCORRMI)
+           END-EXEC
+           MOVE PORTIDI TO WS-CA-PORTFOLIO-ID
+           MOVE TRDATEI TO WS-CA-TRADE-DATE
+           .
+
+      *----------------------------------------------------------------
+      *  2100-LOOKUP-PORTVAL finds the current row for this key -- the
+      *  one with the highest AS-OF-TIMESTAMP -- the same "current
+      *  version" shape RPTAUD00's 2210-RECONCILE-PORTVAL and
+      *  UTLVAL00's 2320-CHECK-TRANSACTION-XREF already query.
+      *  SQLCODE 100 (no row at all) is reported back rather than
+      *  treated as an error.
+      *----------------------------------------------------------------
+       2100-LOOKUP-PORTVAL.
+           EXEC SQL
+               SELECT PNL_AMT INTO :WS-CA-CURRENT-PNL-AMT
+               FROM PORTVAL_TBL
+               WHERE PORTFOLIO_ID = :WS-CA-PORTFOLIO-ID
+                 AND TRADE_DATE = :WS-CA-TRADE-DATE
+                 AND AS_OF_TIMESTAMP =
+                     (SELECT MAX(AS_OF_TIMESTAMP) FROM PORTVAL_TBL
+                       WHERE PORTFOLIO_ID = :WS-CA-PORTFOLIO-ID
+                         AND TRADE_DATE = :WS-CA-TRADE-DATE)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'CURRENT PNL-AMT DISPLAYED -- ENTER CORRECTION'
+                       TO WS-MSG-TEXT
+               WHEN 100
+                   MOVE ZERO TO WS-CA-CURRENT-PNL-AMT
+                   MOVE 'NO PORTVAL-RECORD FOUND FOR THIS KEY'
+                       TO WS-MSG-TEXT
+               WHEN OTHER
+                   MOVE ZERO TO WS-CA-CURRENT-PNL-AMT
+                   MOVE 'SQLCODE ERROR ON LOOKUP -- SEE DBA'
+                       TO WS-MSG-TEXT
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------
+      *  2900-SEND-DISPLAY-MAP shows the looked-up PNL-AMT and prompts
+      *  for the correction amount; WS-CA-FUNCTION is set to UPD so the
+      *  next re-entry applies it.
+      *----------------------------------------------------------------
+       2900-SEND-DISPLAY-MAP.
+           MOVE SPACES TO PVCORRMO
+           MOVE WS-CA-PORTFOLIO-ID TO PORTIDO
+           MOVE WS-CA-TRADE-DATE TO TRDATEO
+           MOVE WS-CA-CURRENT-PNL-AMT TO CURPNLO
+           MOVE WS-MSG-TEXT TO MSGO
+           MOVE 'UPD' TO WS-CA-FUNCTION
+           EXEC CICS SEND MAP('PVCORRM')
+               MAPSET('PVCORRS')
+               FROM(PVCORRMO)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------
+      *  3000-RECEIVE-CORRECTION reads back the operator-entered
+      *  correction amount.  NEWPNLI is free-form operator-typed text
+      *  (a signed decimal like "-1500.00"), not already-edited
+      *  numeric data, so it is parsed with FUNCTION NUMVAL rather
+      *  than MOVEd straight into a COMP-3 field -- FUNCTION
+      *  TEST-NUMVAL confirms it is a well-formed number first, since
+      *  NUMVAL itself is undefined on bad input.  An invalid entry is
+      *  reported back on the confirm map and 3100-APPLY-CORRECTION is
+      *  skipped entirely rather than posting a garbage amount.
+      *----------------------------------------------------------------
+       3000-RECEIVE-CORRECTION.
+           EXEC CICS RECEIVE MAP('PVCORRM')
+               MAPSET('PVCORRS')
+               INTO(PVCORRMI)
+           END-EXEC
+           IF FUNCTION TEST-NUMVAL(NEWPNLI) = ZERO
+               COMPUTE WS-NEW-PNL-AMT = FUNCTION NUMVAL(NEWPNLI)
+               SET WS-AMOUNT-VALID TO TRUE
+           ELSE
+               MOVE ZERO TO WS-NEW-PNL-AMT
+               SET WS-AMOUNT-INVALID TO TRUE
+               MOVE 'INVALID CORRECTION AMOUNT -- NOT APPLIED'
+                   TO WS-MSG-TEXT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      *  3100-APPLY-CORRECTION posts the correction as a new
+      *  PORTVAL_TBL row stamped with the current timestamp -- never
+      *  as an UPDATE of the row just displayed -- and writes the
+      *  before/after amounts to the audit trail PNLAUDIT.DAT reads as
+      *  a VSAM entry-sequenced file, the same dataset RPTAUD00 already
+      *  reads sequentially in batch.
+      *----------------------------------------------------------------
+       3100-APPLY-CORRECTION.
+           ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACCEPT-TIME FROM TIME
+           STRING WS-DATE-YYYY   '-'
+                  WS-DATE-MM     '-'
+                  WS-DATE-DD     '-'
+                  WS-TIME-HH     '.'
+                  WS-TIME-MM     '.'
+                  WS-TIME-SS     '.'
+                  WS-TIME-HS     '0000'
+               DELIMITED BY SIZE INTO WS-AS-OF-TIMESTAMP
+           EXEC SQL
+               SELECT CURRENCY_CODE, VALUATION_BASIS_IND
+               INTO :WS-CURRENCY-CODE, :WS-VALUATION-BASIS-IND
+               FROM PORTVAL_TBL
+               WHERE PORTFOLIO_ID = :WS-CA-PORTFOLIO-ID
+                 AND TRADE_DATE = :WS-CA-TRADE-DATE
+                 AND AS_OF_TIMESTAMP =
+                     (SELECT MAX(AS_OF_TIMESTAMP) FROM PORTVAL_TBL
+                       WHERE PORTFOLIO_ID = :WS-CA-PORTFOLIO-ID
+                         AND TRADE_DATE = :WS-CA-TRADE-DATE)
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'SQLCODE ERROR ON LOOKUP -- NOT APPLIED'
+                   TO WS-MSG-TEXT
+           ELSE
+               EXEC SQL
+                   INSERT INTO PORTVAL_TBL
+                       (PORTFOLIO_ID, TRADE_DATE, AS_OF_TIMESTAMP,
+                        CURRENCY_CODE, VALUATION_BASIS_IND, PNL_AMT)
+                   VALUES
+                       (:WS-CA-PORTFOLIO-ID, :WS-CA-TRADE-DATE,
+                        :WS-AS-OF-TIMESTAMP, :WS-CURRENCY-CODE,
+                        :WS-VALUATION-BASIS-IND, :WS-NEW-PNL-AMT)
+               END-EXEC
+               IF SQLCODE = ZERO
+                   MOVE 'CORRECTION APPLIED AND AUDITED' TO WS-MSG-TEXT
+                   PERFORM 3200-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE 'SQLCODE ERROR ON INSERT -- NOT APPLIED'
+                       TO WS-MSG-TEXT
+               END-IF
+           END-IF
+           .
+
+       3200-WRITE-AUDIT-RECORD.
+           EXEC CICS ASSIGN USERID(WS-USER-ID) END-EXEC
+           MOVE WS-CA-PORTFOLIO-ID TO AUD-PORTFOLIO-ID
+           MOVE WS-CA-TRADE-DATE TO AUD-TRADE-DATE
+           MOVE WS-CA-CURRENT-PNL-AMT TO AUD-PRE-PNL-AMT
+           MOVE WS-NEW-PNL-AMT TO AUD-POST-PNL-AMT
+           MOVE WS-AS-OF-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE EIBTRNID TO AUD-JOB-NAME
+           MOVE WS-USER-ID TO AUD-USER-ID
+           EXEC CICS WRITE FILE('PNLAUDIT')
+               FROM(AUD-REC)
+               RIDFLD(WS-AS-OF-TIMESTAMP)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------
+      *  3900-SEND-CONFIRM-MAP shows the result of the correction and
+      *  leaves the transaction ready for another lookup.
+      *----------------------------------------------------------------
+       3900-SEND-CONFIRM-MAP.
+           MOVE SPACES TO PVCORRMO
+           MOVE WS-CA-PORTFOLIO-ID TO PORTIDO
+           MOVE WS-CA-TRADE-DATE TO TRDATEO
+           MOVE WS-CA-CURRENT-PNL-AMT TO CURPNLO
+           MOVE WS-NEW-PNL-AMT TO NEWPNLO
+           MOVE WS-MSG-TEXT TO MSGO
+           MOVE 'INQ' TO WS-CA-FUNCTION
+           EXEC CICS SEND MAP('PVCORRM')
+               MAPSET('PVCORRS')
+               FROM(PVCORRMO)
+           END-EXEC
+           .
