@@ -1,9 +1,25 @@
-01  PORTVAL-RECORD.
+      *----------------------------------------------------------------
+      *  PORTVAL.CPY
+      *  Record layout for the PORTVAL_TBL DB2 table -- the posted
+      *  end-of-day valuation RPTAUD00 reconciles today's calculated
+      *  P&L against (see 2210-RECONCILE-PORTVAL) and UTLVAL00
+      *  cross-references loaded transactions against (see
+      *  2320-CHECK-TRANSACTION-XREF).
+      *
+      *  A correction INSERTs a new row with a later AS-OF-TIMESTAMP
+      *  rather than UPDATing PNL-AMT in place, so PORTVAL_TBL can
+      *  carry more than one row per PORTFOLIO-ID/TRADE-DATE; the row
+      *  with the highest AS-OF-TIMESTAMP for a given key is the
+      *  current value, and everything below it is history -- this is
+      *  what lets RPTAUD00 show a true before/after rather than just
+      *  today's and yesterday's batch run.
+      *----------------------------------------------------------------
+       01  PORTVAL-RECORD.
            05  PORTFOLIO-ID         PIC X(08).
            05  TRADE-DATE           PIC X(08).
+           05  AS-OF-TIMESTAMP      PIC X(26).
+           05  CURRENCY-CODE        PIC X(03).
+           05  VALUATION-BASIS-IND  PIC X(01).
+               88  VALUATION-BASIS-TRADE-DATE   VALUE 'T'.
+               88  VALUATION-BASIS-SETTLE-DATE  VALUE 'S'.
            05  PNL-AMT              PIC S9(13)V99 COMP-3.
-*-- Change: Confirmed PNL-AMT is defined with two decimals (V99) for DB2 storage as required
-
-[Summary Change Report]
-- Verified PNL-AMT field is defined as PIC S9(13)V99 COMP-3, matching DB2 DECIMAL(15,2) requirement.
-- Inline comment added for traceability.
\ No newline at end of file
