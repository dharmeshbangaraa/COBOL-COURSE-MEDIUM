@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------
+      *  PVCORRM.CPY
+      *  Symbolic map for the PVCORRM map (mapset PVCORRS) used by
+      *  PVCORR00 -- the BMS source for this map is maintained outside
+      *  this source tree the same way the PORTVAL_TBL DDL is; this is
+      *  the symbolic map copybook BMS generates, laid out by hand here
+      *  in the usual length/attribute/data triplet per field.
+      *----------------------------------------------------------------
+       01  PVCORRMI.
+           05  PORTIDL               PIC S9(4) COMP.
+           05  PORTIDF               PIC X.
+           05  FILLER REDEFINES PORTIDF.
+               10  PORTIDA           PIC X.
+           05  PORTIDI               PIC X(08).
+           05  TRDATEL               PIC S9(4) COMP.
+           05  TRDATEF               PIC X.
+           05  FILLER REDEFINES TRDATEF.
+               10  TRDATEA           PIC X.
+           05  TRDATEI               PIC X(08).
+           05  NEWPNLL               PIC S9(4) COMP.
+           05  NEWPNLF               PIC X.
+           05  FILLER REDEFINES NEWPNLF.
+               10  NEWPNLA           PIC X.
+           05  NEWPNLI               PIC X(15).
+
+       01  PVCORRMO.
+           05  FILLER                PIC X(02).
+           05  PORTIDO               PIC X(08).
+           05  FILLER                PIC X(02).
+           05  TRDATEO               PIC X(08).
+           05  FILLER                PIC X(02).
+           05  CURPNLO               PIC -9(13).99.
+           05  FILLER                PIC X(02).
+           05  NEWPNLO               PIC -9(13).99.
+           05  FILLER                PIC X(02).
+           05  MSGO                  PIC X(60).
