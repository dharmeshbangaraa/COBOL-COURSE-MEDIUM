@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------
+      *  DESKBOOK.CPY
+      *  Portfolio-to-desk/book mapping shared by RPTPOS00 and
+      *  RPTAUD00 for their desk/book subtotal rollups.  Same
+      *  FILLER/VALUE/REDEFINES/OCCURS table technique as
+      *  FX-RATE-TABLE and AVG-COST-TABLE.  Maintained by the desk
+      *  itself and reloaded alongside FXRATE.cpy/AVGCOST.cpy ahead of
+      *  the P&L run.  A portfolio not carried here rolls up under
+      *  DESK-BOOK-UNASSIGNED-ID below instead of being dropped from
+      *  the subtotals.
+      *----------------------------------------------------------------
+       01  DESK-BOOK-TABLE-VALUES.
+           05  FILLER                   PIC X(08) VALUE 'PORT0001'.
+           05  FILLER                   PIC X(08) VALUE 'DESK0001'.
+           05  FILLER                   PIC X(08) VALUE 'BOOK0001'.
+           05  FILLER                   PIC X(08) VALUE 'PORT0002'.
+           05  FILLER                   PIC X(08) VALUE 'DESK0001'.
+           05  FILLER                   PIC X(08) VALUE 'BOOK0002'.
+           05  FILLER                   PIC X(08) VALUE 'PORT0003'.
+           05  FILLER                   PIC X(08) VALUE 'DESK0002'.
+           05  FILLER                   PIC X(08) VALUE 'BOOK0003'.
+
+       01  DESK-BOOK-TABLE REDEFINES DESK-BOOK-TABLE-VALUES.
+           05  DESK-BOOK-ENTRY OCCURS 3 TIMES
+                   INDEXED BY DESK-BOOK-IDX.
+               10  DB-PORTFOLIO-ID       PIC X(08).
+               10  DB-DESK-ID            PIC X(08).
+               10  DB-BOOK-ID            PIC X(08).
+
+       01  DESK-BOOK-UNASSIGNED-ID      PIC X(08) VALUE 'UNASSIGN'.
