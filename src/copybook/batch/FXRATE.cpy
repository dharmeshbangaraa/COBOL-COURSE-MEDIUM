@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      *  FXRATE.CPY
+      *  Daily FX-to-USD conversion table used by PNL-CALC-PROG.
+      *  One FILLER entry per currency: 3-byte currency code followed
+      *  by a 7-digit implied-decimal rate (9(01)V9(06)) expressed as
+      *  units of USD per one unit of the foreign currency.
+      *  Maintained by Market Risk; reload daily ahead of the P&L run.
+      *----------------------------------------------------------------
+       01  FX-RATE-TABLE-VALUES.
+           05  FILLER                   PIC X(10) VALUE 'USD1000000'.
+           05  FILLER                   PIC X(10) VALUE 'EUR1082500'.
+           05  FILLER                   PIC X(10) VALUE 'GBP1265000'.
+           05  FILLER                   PIC X(10) VALUE 'JPY0006700'.
+           05  FILLER                   PIC X(10) VALUE 'CHF1115000'.
+           05  FILLER                   PIC X(10) VALUE 'CAD0735000'.
+           05  FILLER                   PIC X(10) VALUE 'AUD0660000'.
+
+       01  FX-RATE-TABLE REDEFINES FX-RATE-TABLE-VALUES.
+           05  FX-RATE-ENTRY OCCURS 7 TIMES
+                   INDEXED BY FX-IDX.
+               10  FX-CURRENCY-CODE     PIC X(03).
+               10  FX-RATE-TO-USD       PIC 9(01)V9(06).
