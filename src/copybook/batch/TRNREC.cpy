@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------
+      *  TRNREC.CPY
+      *  Incoming transaction record shared by the overnight batch
+      *  chain (BCHCTL00, HISTLD00, UTLVAL00) and by TSTGEN00, which
+      *  generates test transactions in this same layout.  CHANNEL-CODE
+      *  identifies how the trade was originated so downstream steps
+      *  can apply channel-specific processing, retention, and
+      *  reference-table validation.
+      *
+      *  TRN-RECORD-TYPE and the fields after it were appended for the
+      *  richer layout a newly onboarded source system sends (settlement
+      *  date and that system's own external trade ID); they come after
+      *  every original field rather than being inserted among them so
+      *  that no existing field moves for earlier feeds.  A feed that
+      *  does not populate TRN-RECORD-TYPE leaves it SPACES, which
+      *  TRN-TYPE-STANDARD treats the same as an explicit 'T1'.
+      *----------------------------------------------------------------
+       01  TRN-REC.
+           05  TRN-PORTFOLIO-ID      PIC X(08).
+           05  TRN-TRADE-DATE        PIC X(08).
+           05  TRN-CHANNEL-CODE      PIC X(02).
+           05  TRN-CURRENCY-CODE     PIC X(03).
+           05  TRN-TRADE-AMT         PIC S9(13)V99 COMP-3.
+           05  TRN-COST-AMT          PIC S9(13)V99 COMP-3.
+           05  TRN-COMMISSION-AMT    PIC S9(13)V99 COMP-3.
+           05  TRN-FEE-AMT           PIC S9(13)V99 COMP-3.
+           05  TRN-POSITION-STATUS   PIC X(01).
+               88  TRN-POSITION-CLOSED   VALUE 'C'.
+               88  TRN-POSITION-OPEN     VALUE 'O'.
+           05  TRN-RECORD-TYPE       PIC X(02).
+               88  TRN-TYPE-STANDARD     VALUE 'T1' SPACES.
+               88  TRN-TYPE-RICH         VALUE 'T2'.
+           05  TRN-SETTLEMENT-DATE   PIC X(08).
+           05  TRN-EXTERNAL-TRADE-ID PIC X(12).
