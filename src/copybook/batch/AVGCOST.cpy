@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      *  AVGCOST.CPY
+      *  Average-cost-basis table used by PNL-CALC-PROG's optional
+      *  average-cost mode (RUNP-AVG-COST-IND).  One entry per
+      *  portfolio run on average cost rather than specific-lot: the
+      *  average cost basis COST-AMT is recalculated from before
+      *  netting against TRADE-AMT.  Same FILLER/VALUE/REDEFINES/
+      *  OCCURS table technique as FX-RATE-TABLE; maintained by
+      *  Market Risk and reloaded alongside FXRATE.cpy ahead of the
+      *  P&L run.  A portfolio not found here is left on its input
+      *  COST-AMT unchanged.
+      *----------------------------------------------------------------
+       01  AVG-COST-TABLE-VALUES.
+           05  FILLER                   PIC X(08) VALUE 'PORT0001'.
+           05  FILLER                   PIC S9(13)V99 COMP-3
+                   VALUE 125000.00.
+           05  FILLER                   PIC X(08) VALUE 'PORT0002'.
+           05  FILLER                   PIC S9(13)V99 COMP-3
+                   VALUE 98000.00.
+           05  FILLER                   PIC X(08) VALUE 'PORT0003'.
+           05  FILLER                   PIC S9(13)V99 COMP-3
+                   VALUE 452500.00.
+
+       01  AVG-COST-TABLE REDEFINES AVG-COST-TABLE-VALUES.
+           05  AVG-COST-ENTRY OCCURS 3 TIMES
+                   INDEXED BY AVG-IDX.
+               10  AVG-COST-PORTFOLIO-ID PIC X(08).
+               10  AVG-COST-AMT          PIC S9(13)V99 COMP-3.
