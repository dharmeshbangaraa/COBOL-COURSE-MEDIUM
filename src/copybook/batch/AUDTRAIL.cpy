@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *  AUDTRAIL.CPY
+      *  Audit-trail record for PNL-AMT corrections.  Written by the
+      *  online PORTVAL-RECORD correction transaction (PVCORR00) and
+      *  by any batch adjustment step; read by RPTAUD00 to show what a
+      *  portfolio's P&L was before/after a correction.
+      *----------------------------------------------------------------
+       01  AUD-REC.
+           05  AUD-PORTFOLIO-ID      PIC X(08).
+           05  AUD-TRADE-DATE        PIC X(08).
+           05  AUD-PRE-PNL-AMT       PIC S9(13)V99 COMP-3.
+           05  AUD-POST-PNL-AMT      PIC S9(13)V99 COMP-3.
+           05  AUD-TIMESTAMP         PIC X(26).
+           05  AUD-JOB-NAME          PIC X(08).
+           05  AUD-USER-ID           PIC X(08).
