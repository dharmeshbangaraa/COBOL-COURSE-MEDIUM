@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      *  PNLOUTRC.CPY
+      *  Layout of PNLOUT.DAT, the P&L calc output file written by
+      *  PNL-CALC-PROG and read by RPTPOS00 / RPTAUD00.  Shared so the
+      *  three programs cannot drift apart on this layout.
+      *
+      *  PNL-OUT-TRAILER redefines the last record on the file, a
+      *  control-total record carrying the record count and PNL sums
+      *  for the run (TRL-ID = 'TRAILER ').
+      *----------------------------------------------------------------
+       01  PNL-OUT-REC.
+           05  PORTFOLIO-ID          PIC X(08).
+           05  TRADE-DATE            PIC X(08).
+           05  REALIZED-PNL-AMT      PIC S9(13)V99 COMP-3.
+           05  UNREALIZED-PNL-AMT    PIC S9(13)V99 COMP-3.
+
+       01  PNL-OUT-TRAILER REDEFINES PNL-OUT-REC.
+           05  TRL-ID                PIC X(08).
+           05  TRL-RECORD-COUNT      PIC 9(08).
+           05  TRL-REALIZED-SUM      PIC S9(13)V99 COMP-3.
+           05  TRL-UNREALIZED-SUM    PIC S9(13)V99 COMP-3.
