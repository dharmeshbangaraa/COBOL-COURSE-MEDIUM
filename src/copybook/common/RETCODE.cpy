@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      *  RETCODE.CPY
+      *  Standard return codes and error-message layout shared across
+      *  the batch chain (BCHCTL00, HISTLD00, PNL-CALC-PROG, RPTPOS00,
+      *  RPTAUD00, UTLVAL00) so the return code posted back to JCL
+      *  identifies how serious a run's problems were without having
+      *  to read each program's own DISPLAY output, and the one-line
+      *  error message -- when a program does print one -- always
+      *  carries the same three fields.
+      *----------------------------------------------------------------
+       01  RC-RETURN-CODE                PIC 9(02) VALUE ZERO.
+           88  RC-NORMAL                  VALUE 00.
+           88  RC-WARNING                 VALUE 04.
+           88  RC-APPLICATION-ERROR       VALUE 08.
+           88  RC-FILE-ERROR              VALUE 12.
+           88  RC-SEVERE-ERROR            VALUE 16.
+
+       01  RC-ERROR-MESSAGE.
+           05  RC-ERROR-PROGRAM-ID        PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RC-ERROR-CODE              PIC X(04).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RC-ERROR-TEXT              PIC X(60).
