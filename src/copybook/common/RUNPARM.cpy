@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      *  RUNPARM.CPY
+      *  Shared run parameters for the batch chain.  BCHCTL00 builds
+      *  this record once, at the top of the chain, from the run date
+      *  and the chain's environment-variable settings, and writes it
+      *  to RUNPARM.DAT; PNL-CALC-PROG, RPTPOS00, and RPTAUD00 each
+      *  read that one record at their own startup instead of working
+      *  out the business date or the PNL threshold independently, so
+      *  every program in a given run agrees on the same date and
+      *  settings.  A missing RUNPARM.DAT (no BCHCTL00 run yet, or a
+      *  program run stand-alone) falls back to today's date and each
+      *  program's own prior defaults.
+      *----------------------------------------------------------------
+       01  RUN-PARAMETERS.
+           05  RUNP-BUSINESS-DATE      PIC X(08).
+           05  RUNP-PNL-THRESHOLD      PIC S9(13)V99 COMP-3.
+           05  RUNP-DRY-RUN-IND        PIC X(01).
+               88  RUNP-DRY-RUN        VALUE 'Y'.
+           05  RUNP-CCY-CONVERT-IND    PIC X(01).
+               88  RUNP-CCY-CONVERT    VALUE 'Y'.
+           05  RUNP-AVG-COST-IND       PIC X(01).
+               88  RUNP-AVG-COST       VALUE 'Y'.
