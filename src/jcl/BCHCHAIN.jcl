@@ -0,0 +1,140 @@
+//BCHCHAIN JOB (ACCTNO),'PNL BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*------------------------------------------------------------
+//* BCHCHAIN -- OVERNIGHT P&L BATCH CHAIN
+//*
+//* RUN ORDER:
+//*   STEP005  UTLCNV00   CONVERT VENDOR ASCII FEED TO EBCDIC
+//*   STEP007  UTLVAL00   VALIDATE TODAY'S FEED BEFORE IT IS LOADED
+//*   STEP010  BCHCTL00   LOAD/VALIDATE TODAY'S TRANSACTIONS
+//*   STEP020  HISTLD00   ROLL TRANSACTIONS INTO HISTORY
+//*   STEP030  PNLCALC    CALCULATE P&L (PNL-CALC-PROG)
+//*   STEP040  RPTPOS00   POSITION REPORT
+//*   STEP045  PVLOAD00   POST TODAY'S P&L TO PORTVAL_TBL
+//*   STEP050  RPTAUD00   AUDIT/RECONCILIATION REPORT
+//*   STEP060  ARCHIVE    ARCHIVE TODAY'S PNLIN.DAT/PNLOUT.DAT
+//*
+//* EACH STEP AFTER THE FIRST CARRIES COND=(4,LT) SO THE CHAIN
+//* STOPS ON A REAL FAILURE (RETURN CODE OVER 4) IN ANY PRIOR
+//* STEP BUT STILL RUNS THROUGH A WARNING (RETURN CODE OF 4) --
+//* SEE EACH PROGRAM'S OWN RETURN-CODE CONVENTION.  RESUBMIT THE
+//* WHOLE JOB FROM STEP010 UNLESS OPERATIONS HAS BEEN TOLD
+//* OTHERWISE; BCHCTL00'S STEP-RESTART TRACKING (BCHSTEP.DAT)
+//* HANDLES PICKING BACK UP WITHIN THE LOAD STEP ITSELF.
+//*------------------------------------------------------------
+//         SET HLQ=PROD.PNLBATCH
+//*
+//* STEP005 NORMALIZES THE VENDOR FEED (WHICH ARRIVES IN ASCII) TO
+//* EBCDIC BEFORE BCHCTL00 EVER OPENS IT, SO A BAD CODE-PAGE
+//* CONVERSION SHOWS UP HERE INSTEAD OF SILENTLY CORRUPTING
+//* CHANNEL-CODE OR AN AMOUNT FIELD DOWNSTREAM OF VALIDATION.
+//STEP005  EXEC PGM=UTLCNV00
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//BCHTRNA  DD  DSN=&HLQ..BCHTRNA.DAT,DISP=SHR
+//BCHTRAN  DD  DSN=&HLQ..BCHTRAN.DAT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP007 VALIDATES CHANNEL CODES, RECORD FORMAT, AND (WHEN
+//* BCHCTRL.DAT IS PRESENT) THE FEED'S RECORD COUNT/CONTROL TOTAL
+//* AGAINST WHAT THE SENDING SYSTEM SAYS IT SENT -- BEFORE BCHCTL00
+//* OR HISTLD00 EVER OPEN BCHTRAN.DAT, SO A TRUNCATED OR CORRUPT FEED
+//* IS CAUGHT HERE RATHER THAN LOADED AND ROLLED INTO HISTORY.
+//STEP007  EXEC PGM=UTLVAL00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//BCHTRAN  DD  DSN=&HLQ..BCHTRAN.DAT,DISP=SHR
+//BCHCTRL  DD  DSN=&HLQ..BCHCTRL.DAT,DISP=SHR
+//UTLVAL   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//* BCHCTL-VALIDATE-ONLY=Y PINS THIS STEP TO ITS LOAD/VALIDATE PASS.
+//* LEAVING IT UNSET DEFAULTS TO 'N' AND BCHCTL00 WOULD ALSO RUN
+//* THE HISTLD00/PNLCALC/RPTPOS00/RPTAUD00 CHAIN INTERNALLY VIA ITS
+//* OWN CALLS -- DUPLICATING STEP020 THROUGH STEP050 BELOW.
+//STEP010  EXEC PGM=BCHCTL00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//STDENV   DD  *
+BCHCTL-VALIDATE-ONLY=Y
+/*
+//BCHTRAN  DD  DSN=&HLQ..BCHTRAN.DAT,DISP=SHR
+//BCHSTEP  DD  DSN=&HLQ..BCHSTEP.DAT,DISP=SHR
+//BCHVAL   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=HISTLD00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//BCHTRAN  DD  DSN=&HLQ..BCHTRAN.DAT,DISP=SHR
+//TRNHIST  DD  DSN=&HLQ..TRNHIST.DAT,DISP=SHR
+//TRNDUP   DD  DSN=&HLQ..TRNDUP.DAT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=PNLCALC,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//PNLIN    DD  DSN=&HLQ..PNLIN.DAT,DISP=SHR
+//PNLOUT   DD  DSN=&HLQ..PNLOUT.DAT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             UNIT=SYSDA
+//PNLCKPT  DD  DSN=&HLQ..PNLCKPT.DAT,DISP=SHR
+//PNLEXC   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=RPTPOS00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//PNLOUT   DD  DSN=&HLQ..PNLOUT.DAT,DISP=SHR
+//PNLPRIOR DD  DSN=&HLQ..PNLPRIOR.DAT,DISP=SHR
+//RPTPOS   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP045 POSTS TODAY'S PNLOUT.DAT TO PORTVAL_TBL (ONE AS-OF-
+//* TIMESTAMP PER RUN) SO THE AUDIT/RECONCILIATION STEP BELOW AND
+//* THE ONLINE CORRECTION TRANSACTION (PVCORR00) HAVE A VERSION OF
+//* TODAY'S P&L TO COMPARE AGAINST/CORRECT.
+//STEP045  EXEC PGM=PVLOAD00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//PNLOUT   DD  DSN=&HLQ..PNLOUT.DAT,DISP=SHR
+//PVLOAD   DD  DSN=&HLQ..PVLOAD.REJ,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP050  EXEC PGM=RPTAUD00,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//PNLOUT   DD  DSN=&HLQ..PNLOUT.DAT,DISP=SHR
+//PNLAUDIT DD  DSN=&HLQ..PNLAUDIT.DAT,DISP=SHR
+//RPTAUD   DD  SYSOUT=*
+//*  Alert trigger dataset: present only when this run finds an
+//*  audit exception.  The scheduler keys an auto page-the-desk
+//*  step off this DD's existence, checked as a step after this one.
+//RPTAUDAL DD  DSN=&HLQ..RPTAUDAL.DAT,DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP060 ARCHIVES TODAY'S PNLIN.DAT/PNLOUT.DAT INTO THE
+//* GENERATION DATA GROUPS BELOW BEFORE TOMORROW'S STEP030
+//* OVERWRITES THEM, SO A PRIOR DAY'S P&L CAN BE REPROCESSED OR
+//* INVESTIGATED WITHOUT ASKING THE UPSTREAM FEED OWNER TO RESEND
+//* IT.  PNLIN.ARCHIVE/PNLOUT.ARCHIVE ARE GDG BASES MAINTAINED BY
+//* OPERATIONS (LIMIT SET PER THE SITE'S RETENTION POLICY); THIS
+//* STEP JUST REPROS THE CURRENT DAY'S COPY INTO THE NEXT
+//* GENERATION, +1.
+//STEP060  EXEC PGM=IDCAMS,COND=(4,LT)
+//STEPLIB  DD  DSN=&HLQ..LOADLIB,DISP=SHR
+//PNLIN    DD  DSN=&HLQ..PNLIN.DAT,DISP=SHR
+//PNLOUT   DD  DSN=&HLQ..PNLOUT.DAT,DISP=SHR
+//PNLINARC DD  DSN=&HLQ..PNLIN.ARCHIVE(+1),
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             UNIT=SYSDA
+//PNLOUTAR DD  DSN=&HLQ..PNLOUT.ARCHIVE(+1),
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             UNIT=SYSDA
+//SYSIN    DD  *
+  REPRO INFILE(PNLIN) OUTFILE(PNLINARC)
+  REPRO INFILE(PNLOUT) OUTFILE(PNLOUTAR)
+/*
+//SYSOUT   DD  SYSOUT=*
